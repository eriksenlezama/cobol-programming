@@ -0,0 +1,49 @@
+//KC03D65A JOB 1,'ERIKSEN   ',NOTIFY=&SYSUID
+//**************************************************
+//* EXECUTE THE PROGRAM
+//* CUSTNEW IS A GDG - EACH RUN CATALOGS A NEW
+//* GENERATION OF THE CUSTOMER MASTER RATHER THAN
+//* OVERWRITING THE PRIOR ONE.
+//* CHKPTOLD/CHKPTNEW ARE ALSO A GDG - CHKPTNEW HOLDS
+//* THE LAST CMF-NUMBER SUCCESSFULLY PROCESSED THIS RUN
+//* SO A RERUN AFTER AN ABEND CAN SKIP AHEAD PAST WORK
+//* ALREADY APPLIED INSTEAD OF REPROCESSING THE WHOLE
+//* FILE FROM THE BEGINNING.
+//**************************************************
+//COBEXE   EXEC PGM=CSTMAINT
+//STEPLIB  DD DSN=KC03D65.TSU.LOAD,DISP=SHR
+//CUSTOLD  DD DSN=KC03D65.TSU.CUSTMST(0),DISP=SHR
+//CUSTNEW  DD DSN=KC03D65.TSU.CUSTMST(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=80,DSORG=PS,BLKSIZE=0),
+//            SPACE=(CYL,(1,1),RLSE)
+//CUSTAUDT DD DSN=KC03D65.TSU.CUSTAUDT,
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=161,DSORG=PS,BLKSIZE=0),
+//            SPACE=(CYL,(1,1),RLSE)
+//CUSTREJ  DD DSN=KC03D65.TSU.CUSTREJ,
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=100,DSORG=PS,BLKSIZE=0),
+//            SPACE=(CYL,(1,1),RLSE)
+//CHKPTOLD DD DSN=KC03D65.TSU.CSTCHKPT(0),DISP=SHR
+//CHKPTNEW DD DSN=KC03D65.TSU.CSTCHKPT(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=6,DSORG=PS,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//MILERPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+/*
+//**************************************************
+//* ALERT IF THE PROGRAM STEP DID NOT COMPLETE CLEAN.
+//**************************************************
+//ALERT    IF (COBEXE.RC > 0) THEN
+//ALERTSTP EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+JOB KC03D65A STEP COBEXE FAILED - SEE SYSOUT FOR DETAILS
+/*
+//SYSUT2   DD DSN=KC03D65.TSU.ALERT,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,DSORG=PS,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//ALERT    ENDIF
