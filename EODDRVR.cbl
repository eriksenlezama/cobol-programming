@@ -0,0 +1,70 @@
+//KC03D65A JOB 1,'ERIKSEN   ',NOTIFY=&SYSUID
+//**************************************************
+//* END OF DAY DRIVER - RUNS THE CUSTOMER MASTER
+//* MAINTENANCE, THEN THE SALES REPORT, THEN THE
+//* REGISTRATION REPORTS, IN SEQUENCE. EACH STEP IS
+//* SKIPPED IF THE STEP BEFORE IT DID NOT END CLEAN.
+//**************************************************
+//STEP10   EXEC PGM=CSTMAINT
+//STEPLIB  DD DSN=KC03D65.TSU.LOAD,DISP=SHR
+//CUSTOLD  DD DSN=KC03D65.TSU.CUSTMST(0),DISP=SHR
+//CUSTNEW  DD DSN=KC03D65.TSU.CUSTMST(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=80,DSORG=PS,BLKSIZE=0),
+//            SPACE=(CYL,(1,1),RLSE)
+//CUSTAUDT DD DSN=KC03D65.TSU.CUSTAUDT,
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=161,DSORG=PS,BLKSIZE=0),
+//            SPACE=(CYL,(1,1),RLSE)
+//CUSTREJ  DD DSN=KC03D65.TSU.CUSTREJ,
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=100,DSORG=PS,BLKSIZE=0),
+//            SPACE=(CYL,(1,1),RLSE)
+//CHKPTOLD DD DSN=KC03D65.TSU.CSTCHKPT(0),DISP=SHR
+//CHKPTNEW DD DSN=KC03D65.TSU.CSTCHKPT(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=6,DSORG=PS,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//MILERPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//**************************************************
+//STEP20   EXEC PGM=RPRT1000,COND=(0,NE,STEP10)
+//STEPLIB  DD DSN=KC03D65.TSU.LOAD,DISP=SHR
+//CUSTMAST DD DSN=KC03D65.TSU.CUSTMST(0),DISP=SHR
+//SALESRPT DD SYSOUT=*
+//SALESCSV DD DSN=KC03D65.TSU.SALESCSV,
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=100,DSORG=PS,BLKSIZE=0),
+//            SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//**************************************************
+//STEP30   EXEC PGM=REGISTER,COND=(0,NE,STEP20)
+//STEPLIB  DD DSN=KC03D65.TSU.LOAD,DISP=SHR
+//REGSFILE DD DSN=KC03D65.TSU.REGSFILE,DISP=SHR
+//COURSECAP DD DSN=KC03D65.TSU.COURSECAP,DISP=SHR
+//REGSREPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//**************************************************
+//STEP40   EXEC PGM=REGIREP2,COND=(0,NE,STEP30)
+//STEPLIB  DD DSN=KC03D65.TSU.LOAD,DISP=SHR
+//REGSFILE DD DSN=KC03D65.TSU.REGSFILE,DISP=SHR
+//COURSECAP DD DSN=KC03D65.TSU.COURSECAP,DISP=SHR
+//REGSREP2 DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+/*
+//**************************************************
+//* ALERT IF ANY STEP IN THE CHAIN DID NOT COMPLETE
+//* CLEAN.
+//**************************************************
+//ALERT    IF (STEP10.RC > 0 OR STEP20.RC > 0 OR
+//         STEP30.RC > 0 OR STEP40.RC > 0) THEN
+//ALERTSTP EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+JOB KC03D65A EOD DRIVER STEP FAILED - SEE SYSOUT FOR DETAILS
+/*
+//SYSUT2   DD DSN=KC03D65.TSU.ALERT,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,DSORG=PS,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//ALERT    ENDIF
