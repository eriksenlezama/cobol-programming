@@ -4,8 +4,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE   ASSIGN TO INFILE.
-           SELECT OUTPUT-FILE  ASSIGN TO OUTFILE.
+           SELECT INPUT-FILE   ASSIGN TO INFILE
+               FILE STATUS IS WF-INPUT-FILE-STATUS.
+           SELECT RATE-CONTROL ASSIGN TO RATECTL
+               FILE STATUS IS WF-RATE-CONTROL-STATUS.
+           SELECT OUTPUT-FILE  ASSIGN TO OUTFILE
+               FILE STATUS IS WF-OUTPUT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,6 +18,13 @@
            05 CUSTOMER-NUM-I         PIC 9(4).
            05 CUSTOMER-NAME-I        PIC X(30).
            05 CUSTOMER-HOME-PRICE-I  PIC 999999.
+           05 CUSTOMER-DOWNPMT-PCT-I PIC 9(2).
+
+       FD  RATE-CONTROL.
+       01 RATE-CONTROL-RECORD.
+           05 RC-INTST-RATE          PIC 9V9999.
+           05 RC-MONTHS              PIC 9(3).
+           05 RC-DETAIL-CUSTOMER     PIC 9(4).
 
        FD  OUTPUT-FILE.
        01 PRINT-AREA                 PIC X(132).
@@ -22,6 +33,14 @@
       *
        01  SWITCHES.
            05  MORTGAGES-EOF-SWITCH     PIC X    VALUE "N".
+      *
+       01  WF-FILE-STATUSES.
+           05  WF-INPUT-FILE-STATUS    PIC X(02).
+               88  INPUT-FILE-OK                VALUE "00".
+           05  WF-RATE-CONTROL-STATUS  PIC X(02).
+               88  RATE-CONTROL-OK              VALUE "00".
+           05  WF-OUTPUT-FILE-STATUS   PIC X(02).
+               88  OUTPUT-FILE-OK               VALUE "00".
       *
        01  PRINT-FIELDS.
            05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
@@ -35,33 +54,25 @@
            05  CLC-MONTHS      PIC 9(3)    VALUE 360.
            05  CLC-MONTHLY-PAY PIC 9(6).
       *
-       01  CURRENT-DATE-AND-TIME.
-           05  CD-YEAR         PIC 9999.
-           05  CD-MONTH        PIC 99.
-           05  CD-DAY          PIC 99.
-           05  CD-HOURS        PIC 99.
-           05  CD-MINUTES      PIC 99.
-           05  FILLER          PIC X(9).
+       01  AMORT-FIELDS.
+           05  AM-MONTH        PIC 9(3).
+           05  AM-BALANCE      PIC S9(6).
+           05  AM-INTEREST     PIC S9(6).
+           05  AM-PRINCIPAL    PIC S9(6).
+      *
+       COPY DATETIME.
       *
        01  HEADING-LINE-1.
-           05  FILLER          PIC X(7)    VALUE "DATE:  ".
-           05  HL1-MONTH       PIC 9(2).
-           05  FILLER          PIC X(1)    VALUE "/".
-           05  HL1-DAY         PIC 9(2).
-           05  FILLER          PIC X(1)    VALUE "/".
-           05  HL1-YEAR        PIC 9(4).
+       COPY HDGDATE.
            05  FILLER          PIC X(11)   VALUE SPACE.
            05  FILLER          PIC X(20)   VALUE "LIST HOUSE SALE / MO".
            05  FILLER          PIC X(20)   VALUE "RTGAGE DETAIL       ".
            05  FILLER          PIC X(8)    VALUE "  PAGE: ".
-           05  HL1-PAGE-NUMBER PIC ZZZ9.
+       COPY HDGPAGE.
            05  FILLER          PIC X(52)   VALUE SPACE.
       *
        01  HEADING-LINE-2.
-           05  FILLER          PIC X(7)    VALUE "TIME:  ".
-           05  HL2-HOURS       PIC 9(2).
-           05  FILLER          PIC X(1)    VALUE ":".
-           05  HL2-MINUTES     PIC 9(2).
+       COPY HDGTIME.
            05  FILLER          PIC X(58)   VALUE SPACE.
            05  FILLER          PIC X(10)   VALUE "LST1000".
            05  FILLER          PIC X(52)   VALUE SPACE.
@@ -90,18 +101,54 @@
            05  FILLER                   PIC X(6)     VALUE SPACE.
            05  CL-CUSTOMER-MONTHLY-PAY  PIC $ZZZ,ZZ9.
            05  FILLER                   PIC X(48)    VALUE SPACE.
+      *
+       01  AMORT-HEADING-LINE.
+           05  FILLER          PIC X(6)    VALUE "MONTH ".
+           05  FILLER          PIC X(12)   VALUE "PAYMENT     ".
+           05  FILLER          PIC X(12)   VALUE "PRINCIPAL   ".
+           05  FILLER          PIC X(12)   VALUE "INTEREST    ".
+           05  FILLER          PIC X(12)   VALUE "BALANCE     ".
+           05  FILLER          PIC X(78)   VALUE SPACE.
+      *
+       01  AMORT-LINE.
+           05  AML-MONTH         PIC ZZ9.
+           05  FILLER            PIC X(3)     VALUE SPACE.
+           05  AML-PAYMENT       PIC $ZZZ,ZZ9.
+           05  FILLER            PIC X(3)     VALUE SPACE.
+           05  AML-PRINCIPAL     PIC $ZZZ,ZZ9.
+           05  FILLER            PIC X(3)     VALUE SPACE.
+           05  AML-INTEREST      PIC $ZZZ,ZZ9.
+           05  FILLER            PIC X(3)     VALUE SPACE.
+           05  AML-BALANCE       PIC $ZZZ,ZZ9.
+           05  FILLER            PIC X(85)    VALUE SPACE.
       *
        PROCEDURE DIVISION.
       *
        000-PREPARE-SALES-REPORT.
       *
            OPEN INPUT  INPUT-FILE
+                        RATE-CONTROL
                 OUTPUT OUTPUT-FILE.
+           IF NOT INPUT-FILE-OK
+              DISPLAY "INPUT-FILE OPEN ERROR: " WF-INPUT-FILE-STATUS
+              PERFORM 900-ABORT
+           END-IF.
+           IF NOT RATE-CONTROL-OK
+              DISPLAY "RATE-CONTROL OPEN ERROR: "
+                  WF-RATE-CONTROL-STATUS
+              PERFORM 900-ABORT
+           END-IF.
+           IF NOT OUTPUT-FILE-OK
+              DISPLAY "OUTPUT-FILE OPEN ERROR: " WF-OUTPUT-FILE-STATUS
+              PERFORM 900-ABORT
+           END-IF.
            PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 110-READ-RATE-CONTROL.
            PERFORM 230-PRINT-HEADING-LINES.
            PERFORM 200-PREPARE-SALES-LINES
                UNTIL MORTGAGES-EOF-SWITCH = "Y".
            CLOSE INPUT-FILE
+                 RATE-CONTROL
                  OUTPUT-FILE.
            STOP RUN.
       *
@@ -113,6 +160,19 @@
            MOVE CD-YEAR    TO HL1-YEAR.
            MOVE CD-HOURS   TO HL2-HOURS.
            MOVE CD-MINUTES TO HL2-MINUTES.
+      *
+       110-READ-RATE-CONTROL.
+      *
+           READ RATE-CONTROL
+               AT END
+                   CONTINUE
+           END-READ.
+           IF RC-INTST-RATE NOT = ZERO
+               MOVE RC-INTST-RATE TO CLC-INTST-RATE
+           END-IF.
+           IF RC-MONTHS NOT = ZERO
+               MOVE RC-MONTHS TO CLC-MONTHS
+           END-IF.
       *
        200-PREPARE-SALES-LINES.
       *
@@ -135,7 +195,7 @@
            MOVE CUSTOMER-HOME-PRICE-I   TO CL-CUSTOMER-HOME-PRICE.
 
            COMPUTE CLC-DOWNPAYMENT ROUNDED =
-                   CUSTOMER-HOME-PRICE-I * 6 / 100.
+                   CUSTOMER-HOME-PRICE-I * CUSTOMER-DOWNPMT-PCT-I / 100.
            COMPUTE CLC-MORTGAGE = CUSTOMER-HOME-PRICE-I -
                    CLC-DOWNPAYMENT.
 
@@ -152,6 +212,39 @@
            MOVE CUSTOMER-LINE TO PRINT-AREA.
            WRITE PRINT-AREA.
            ADD 1 TO LINE-COUNT.
+
+           IF RC-DETAIL-CUSTOMER NOT = ZERO
+                   AND CUSTOMER-NUM-I = RC-DETAIL-CUSTOMER
+               PERFORM 240-PRINT-AMORTIZATION-SCHEDULE
+           END-IF.
+      *
+       240-PRINT-AMORTIZATION-SCHEDULE.
+      *
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+           MOVE AMORT-HEADING-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+           MOVE CLC-MORTGAGE TO AM-BALANCE.
+           PERFORM 250-PRINT-AMORT-MONTH-LINE
+               VARYING AM-MONTH FROM 1 BY 1 UNTIL AM-MONTH > CLC-MONTHS.
+      *
+       250-PRINT-AMORT-MONTH-LINE.
+      *
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+           COMPUTE AM-INTEREST ROUNDED =
+                   AM-BALANCE * CLC-INTST-RATE.
+           COMPUTE AM-PRINCIPAL = CLC-MONTHLY-PAY - AM-INTEREST.
+           SUBTRACT AM-PRINCIPAL FROM AM-BALANCE.
+           MOVE AM-MONTH        TO AML-MONTH.
+           MOVE CLC-MONTHLY-PAY TO AML-PAYMENT.
+           MOVE AM-PRINCIPAL    TO AML-PRINCIPAL.
+           MOVE AM-INTEREST     TO AML-INTEREST.
+           MOVE AM-BALANCE      TO AML-BALANCE.
+           MOVE AMORT-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
       *
        230-PRINT-HEADING-LINES.
       *
@@ -165,3 +258,7 @@
            WRITE PRINT-AREA.
            MOVE HEADING-LINE-4 TO PRINT-AREA.
            WRITE PRINT-AREA.
+      *
+       900-ABORT.
+      *
+           STOP RUN.
