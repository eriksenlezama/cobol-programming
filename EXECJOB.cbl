@@ -1,11 +1,12 @@
       //KC03D65A JOB 1,'ERIKSEN   ',NOTIFY=&SYSUID                      00010124
       //**************************************************              00012000
-      //* EXECUTE THE PROGRAM                                           00020004
+      //* EXECUTE THE PROGRAM - ASSIG002                                00020004
+      //* USES THE SHARED PGMEXEC PROCEDURE INSTEAD OF                  00020104
+      //* REPEATING THE EXECUTE STEP IN EVERY JOB.                      00020204
       //**************************************************              00021000
-      //COBEXE   EXEC PGM=ASSIG002                                      00030038
-      //STEPLIB  DD DSN=KC03D65.TSU.LOAD(ASSIG002),DISP=SHR             00040038
-      //SYSOUT   DD SYSOUT=*                                            00040108
-      //SYSIN    DD *                                                   00040208
+      //         JCLLIB ORDER=(KC03D65.TSU.PROCLIB)                     00021100
+      //RUNPGM   EXEC PGMEXEC,PGM=ASSIG002,HLQ=KC03D65                  00030038
+      //RUNPGM.SYSIN    DD *                                            00040208
       INPUTXX                                                           00040335
       INPUTYY                                                           00040435
       Y                                                                 00040533
