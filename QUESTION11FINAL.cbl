@@ -36,6 +36,7 @@
 
        PROCEDURE DIVISION.
            SORT WORK-FILE ON ASCENDING KEY EMPLOYEE-ID-W
+                           DESCENDING KEY EMPLOYEE-SALARY-W
            USING INPUT-FILE1 GIVING OUTPUT-FILE1.
            DISPLAY 'Sort Successful'.
            STOP RUN.
