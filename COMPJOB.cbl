@@ -1,9 +1,8 @@
-      //KC03D65A JOB 1,'ERIKSEN  ',NOTIFY=&SYSUID                       00010132
-      //**************************************************              00012000
-      //* COMPILE COBOL PROGRAM                                         00020000
-      //**************************************************              00021000
-      //STEP1 EXEC IGYWCL,LNGPRFX=IGY420,REGION=0M,                     00030007
-      //      PARM='LIB,OBJECT,APOST,TEST'                              00031007
-      //SYSIN        DD DSN=KC03D65.TSU.COBOL(ASSIG003),DISP=SHR        00040038
-      //COBOL.SYSLIB DD DSN=CEE.SCEESAMP,DISP=SHR                       00041000
-      //LKED.SYSLMOD DD DSN=KC03D65.TSU.LOAD(ASSIG003),DISP=SHR         00050038
\ No newline at end of file
+      //KC03D65A JOB 1,'ERIKSEN  ',NOTIFY=&SYSUID                       00000100
+      //**************************************************              00000200
+      //* COMPILE COBOL PROGRAM - ASSIG003                              00000300
+      //* USES THE SHARED COMPLNK PROCEDURE INSTEAD OF                  00000400
+      //* REPEATING THE COMPILE/LINK-EDIT STEP IN EVERY JOB.            00000500
+      //**************************************************              00000600
+      //         JCLLIB ORDER=(KC03D65.TSU.PROCLIB)                     00000700
+      //CLSTEP   EXEC COMPLNK,PGM=ASSIG003,HLQ=KC03D65                  00000800
