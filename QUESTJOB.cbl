@@ -0,0 +1,41 @@
+//KC03D65A JOB 1,'ERIKSEN   ',NOTIFY=&SYSUID
+//**************************************************
+//* EXECUTE THE PROGRAM
+//**************************************************
+//STEP10   EXEC PGM=QUESTION12
+//STEPLIB  DD DSN=KC03D65.TSU.LOAD,DISP=SHR
+//INFILE   DD DSN=KC03D65.TSU.Q12IN,DISP=SHR
+//SORTWORK DD DSN=&&SORTWORK,
+//            DISP=(NEW,DELETE,DELETE),
+//            DCB=(RECFM=FB,LRECL=43),
+//            SPACE=(CYL,(1,1),RLSE),
+//            UNIT=SYSDA
+//SRTDFILE DD DSN=&&SRTDFILE,
+//            DISP=(NEW,DELETE,DELETE),
+//            DCB=(RECFM=FB,LRECL=43),
+//            SPACE=(CYL,(1,1),RLSE),
+//            UNIT=SYSDA
+//OUTFILE  DD DSN=KC03D65.TSU.Q12OUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=45,DSORG=PS,BLKSIZE=0),
+//            SPACE=(CYL,(1,1),RLSE)
+//DEPTRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+20
+/*
+//**************************************************
+//STEP20   EXEC PGM=QUESTION11,COND=(0,NE,STEP10)
+//STEPLIB  DD DSN=KC03D65.TSU.LOAD,DISP=SHR
+//INFILE1  DD DSN=KC03D65.TSU.Q12OUT,DISP=SHR
+//OUTFILE1 DD DSN=KC03D65.TSU.Q11OUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=45,DSORG=PS,BLKSIZE=0),
+//            SPACE=(CYL,(1,1),RLSE)
+//WORKFILE DD DSN=&&WORKFILE,
+//            DISP=(NEW,DELETE,DELETE),
+//            DCB=(RECFM=FB,LRECL=45),
+//            SPACE=(CYL,(1,1),RLSE),
+//            UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+/*
