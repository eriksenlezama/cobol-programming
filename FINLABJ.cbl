@@ -1,20 +1,30 @@
 //KC03D65A JOB 1,'ERIKSEN   ',NOTIFY=&SYSUID
 //**************************************************
 //* EXECUTE THE PROGRAM
-//**************************************************
-//STEP10  EXEC PGM=IDCAMS
-//SYSPRINT DD  SYSOUT=*
-//SYSOUT   DD  SYSOUT=*
-//SYSIN    DD  *
-     DELETE 'KC03D65.TSU.FLABOUT'
-/*
+//* FLABOUT IS A GDG - EACH RUN CATALOGS A NEW
+//* GENERATION RATHER THAN OVERWRITING THE LAST ONE.
 //**************************************************
 //COBEXE   EXEC PGM=FINLAB
 //STEPLIB  DD DSN=KC03D65.TSU.LOAD,DISP=SHR
 //INFILE   DD DSN=KC03D65.TSU.FLABINP,DISP=SHR
-//OUTFILE  DD DSN=KC03D65.TSU.FLABOUT,
+//RATECTL  DD DSN=KC03D65.TSU.FLABRATE,DISP=SHR
+//OUTFILE  DD DSN=KC03D65.TSU.FLABOUT(+1),
 //            DISP=(NEW,CATLG,DELETE),
 //            DCB=(RECFM=FB,LRECL=132,DSORG=PS,BLKSIZE=0),
 //            SPACE=(CYL,(1,1),RLSE)
 //SYSOUT   DD SYSOUT=*
 /*
+//**************************************************
+//* ALERT IF THE PROGRAM STEP DID NOT COMPLETE CLEAN.
+//**************************************************
+//ALERT    IF (COBEXE.RC > 0) THEN
+//ALERTSTP EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+JOB KC03D65A STEP COBEXE FAILED - SEE SYSOUT FOR DETAILS
+/*
+//SYSUT2   DD DSN=KC03D65.TSU.ALERT,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,DSORG=PS,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//ALERT    ENDIF
