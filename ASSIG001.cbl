@@ -6,17 +6,17 @@
                                                                         00041001
        DATA DIVISION.                                                   00050000
        WORKING-STORAGE SECTION.                                         00060000
-       01 ws-num1      PIC 9(3).                                        00070003
-       01 ws-num2      PIC 9(3).                                        00080003
-       01 ws-add       PIC 9(3).                                        00090003
-       01 ws-sub       PIC 9(3).                                        00100003
-       01 ws-mult      PIC 9(3).                                        00110003
-       01 ws-div       PIC 9(3).                                        00120003
-       01 ws-remd      PIC 9(3).                                        00130007
-       01 ws-comp-add  PIC 9(3).                                        00150003
-       01 ws-comp-sub  PIC 9(3).                                        00150103
-       01 ws-comp-mult PIC 9(3).                                        00150202
-       01 ws-comp-div  PIC 9(3).                                        00150303
+       01 ws-num1      PIC S9(5)V99.                                    00070003
+       01 ws-num2      PIC S9(5)V99.                                    00080003
+       01 ws-add       PIC S9(5)V99.                                    00090003
+       01 ws-sub       PIC S9(5)V99.                                    00100003
+       01 ws-mult      PIC S9(5)V99.                                    00110003
+       01 ws-div       PIC S9(5)V99.                                    00120003
+       01 ws-remd      PIC S9(5)V99.                                    00130007
+       01 ws-comp-add  PIC S9(5)V99.                                    00150003
+       01 ws-comp-sub  PIC S9(5)V99.                                    00150103
+       01 ws-comp-mult PIC S9(5)V99.                                    00150202
+       01 ws-comp-div  PIC S9(5)V99.                                    00150303
                                                                         00160002
        PROCEDURE DIVISION.                                              00170002
            ACCEPT ws-num1.                                              00171002
@@ -26,13 +26,22 @@
            ADD ws-num1 TO ws-num2 GIVING ws-add.                        00173005
            SUBTRACT ws-num1 FROM ws-num2 GIVING ws-sub.                 00180005
            MULTIPLY ws-num1 BY ws-num2 GIVING ws-mult.                  00181005
-           DIVIDE ws-num1 BY ws-num2 GIVING ws-div REMAINDER ws-remd.   00182009
+           IF ws-num2 = 0                                               00182010
+              DISPLAY "ERROR - DIVISION BY ZERO: ws-num2 IS ZERO"       00182030
+           ELSE                                                         00182050
+              DIVIDE ws-num1 BY ws-num2 GIVING ws-div                   00182070
+                  REMAINDER ws-remd                                     00182080
+           END-IF.                                                      00182090
                                                                         00182202
       * OPERATIONS WITH COMPUTE *                                       00182304
            COMPUTE ws-comp-add  = ws-num1 + ws-num2.                    00183008
            COMPUTE ws-comp-sub  = ws-num1 - ws-num2.                    00183108
            COMPUTE ws-comp-mult = ws-num1 * ws-num2.                    00183202
-           COMPUTE ws-comp-div  = ws-num1 / ws-num2.                    00183308
+           IF ws-num2 = 0                                               00183310
+              DISPLAY "ERROR - DIVISION BY ZERO: ws-num2 IS ZERO"       00183330
+           ELSE                                                         00183350
+              COMPUTE ws-comp-div = ws-num1 / ws-num2                   00183370
+           END-IF.                                                      00183390
                                                                         00184002
       * DISPLAYING VALUES *                                             00185004
            DISPLAY "NUM1         = " ws-num1                            00190011
@@ -44,8 +53,16 @@
            DISPLAY "NUM1 + NUM2  = " ws-add                             00210011
            DISPLAY "NUM1 - NUM2  = " ws-sub                             00220011
            DISPLAY "NUM1 * NUM2  = " ws-mult                            00230011
-           DISPLAY "NUM1 / NUM2  = " ws-div                             00240011
-           DISPLAY "NUM1 % NUM2  = " ws-remd.                           00250011
+           IF ws-num2 = 0                                               00240012
+              DISPLAY "NUM1 / NUM2  = N/A (DIVISION BY ZERO)"           00240013
+           ELSE                                                         00240014
+              DISPLAY "NUM1 / NUM2  = " ws-div                          00240015
+           END-IF.                                                      00240016
+           IF ws-num2 = 0                                               00250012
+              DISPLAY "NUM1 % NUM2  = N/A (DIVISION BY ZERO)"           00250013
+           ELSE                                                         00250014
+              DISPLAY "NUM1 % NUM2  = " ws-remd                         00250015
+           END-IF.                                                      00250016
            DISPLAY " "                                                  00250111
            DISPLAY "-----------------------"                            00250210
            DISPLAY "OPERATIONS USING COMPUTE"                           00251010
@@ -53,5 +70,9 @@
            DISPLAY "NUM1 + NUM2  = " ws-comp-add                        00260011
            DISPLAY "NUM1 - NUM2  = " ws-comp-sub                        00261011
            DISPLAY "NUM1 * NUM2  = " ws-comp-mult                       00280011
-           DISPLAY "NUM1 / NUM2  = " ws-comp-div                        00281011
+           IF ws-num2 = 0                                               00281012
+              DISPLAY "NUM1 / NUM2  = N/A (DIVISION BY ZERO)"           00281013
+           ELSE                                                         00281014
+              DISPLAY "NUM1 / NUM2  = " ws-comp-div                     00281015
+           END-IF.                                                      00281016
            STOP RUN.                                                    00290000
