@@ -11,10 +11,10 @@
        01 ST-1          PIC X(10).
        01 ST-2          PIC X(10).
        01 ST-CONCAT     PIC X(20).
-       01 QST-1         PIC X(5).
-       01 QST-2         PIC X(5).
-       01 QST-3         PIC X(5).
-       01 QST-4         PIC X(5).
+       01 ST-TABLE.
+           05 ST-ENTRY  PIC X(5) OCCURS 10 TIMES.
+       01 ST-COUNT      PIC 9(2) VALUE ZERO.
+       01 ST-SUB        PIC 9(2).
 
        PROCEDURE DIVISION.
            ACCEPT ST-1.
@@ -25,12 +25,17 @@
                   INTO ST-CONCAT.
 
            UNSTRING ST-CONCAT DELIMITED BY "."
-                    INTO QST-1 QST-2 QST-3 QST-4.
+                    INTO ST-ENTRY(1) ST-ENTRY(2) ST-ENTRY(3)
+                         ST-ENTRY(4) ST-ENTRY(5) ST-ENTRY(6)
+                         ST-ENTRY(7) ST-ENTRY(8) ST-ENTRY(9)
+                         ST-ENTRY(10)
+                    TALLYING IN ST-COUNT.
 
       * DISPLAYING VALUES *
            DISPLAY "String concatenated: "          ST-CONCAT.
-           DISPLAY "Quarter string 1: "             QST-1.
-           DISPLAY "Quarter string 2: "             QST-2.
-           DISPLAY "Quarter string 3: "             QST-3.
-           DISPLAY "Quarter string 4: "             QST-4.
-           STOP RUN.
\ No newline at end of file
+           PERFORM 100-DISPLAY-SUBSTRING-LINE
+               VARYING ST-SUB FROM 1 BY 1 UNTIL ST-SUB > ST-COUNT.
+           STOP RUN.
+
+       100-DISPLAY-SUBSTRING-LINE.
+           DISPLAY "Substring " ST-SUB ": " ST-ENTRY(ST-SUB).
\ No newline at end of file
