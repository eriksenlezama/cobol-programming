@@ -0,0 +1,12 @@
+      //COMPLNK  PROC PGM=,HLQ=                                         00000100
+      //**************************************************              00000200
+      //* COMPILE AND LINK-EDIT A COBOL PROGRAM                         00000300
+      //* &PGM  = MEMBER NAME OF THE PROGRAM (SOURCE/LOAD)              00000400
+      //* &HLQ  = HIGH LEVEL QUALIFIER OWNING THE DATASETS              00000500
+      //**************************************************              00000600
+      //STEP1 EXEC IGYWCL,LNGPRFX=IGY420,REGION=0M,                     00000700
+      //      PARM='LIB,OBJECT,APOST,TEST'                              00000800
+      //SYSIN        DD DSN=&HLQ..TSU.COBOL(&PGM),DISP=SHR              00000900
+      //COBOL.SYSLIB DD DSN=CEE.SCEESAMP,DISP=SHR                       00001000
+      //LKED.SYSLMOD DD DSN=&HLQ..TSU.LOAD(&PGM),DISP=SHR               00001100
+      //         PEND                                                   00001200
