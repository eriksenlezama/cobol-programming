@@ -0,0 +1,13 @@
+      //PGMEXEC  PROC PGM=,HLQ=                                         00000100
+      //**************************************************              00000200
+      //* EXECUTE A PROGRAM OUT OF THE LOAD LIBRARY                     00000300
+      //* &PGM  = PROGRAM TO RUN                                        00000400
+      //* &HLQ  = HIGH LEVEL QUALIFIER OWNING THE LOAD LIBRARY          00000500
+      //* CALLERS SUPPLY THEIR OWN SYSIN (AND ANY OTHER DD              00000600
+      //* STATEMENTS THE PROGRAM NEEDS) BY OVERRIDING                   00000700
+      //* THIS STEP'S DD NAMES FROM THE EXEC STATEMENT.                 00000800
+      //**************************************************              00000900
+      //COBEXE   EXEC PGM=&PGM                                          00001000
+      //STEPLIB  DD DSN=&HLQ..TSU.LOAD(&PGM),DISP=SHR                   00001100
+      //SYSOUT   DD SYSOUT=*                                            00001200
+      //         PEND                                                   00001300
