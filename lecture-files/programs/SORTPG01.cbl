@@ -25,6 +25,7 @@
 
         PROCEDURE DIVISION.
             SORT WORK-FILE ON ASCENDING KEY STUDENT-ID-W
+                            ASCENDING KEY STUDENT-NAME-W
             USING INPUT-FILE GIVING OUTPUT-FILE.
             DISPLAY 'Sort Successful'.
             STOP RUN.
