@@ -2,24 +2,112 @@
        PROGRAM-ID. CALC1000.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAXRATE    ASSIGN TO TAXRATE.
+           SELECT SALES-FILE ASSIGN TO SALESIN.
+           SELECT TAX-REPORT ASSIGN TO TAXRPT.
        DATA DIVISION.
        FILE SECTION.
+       FD  TAXRATE.
+       01 TAX-RATE-RECORD.
+           05 TR-JURISDICTION-CODE    PIC X(4).
+           05 TR-TAX-RATE              PIC 9V9999.
+       FD  SALES-FILE.
+       01 SALES-RECORD.
+           05 SR-SALES-AMOUNT          PIC 9(5).
+           05 SR-JURISDICTION-CODE     PIC X(4).
+       FD  TAX-REPORT.
+       01 PRINT-AREA                   PIC X(132).
        WORKING-STORAGE SECTION.
-       77  END-OF-SESSION-SWITCH       PIC X   VALUE "N".
-       77  SALES-AMOUNT                PIC 9(5).
-       77  SALES-TAX                   PIC Z,ZZZ.99.
+       77  SALES-EOF-SWITCH            PIC X       VALUE "N".
+           88  SALES-EOF                           VALUE "Y".
+       77  JURISDICTION-CODE-I         PIC X(4).
+       77  CURRENT-TAX-RATE            PIC 9V9999.
+       77  DEFAULT-TAX-RATE            PIC 9V9999  VALUE .0785.
+       77  WS-SALES-TAX                PIC 9(5)V99 VALUE ZERO.
+       77  GRAND-TOTAL-TAX             PIC 9(7)V99 VALUE ZERO.
+       77  TX-TABLE-EOF-SWITCH         PIC X       VALUE "N".
+           88  TX-TABLE-EOF                        VALUE "Y".
+       77  TX-ENTRY-COUNT              PIC 9(2)    VALUE ZERO.
+       01 TAX-RATE-TABLE.
+           05 TAX-RATE-ENTRY OCCURS 50 TIMES
+                   INDEXED BY TX-INDEX.
+               10 TX-JURISDICTION-CODE PIC X(4).
+               10 TX-TAX-RATE          PIC 9V9999.
+       01 REPORT-LINE.
+           05 RL-SALES-AMOUNT          PIC ZZZZ9.
+           05 FILLER                   PIC X(3)    VALUE SPACE.
+           05 RL-JURISDICTION-CODE     PIC X(4).
+           05 FILLER                   PIC X(3)    VALUE SPACE.
+           05 RL-SALES-TAX             PIC Z,ZZZ.99.
+           05 FILLER                   PIC X(109)  VALUE SPACE.
+       01 GRAND-TOTAL-LINE.
+           05 FILLER                   PIC X(20)
+                   VALUE "TOTAL SALES TAX:    ".
+           05 GTL-TOTAL-TAX            PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(100)  VALUE SPACE.
        PROCEDURE DIVISION.
        000-CALCULATE-SALES-TAX.
-           PERFORM 100-CALCULATE-ONE-SALES-TAX
-                   UNTIL END-OF-SESSION-SWITCH = "Y".
+           OPEN INPUT  TAXRATE
+                       SALES-FILE
+                OUTPUT TAX-REPORT.
+           PERFORM 050-LOAD-TAX-RATE-TABLE.
+           PERFORM 200-PROCESS-SALES-RECORDS
+                   UNTIL SALES-EOF.
+           PERFORM 300-PRINT-GRAND-TOTAL-LINE.
+           DISPLAY "TOTAL SALES TAX FOR SESSION = " GRAND-TOTAL-TAX.
            DISPLAY "END OF SESSION.".
+           CLOSE TAXRATE
+                 SALES-FILE
+                 TAX-REPORT.
            STOP RUN.
-        100-CALCULATE-ONE-SALES-TAX.
-            ACCEPT SALES-AMOUNT.
-            IF SALES-AMOUNT = 0
-                   MOVE "Y" TO END-OF-SESSION-SWITCH
-            ELSE
-            COMPUTE SALES-TAX ROUNDED =
-                  SALES-AMOUNT * .0785
-                  DISPLAY "SALES TAX = " SALES-TAX
-            END-IF.
+       050-LOAD-TAX-RATE-TABLE.
+           PERFORM 060-READ-TAX-RATE-RECORD.
+           PERFORM 070-STORE-TAX-RATE-ENTRY
+                   UNTIL TX-TABLE-EOF.
+       060-READ-TAX-RATE-RECORD.
+           READ TAXRATE
+               AT END
+                   MOVE "Y" TO TX-TABLE-EOF-SWITCH.
+       070-STORE-TAX-RATE-ENTRY.
+           IF TX-ENTRY-COUNT < 50
+               ADD 1 TO TX-ENTRY-COUNT
+               MOVE TR-JURISDICTION-CODE
+                   TO TX-JURISDICTION-CODE (TX-ENTRY-COUNT)
+               MOVE TR-TAX-RATE TO TX-TAX-RATE (TX-ENTRY-COUNT)
+           END-IF.
+           PERFORM 060-READ-TAX-RATE-RECORD.
+       110-LOOKUP-TAX-RATE.
+           MOVE DEFAULT-TAX-RATE TO CURRENT-TAX-RATE.
+           SET TX-INDEX TO 1.
+           SEARCH TAX-RATE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TX-JURISDICTION-CODE (TX-INDEX)
+                       = JURISDICTION-CODE-I
+                   MOVE TX-TAX-RATE (TX-INDEX) TO CURRENT-TAX-RATE
+           END-SEARCH.
+       200-PROCESS-SALES-RECORDS.
+           PERFORM 210-READ-SALES-RECORD.
+           IF NOT SALES-EOF
+               PERFORM 220-PRINT-SALES-LINE
+           END-IF.
+       210-READ-SALES-RECORD.
+           READ SALES-FILE
+               AT END
+                   MOVE "Y" TO SALES-EOF-SWITCH.
+       220-PRINT-SALES-LINE.
+           MOVE SR-JURISDICTION-CODE TO JURISDICTION-CODE-I.
+           PERFORM 110-LOOKUP-TAX-RATE.
+           COMPUTE WS-SALES-TAX ROUNDED =
+                   SR-SALES-AMOUNT * CURRENT-TAX-RATE.
+           ADD WS-SALES-TAX TO GRAND-TOTAL-TAX.
+           MOVE SR-SALES-AMOUNT      TO RL-SALES-AMOUNT.
+           MOVE SR-JURISDICTION-CODE TO RL-JURISDICTION-CODE.
+           MOVE WS-SALES-TAX         TO RL-SALES-TAX.
+           MOVE REPORT-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+       300-PRINT-GRAND-TOTAL-LINE.
+           MOVE GRAND-TOTAL-TAX TO GTL-TOTAL-TAX.
+           MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
