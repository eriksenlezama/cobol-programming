@@ -3,12 +3,18 @@
        ENVIRONMENT DIVISION.                                            00010010
        INPUT-OUTPUT SECTION.                                            00020010
        FILE-CONTROL.                                                    00030010
-           SELECT StudentFile ASSIGN TO SDDATA.                         00040021
+           SELECT StudentFile ASSIGN TO SDDATA                          00040021
+               ORGANIZATION IS INDEXED                                  00040121
+               ACCESS MODE IS DYNAMIC                                   00040221
+            RECORD KEY IS ws-StudentId-key                              00040321
+            FILE STATUS IS ws-StudentFile-status.                       00040322
                                                                         00060008
        DATA DIVISION.                                                   00070010
        FILE SECTION.                                                    00080010
        FD StudentFile.                                                  00081010
-       01 studentdetails      pic x(80).                                00090017
+       01 studentdetails.                                               00090017
+           05 ws-StudentId-key    PIC 9(7).                             00090117
+           05 FILLER              PIC X(73).                            00090217
        working-storage section.                                         00100018
        01 ws-StudentDetails.                                            00182015
           02  ws-StudentId       PIC 9(7).                              00183016
@@ -22,16 +28,30 @@
           02  ws-CourseCode      PIC X(4).                              00189216
           02  ws-gender          PIC X.                                 00189316
           02  FILLER          PIC X(50).                                00189415
+       01 ws-valid-record-switch  PIC X VALUE "Y".                      00189515
+           88 ws-record-valid             VALUE "Y".                    00189615
+           88 ws-record-invalid           VALUE "N".                    00189715
+       01 ws-subprog-status PIC 9(1).                                   00189750
+       01 ws-StudentFile-status PIC XX.                                 00189760
+           88 ws-StudentFile-ok         VALUE "00".                     00189770
                                                                         00190008
         PROCEDURE DIVISION.                                             00200010
         begin.                                                          00210020
-            OPEN OUTPUT StudentFile.                                    00220013
+            OPEN OUTPUT StudentFile                                     00220013
+            IF NOT ws-StudentFile-ok                                    00220014
+               DISPLAY "STUDENTFILE OPEN ERROR: "                       00220015
+                   ws-StudentFile-status                                00220016
+               PERFORM Abort                                            00220017
+            END-IF.                                                     00220018
       *   "Enter student details in the job  using sysin."              00230011
                                                                         00240008
             PERFORM GetStudentDetails                                   00250010
             PERFORM UNTIL ws-StudentDetails = SPACES                    00260015
-               move ws-studentDetails to StudentDetails                 00261020
-               WRITE StudentDetails                                     00270010
+               PERFORM ValidateStudentRecord                            00260115
+               IF ws-record-valid                                       00260215
+                  move ws-studentDetails to StudentDetails              00261020
+                  WRITE StudentDetails                                  00270010
+               END-IF                                                   00270110
                PERFORM GetStudentDetails                                00280010
             END-PERFORM.                                                00290013
             CLOSE StudentFile.                                          00300013
@@ -39,3 +59,32 @@
                                                                         00320008
         GetStudentDetails.                                              00330010
            ACCEPT  ws-StudentDetails.                                   00340015
+                                                                        00340515
+        ValidateStudentRecord.                                          00341015
+           SET ws-record-valid TO TRUE.                                 00341515
+           CALL "SUBPROG1" USING ws-StudentId,                          00342010
+                ws-subprog-status.                                      00342012
+           IF ws-subprog-status NOT = 0                                 00342015
+              DISPLAY "INVALID STUDENT ID - RECORD REJECTED "           00342515
+                  ws-StudentDetails                                     00343015
+              SET ws-record-invalid TO TRUE                             00343515
+           END-IF.                                                      00344015
+           IF ws-gender NOT = "M" AND ws-gender NOT = "F"               00344515
+              DISPLAY "INVALID GENDER - RECORD REJECTED "               00345015
+                  ws-StudentDetails                                     00345515
+              SET ws-record-invalid TO TRUE                             00346015
+           END-IF.                                                      00346515
+           IF ws-CourseCode = SPACES                                    00347015
+              DISPLAY "MISSING COURSE CODE - RECORD REJECTED "          00347515
+                  ws-StudentDetails                                     00348015
+              SET ws-record-invalid TO TRUE                             00348515
+           END-IF.                                                      00349015
+           IF ws-YOBirth NOT NUMERIC                                    00349515
+              OR ws-YOBirth < 1900 OR ws-YOBirth > 2020                 00350015
+              DISPLAY "IMPLAUSIBLE BIRTH YEAR - RECORD REJECTED "       00350515
+                  ws-StudentDetails                                     00351015
+              SET ws-record-invalid TO TRUE                             00351515
+           END-IF.                                                      00352015
+      *                                                                 00352020
+       Abort.                                                           00352030
+            STOP RUN.                                                   00352040
