@@ -8,8 +8,12 @@
 
        FILE-CONTROL.
 
-           SELECT CRSEREG  ASSIGN TO REGSFILE.
-           SELECT REG1RPT  ASSIGN TO REGSREPT.
+           SELECT CRSEREG  ASSIGN TO REGSFILE
+               FILE STATUS IS WF-CRSEREG-STATUS.
+           SELECT REG1RPT  ASSIGN TO REGSREPT
+               FILE STATUS IS WF-REG1RPT-STATUS.
+           SELECT COURSECAP ASSIGN TO COURSECAP
+               FILE STATUS IS WF-COURSECAP-STATUS.
 
        DATA DIVISION.
 
@@ -50,6 +54,15 @@
 
        01  PRINT-AREA      PIC X(132).
 
+       FD  COURSECAP.
+
+       01  COURSE-CAPACITY-RECORD.
+           05  CC-COURSE-KEY.
+               10  CC-DEPARTMENT-CODE     PIC X(04).
+               10  CC-COURSE-NUMBER       PIC 9(03).
+               10  CC-SECTION-NUMBER      PIC 9(02).
+           05  CC-SECTION-CAPACITY        PIC 9(03).
+
        WORKING-STORAGE SECTION.
 
        01  SWITCHES.
@@ -68,9 +81,57 @@
                88  PRINT-STUDENT-INFO                  VALUE "Y".
                88  SUPPRESS-STUDENT-INFO               VALUE "N".
 
+       01  WF-FILE-STATUSES.
+           05  WF-CRSEREG-STATUS           PIC X(02).
+               88  CRSEREG-FILE-OK                     VALUE "00".
+           05  WF-REG1RPT-STATUS           PIC X(02).
+               88  REG1RPT-FILE-OK                     VALUE "00".
+           05  WF-COURSECAP-STATUS         PIC X(02).
+               88  COURSECAP-FILE-OK                   VALUE "00".
+
        01  CONTROL-FIELDS.
            05  OLD-CLASS-STANDING          PIC 9(01).
            05  OLD-STUDENT-ID              PIC 9(09).
+           05  OLD-EXCEPT-CLASS-STANDING   PIC 9(01).
+
+       01  EXCEPTION-FIELDS.
+           05  EXCEPT-COUNT                PIC S9(05)  VALUE ZERO.
+           05  EXCEPT-OVERFLOW-COUNT       PIC S9(05)  VALUE ZERO.
+           05  WS-EXCEPT-PRINT-SUB         PIC S9(05).
+           05  WS-EXCEPT-REASON            PIC X(09)   VALUE SPACE.
+
+       01  EXCEPTION-TABLE.
+           05  EXCEPTION-ENTRY             OCCURS 500 TIMES.
+               10  EXCEPT-STUDENT-ID       PIC 9(09).
+               10  EXCEPT-STUDENT-NAME     PIC X(25).
+               10  EXCEPT-CLASS-STANDING   PIC 9(01).
+               10  EXCEPT-REASON           PIC X(09).
+
+       01  CAPACITY-FIELDS.
+           05  CAPACITY-TABLE-EOF-SWITCH   PIC X(01)  VALUE "N".
+               88  CAPACITY-TABLE-EOF                 VALUE "Y".
+           05  CAP-ENTRY-COUNT             PIC S9(03) VALUE ZERO.
+           05  CAP-OVERFLOW-COUNT          PIC S9(03) VALUE ZERO.
+           05  WS-CAP-PRINT-SUB            PIC S9(03).
+
+       01  CAPACITY-TABLE.
+           05  CAPACITY-ENTRY OCCURS 200 TIMES
+                   INDEXED BY CC-INDEX.
+               10  CAP-COURSE-KEY          PIC X(09).
+               10  CAP-SECTION-CAPACITY    PIC 9(03).
+
+       01  SECTION-COUNT-FIELDS.
+           05  SC-ENTRY-COUNT              PIC S9(03) VALUE ZERO.
+           05  SC-OVERFLOW-COUNT           PIC S9(03) VALUE ZERO.
+
+       01  SECTION-COUNT-TABLE.
+           05  SECTION-COUNT-ENTRY OCCURS 200 TIMES
+                   INDEXED BY SC-INDEX.
+               10  SC-COURSE-KEY.
+                   15  SC-DEPARTMENT-CODE  PIC X(04).
+                   15  SC-COURSE-NUMBER    PIC 9(03).
+                   15  SC-SECTION-NUMBER   PIC 9(02).
+               10  SC-STUDENT-COUNT        PIC S9(05) VALUE ZERO.
 
        01  WORK-FIELDS.
            05  STUDENT-ID.
@@ -94,39 +155,27 @@
 
        01  TOTAL-FIELDS.
            05  STUDENT-TOTAL-UNITS         PIC S9(02) VALUE ZERO.
+           05  STUDENT-GRADE-POINTS        PIC S9(04)V99 VALUE ZERO.
+           05  CURRENT-GRADE-POINTS        PIC S9(01) VALUE ZERO.
            05  CLASS-TOTAL-UNITS           PIC S9(05) VALUE ZERO.
            05  CLASS-TOTAL-STUDENTS        PIC S9(05) VALUE ZERO.
            05  GRAND-TOTAL-UNITS           PIC S9(05) VALUE ZERO.
            05  GRAND-TOTAL-STUDENTS        PIC S9(05) VALUE ZERO.
 
-       01  CURRENT-DATE-AND-TIME.
-           05  CD-YEAR                     PIC 9(04).
-           05  CD-MONTH                    PIC 9(02).
-           05  CD-DAY                      PIC 9(02).
-           05  CD-HOURS                    PIC 9(02).
-           05  CD-MINUTES                  PIC 9(02).
-           05  FILLER                      PIC X(09).
+       COPY DATETIME.
 
        01  HEADING-LINE-1.
-           05  FILLER          PIC X(07)   VALUE "DATE:  ".
-           05  HL1-MONTH       PIC 9(02).
-           05  FILLER          PIC X(01)   VALUE "/".
-           05  HL1-DAY         PIC 9(02).
-           05  FILLER          PIC X(01)   VALUE "/".
-           05  HL1-YEAR        PIC 9(04).
+       COPY HDGDATE.
            05  FILLER          PIC X(10)   VALUE SPACE.
            05  FILLER          PIC X(20)   VALUE "STUDENT REGISTRATION".
            05  FILLER          PIC X(07)   VALUE " REPORT".
            05  FILLER          PIC X(16)   VALUE SPACE.
            05  FILLER          PIC X(06)   VALUE "PAGE: ".
-           05  HL1-PAGE-NUMBER PIC ZZZ9.
+       COPY HDGPAGE.
            05  FILLER          PIC X(52)   VALUE SPACE.
 
        01  HEADING-LINE-2.
-           05  FILLER          PIC X(07)   VALUE "TIME:  ".
-           05  HL2-HOURS       PIC 9(02).
-           05  FILLER          PIC X(01)   VALUE ":".
-           05  HL2-MINUTES     PIC 9(02).
+       COPY HDGTIME.
            05  FILLER          PIC X(58)   VALUE SPACE.
            05  FILLER          PIC X(07)   VALUE "SRPT001".
            05  FILLER          PIC X(55)   VALUE SPACE.
@@ -170,7 +219,10 @@
        01  STUDENT-TOTAL-LINE.
            05  FILLER              PIC X(76)   VALUE SPACE.
            05  STL-TOTAL-UNITS     PIC Z9.
-           05  FILLER              PIC X(54)   VALUE SPACE.
+           05  FILLER              PIC X(03)   VALUE SPACE.
+           05  FILLER              PIC X(05)   VALUE "GPA: ".
+           05  STL-GPA             PIC 9.99.
+           05  FILLER              PIC X(42)   VALUE SPACE.
 
        01  CLASS-TOTAL-LINE.
            05  FILLER              PIC X(16)   VALUE "TOTAL STUDENTS I".
@@ -191,17 +243,75 @@
            05  GTL-TOTAL-UNITS     PIC ZZ,ZZ9.
            05  FILLER              PIC X(54)   VALUE SPACES.
 
+       01  EXCEPTION-HEADING-LINE.
+           05  FILLER              PIC X(30)
+                   VALUE "ACADEMIC STANDING EXCEPTIONS".
+           05  FILLER              PIC X(21)
+                   VALUE " - F OR MISSING GRADE".
+           05  FILLER              PIC X(81)   VALUE SPACE.
+
+       01  EXCEPTION-CLASS-HEADING-LINE.
+           05  FILLER              PIC X(02)   VALUE SPACE.
+           05  ECH-CLASS-STANDING  PIC X(09).
+           05  FILLER              PIC X(121)  VALUE SPACE.
+
+       01  EXCEPTION-LINE.
+           05  FILLER              PIC X(04)   VALUE SPACE.
+           05  EXL-STUDENT-ID      PIC 9(09).
+           05  FILLER              PIC X(02)   VALUE SPACE.
+           05  EXL-STUDENT-NAME    PIC X(25).
+           05  FILLER              PIC X(02)   VALUE SPACE.
+           05  EXL-REASON          PIC X(09).
+           05  FILLER              PIC X(81)   VALUE SPACE.
+
+       01  CAPACITY-HEADING-LINE.
+           05  FILLER              PIC X(27)
+                   VALUE "COURSE CAPACITY EXCEPTIONS".
+           05  FILLER              PIC X(105)  VALUE SPACE.
+
+       01  CAPACITY-LINE.
+           05  FILLER              PIC X(04)   VALUE SPACE.
+           05  CPL-DEPARTMENT-CODE PIC X(04).
+           05  FILLER              PIC X(01)   VALUE "-".
+           05  CPL-COURSE-NUMBER   PIC 9(03).
+           05  FILLER              PIC X(01)   VALUE "-".
+           05  CPL-SECTION-NUMBER  PIC 9(02).
+           05  FILLER              PIC X(03)   VALUE SPACE.
+           05  FILLER              PIC X(10)   VALUE "ENROLLED: ".
+           05  CPL-ENROLLED        PIC ZZ9.
+           05  FILLER              PIC X(03)   VALUE SPACE.
+           05  FILLER              PIC X(10)   VALUE "CAPACITY: ".
+           05  CPL-CAPACITY        PIC ZZ9.
+           05  FILLER              PIC X(85)   VALUE SPACE.
+
        PROCEDURE DIVISION.
 
        000-PREPARE-REGISTRATION-RPT.
 
            OPEN INPUT  CRSEREG
+                        COURSECAP
                 OUTPUT REG1RPT.
+           IF NOT CRSEREG-FILE-OK
+              DISPLAY "CRSEREG OPEN ERROR: " WF-CRSEREG-STATUS
+              PERFORM 900-ABORT
+           END-IF.
+           IF NOT COURSECAP-FILE-OK
+              DISPLAY "COURSECAP OPEN ERROR: " WF-COURSECAP-STATUS
+              PERFORM 900-ABORT
+           END-IF.
+           IF NOT REG1RPT-FILE-OK
+              DISPLAY "REG1RPT OPEN ERROR: " WF-REG1RPT-STATUS
+              PERFORM 900-ABORT
+           END-IF.
            PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 110-LOAD-CAPACITY-TABLE.
            PERFORM 300-PREPARE-REGISTRATION-LINES
                UNTIL CRSEREG-EOF.
            PERFORM 350-PRINT-GRAND-TOTAL-LINE.
+           PERFORM 390-PRINT-EXCEPTION-SECTION.
+           PERFORM 395-PRINT-CAPACITY-EXCEPTIONS.
            CLOSE CRSEREG
+                 COURSECAP
                  REG1RPT.
            STOP RUN.
 
@@ -214,6 +324,32 @@
            MOVE CD-HOURS   TO HL2-HOURS.
            MOVE CD-MINUTES TO HL2-MINUTES.
 
+       110-LOAD-CAPACITY-TABLE.
+
+           PERFORM 120-READ-CAPACITY-RECORD.
+           PERFORM 130-STORE-CAPACITY-ENTRY
+               UNTIL CAPACITY-TABLE-EOF.
+
+       120-READ-CAPACITY-RECORD.
+
+           READ COURSECAP
+               AT END
+                   MOVE "Y" TO CAPACITY-TABLE-EOF-SWITCH.
+
+       130-STORE-CAPACITY-ENTRY.
+
+           IF CAP-ENTRY-COUNT < 200
+               ADD 1 TO CAP-ENTRY-COUNT
+               MOVE CC-COURSE-KEY TO CAP-COURSE-KEY (CAP-ENTRY-COUNT)
+               MOVE CC-SECTION-CAPACITY
+                   TO CAP-SECTION-CAPACITY (CAP-ENTRY-COUNT)
+           ELSE
+               ADD 1 TO CAP-OVERFLOW-COUNT
+               DISPLAY "CAPACITY TABLE FULL - COURSE OMITTED "
+                   CC-COURSE-KEY
+           END-IF.
+           PERFORM 120-READ-CAPACITY-RECORD.
+
        300-PREPARE-REGISTRATION-LINES.
 
            PERFORM 310-READ-REGISTRATION-RECORD.
@@ -313,14 +449,103 @@
            PERFORM 380-WRITE-REPORT-LINE.
            ADD CR-COURSE-UNITS TO STUDENT-TOTAL-UNITS.
 
+           EVALUATE CR-SEMESTER-GRADE
+               WHEN "A"
+                   MOVE 4 TO CURRENT-GRADE-POINTS
+               WHEN "B"
+                   MOVE 3 TO CURRENT-GRADE-POINTS
+               WHEN "C"
+                   MOVE 2 TO CURRENT-GRADE-POINTS
+               WHEN "D"
+                   MOVE 1 TO CURRENT-GRADE-POINTS
+               WHEN OTHER
+                   MOVE 0 TO CURRENT-GRADE-POINTS
+           END-EVALUATE.
+           COMPUTE STUDENT-GRADE-POINTS =
+               STUDENT-GRADE-POINTS +
+               (CURRENT-GRADE-POINTS * CR-COURSE-UNITS).
+           PERFORM 325-CHECK-ACADEMIC-EXCEPTION.
+           PERFORM 328-COUNT-SECTION-STUDENT.
+
+       328-COUNT-SECTION-STUDENT.
+
+           SET SC-INDEX TO 1.
+           SEARCH SECTION-COUNT-ENTRY
+               AT END
+                   PERFORM 329-ADD-SECTION-COUNT-ENTRY
+               WHEN SC-COURSE-KEY (SC-INDEX) = CR-COURSE-KEY
+                   ADD 1 TO SC-STUDENT-COUNT (SC-INDEX)
+           END-SEARCH.
+
+       329-ADD-SECTION-COUNT-ENTRY.
+
+           IF SC-ENTRY-COUNT < 200
+               ADD 1 TO SC-ENTRY-COUNT
+               MOVE CR-COURSE-KEY TO SC-COURSE-KEY (SC-ENTRY-COUNT)
+               MOVE 1 TO SC-STUDENT-COUNT (SC-ENTRY-COUNT)
+           ELSE
+               ADD 1 TO SC-OVERFLOW-COUNT
+               DISPLAY "SECTION COUNT TABLE FULL - COURSE OMITTED "
+                   CR-COURSE-KEY
+           END-IF.
+
+       325-CHECK-ACADEMIC-EXCEPTION.
+
+           EVALUATE TRUE
+               WHEN CR-6-WEEKS-GRADE = "F"
+                   MOVE "6WK-F"    TO WS-EXCEPT-REASON
+               WHEN CR-6-WEEKS-GRADE = SPACE
+                   MOVE "6WK-MISS" TO WS-EXCEPT-REASON
+               WHEN CR-12-WEEKS-GRADE = "F"
+                   MOVE "12WK-F"    TO WS-EXCEPT-REASON
+               WHEN CR-12-WEEKS-GRADE = SPACE
+                   MOVE "12WK-MISS" TO WS-EXCEPT-REASON
+               WHEN CR-FINAL-EXAM-GRADE = "F"
+                   MOVE "FIN-F"    TO WS-EXCEPT-REASON
+               WHEN CR-FINAL-EXAM-GRADE = SPACE
+                   MOVE "FIN-MISS" TO WS-EXCEPT-REASON
+               WHEN CR-SEMESTER-GRADE = "F"
+                   MOVE "SEM-F"    TO WS-EXCEPT-REASON
+               WHEN CR-SEMESTER-GRADE = SPACE
+                   MOVE "SEM-MISS" TO WS-EXCEPT-REASON
+               WHEN OTHER
+                   MOVE SPACE TO WS-EXCEPT-REASON
+           END-EVALUATE.
+
+           IF WS-EXCEPT-REASON NOT = SPACE AND EXCEPT-COUNT < 500
+               ADD 1 TO EXCEPT-COUNT
+               MOVE CR-STUDENT-ID
+                   TO EXCEPT-STUDENT-ID (EXCEPT-COUNT)
+               MOVE CR-STUDENT-NAME
+                   TO EXCEPT-STUDENT-NAME (EXCEPT-COUNT)
+               MOVE CR-CLASS-STANDING
+                   TO EXCEPT-CLASS-STANDING (EXCEPT-COUNT)
+               MOVE WS-EXCEPT-REASON
+                   TO EXCEPT-REASON (EXCEPT-COUNT)
+           ELSE
+               IF WS-EXCEPT-REASON NOT = SPACE
+                   ADD 1 TO EXCEPT-OVERFLOW-COUNT
+                   DISPLAY "EXCEPTION TABLE FULL - STUDENT OMITTED "
+                       CR-STUDENT-ID
+               END-IF
+           END-IF.
+
        330-PRINT-STUDENT-TOTAL-LINE.
 
+           IF STUDENT-TOTAL-UNITS > ZERO
+               COMPUTE STUDENT-GPA ROUNDED =
+                   STUDENT-GRADE-POINTS / STUDENT-TOTAL-UNITS
+           ELSE
+               MOVE ZERO TO STUDENT-GPA
+           END-IF.
            MOVE STUDENT-TOTAL-UNITS TO STL-TOTAL-UNITS.
+           MOVE STUDENT-GPA         TO STL-GPA.
            MOVE STUDENT-TOTAL-LINE  TO PRINT-AREA.
            MOVE 1 TO SPACE-CONTROL.
            PERFORM 380-WRITE-REPORT-LINE.
            ADD STUDENT-TOTAL-UNITS TO CLASS-TOTAL-UNITS.
            MOVE ZERO TO STUDENT-TOTAL-UNITS.
+           MOVE ZERO TO STUDENT-GRADE-POINTS.
 
        340-PRINT-CLASS-TOTAL-LINE.
 
@@ -342,6 +567,91 @@
            MOVE 3 TO SPACE-CONTROL.
            PERFORM 380-WRITE-REPORT-LINE.
 
+       390-PRINT-EXCEPTION-SECTION.
+
+           MOVE EXCEPTION-HEADING-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 380-WRITE-REPORT-LINE.
+           MOVE ZERO TO OLD-EXCEPT-CLASS-STANDING.
+           PERFORM 391-PRINT-EXCEPTION-LINE
+               VARYING WS-EXCEPT-PRINT-SUB FROM 1 BY 1
+               UNTIL WS-EXCEPT-PRINT-SUB > EXCEPT-COUNT.
+
+       391-PRINT-EXCEPTION-LINE.
+
+           IF EXCEPT-CLASS-STANDING (WS-EXCEPT-PRINT-SUB)
+                   NOT = OLD-EXCEPT-CLASS-STANDING
+               PERFORM 392-PRINT-EXCEPTION-CLASS-HEADING
+               MOVE EXCEPT-CLASS-STANDING (WS-EXCEPT-PRINT-SUB)
+                   TO OLD-EXCEPT-CLASS-STANDING
+           END-IF.
+           MOVE EXCEPT-STUDENT-ID (WS-EXCEPT-PRINT-SUB)
+               TO EXL-STUDENT-ID.
+           MOVE EXCEPT-STUDENT-NAME (WS-EXCEPT-PRINT-SUB)
+               TO EXL-STUDENT-NAME.
+           MOVE EXCEPT-REASON (WS-EXCEPT-PRINT-SUB)
+               TO EXL-REASON.
+           MOVE EXCEPTION-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 380-WRITE-REPORT-LINE.
+
+       392-PRINT-EXCEPTION-CLASS-HEADING.
+
+           EVALUATE EXCEPT-CLASS-STANDING (WS-EXCEPT-PRINT-SUB)
+               WHEN 1
+                   MOVE "FRESHMAN"  TO ECH-CLASS-STANDING
+               WHEN 2
+                   MOVE "SOPHOMORE" TO ECH-CLASS-STANDING
+               WHEN 3
+                   MOVE "JUNIOR"    TO ECH-CLASS-STANDING
+               WHEN 4
+                   MOVE "SENIOR"    TO ECH-CLASS-STANDING
+               WHEN OTHER
+                   MOVE SPACE       TO ECH-CLASS-STANDING
+           END-EVALUATE.
+           MOVE EXCEPTION-CLASS-HEADING-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 380-WRITE-REPORT-LINE.
+
+       395-PRINT-CAPACITY-EXCEPTIONS.
+
+           MOVE CAPACITY-HEADING-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 380-WRITE-REPORT-LINE.
+           PERFORM 396-CHECK-SECTION-CAPACITY
+               VARYING WS-CAP-PRINT-SUB FROM 1 BY 1
+               UNTIL WS-CAP-PRINT-SUB > SC-ENTRY-COUNT.
+
+       396-CHECK-SECTION-CAPACITY.
+
+           SET CC-INDEX TO 1.
+           SEARCH CAPACITY-ENTRY
+               AT END
+                   CONTINUE
+               WHEN CAP-COURSE-KEY (CC-INDEX)
+                       = SC-COURSE-KEY (WS-CAP-PRINT-SUB)
+                   IF SC-STUDENT-COUNT (WS-CAP-PRINT-SUB)
+                           > CAP-SECTION-CAPACITY (CC-INDEX)
+                       MOVE SC-DEPARTMENT-CODE (WS-CAP-PRINT-SUB)
+                           TO CPL-DEPARTMENT-CODE
+                       MOVE SC-COURSE-NUMBER (WS-CAP-PRINT-SUB)
+                           TO CPL-COURSE-NUMBER
+                       MOVE SC-SECTION-NUMBER (WS-CAP-PRINT-SUB)
+                           TO CPL-SECTION-NUMBER
+                       MOVE SC-STUDENT-COUNT (WS-CAP-PRINT-SUB)
+                           TO CPL-ENROLLED
+                       MOVE CAP-SECTION-CAPACITY (CC-INDEX)
+                           TO CPL-CAPACITY
+                       PERFORM 397-PRINT-CAPACITY-LINE
+                   END-IF
+           END-SEARCH.
+
+       397-PRINT-CAPACITY-LINE.
+
+           MOVE CAPACITY-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 380-WRITE-REPORT-LINE.
+
        360-PRINT-HEADING-LINES.
 
            ADD 1 TO PAGE-COUNT.
@@ -367,3 +677,7 @@
 
            WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
            ADD SPACE-CONTROL TO LINE-COUNT.
+
+       900-ABORT.
+
+           STOP RUN.
