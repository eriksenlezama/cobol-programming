@@ -0,0 +1,36 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MERGEPG1.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT THISWK-FILE ASSIGN TO THISWK.
+            SELECT LASTWK-FILE ASSIGN TO LASTWK.
+            SELECT OUTPUT-FILE ASSIGN TO OUTFILE.
+            SELECT WORK-FILE ASSIGN TO WORKFILE.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD THISWK-FILE.
+        01 THISWK-STUDENT.
+         05 STUDENT-ID-1    PIC 9(5).
+         05 STUDENT-NAME-1  PIC X(25).
+        FD LASTWK-FILE.
+        01 LASTWK-STUDENT.
+         05 STUDENT-ID-2    PIC 9(5).
+         05 STUDENT-NAME-2  PIC X(25).
+        FD  OUTPUT-FILE.
+        01 OUTPUT-STUDENT.
+         05 STUDENT-ID-O    PIC 9(5).
+         05 STUDENT-NAME-O  PIC X(25).
+        SD WORK-FILE.
+        01 WORK-STUDENT.
+         05 STUDENT-ID-W    PIC 9(5).
+         05 STUDENT-NAME-W  PIC X(25).
+
+        PROCEDURE DIVISION.
+            MERGE WORK-FILE ON ASCENDING KEY STUDENT-ID-W
+            USING THISWK-FILE, LASTWK-FILE
+            GIVING OUTPUT-FILE.
+            DISPLAY 'Merge Successful'.
+            STOP RUN.
