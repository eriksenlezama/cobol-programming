@@ -4,13 +4,18 @@
        INPUT-OUTPUT SECTION.                                            00050075
        FILE-CONTROL.                                                    00060075
            SELECT OUTFILE ASSIGN TO STFILE                              00090087
-           ORGANIZATION IS SEQUENTIAL.                                  00091087
+           ORGANIZATION IS INDEXED                                      00091087
+           ACCESS MODE IS DYNAMIC                                       00091187
+           RECORD KEY IS OR-STUDENT-ID                                  00091287
+           FILE STATUS IS WS-OUTFILE-STATUS.                            00091288
        DATA DIVISION.                                                   00100074
        FILE SECTION.                                                    00110074
        FD  OUTFILE                                                      00150696
            RECORDING MODE IS F                                          00150789
            DATA RECORD IS OUT-REC.                                      00150889
-       01 OUT-REC        PIC X(80).                                     00150987
+       01 OUT-REC.                                                      00150987
+           05 OR-STUDENT-ID  PIC X(5).                                  00150988
+           05 FILLER         PIC X(75).                                 00150989
        WORKING-STORAGE SECTION.                                         00151077
        77  END-OF-SESSION-SWITCH       PIC X   VALUE "N".               00151187
        01 WS-STUDENT.                                                   00152077
@@ -18,8 +23,18 @@
              05 WS-NAME PIC X(25).                                      00154081
              05 END-OF-FILE PIC X(1).                                   00154191
              05 FILLER  PIC X(49).                                      00154291
+       01 WS-VALIDATE-ID.                                               00154300
+           05 WS-VALIDATE-ID-PAD PIC X(2) VALUE ZEROS.                  00154310
+           05 WS-VALIDATE-ID-SUF PIC X(5).                              00154320
+       01 WS-SUBPROG-STATUS PIC 9(1).                                   00154330
+       01 WS-OUTFILE-STATUS PIC XX.                                     00154331
+           88 OUTFILE-OK VALUE "00".                                    00154332
        PROCEDURE DIVISION.                                              00170074
            OPEN OUTPUT OUTFILE.                                         00180087
+           IF NOT OUTFILE-OK                                            00180187
+             DISPLAY "OUTFILE OPEN ERROR : " WS-OUTFILE-STATUS          00180287
+             PERFORM ABORT-RUN                                          00180387
+           END-IF.                                                      00180487
            PERFORM WRITE-TO-FILE                                        00190088
                   UNTIL END-OF-SESSION-SWITCH = "Y".                    00191088
            STOP RUN.                                                    00192087
@@ -30,6 +45,16 @@
              MOVE "Y" TO END-OF-SESSION-SWITCH                          00202090
              CLOSE OUTFILE                                              00202190
            ELSE                                                         00203090
-              MOVE WS-STUDENT TO OUT-REC                                00204095
-              WRITE OUT-REC                                             00211093
+               MOVE WS-STUDENT-ID TO WS-VALIDATE-ID-SUF                 00204100
+               CALL "SUBPROG1" USING WS-VALIDATE-ID,                    00204200
+                    WS-SUBPROG-STATUS                                   00204210
+               IF WS-SUBPROG-STATUS NOT = 0                             00204300
+                  DISPLAY "INVALID STUDENT ID - RECORD REJECTED "       00204400
+                      WS-STUDENT                                        00204500
+               ELSE                                                     00204600
+                  MOVE WS-STUDENT TO OUT-REC                            00204700
+                  WRITE OUT-REC                                         00204800
+               END-IF                                                   00204900
            END-IF.                                                      00220090
+       ABORT-RUN.                                                       00220091
+           STOP RUN.                                                    00220092
