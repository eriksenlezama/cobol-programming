@@ -3,11 +3,16 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-STUDENT-ID PIC 9(4) VALUE 1000.
+       01 WS-STUDENT-ID PIC 9(7) VALUE 1000.
        01 WS-STUDENT-NAME PIC X(15) VALUE 'SRINIVAS'.
+       01 WS-STATUS-CODE PIC 9(1) VALUE 0.
 
         PROCEDURE DIVISION.
-            CALL 'SUBPROG1' USING WS-STUDENT-ID, WS-STUDENT-NAME.
-            DISPLAY 'Student Id : ' WS-STUDENT-ID
-            DISPLAY 'Student Name : ' WS-STUDENT-NAME
+            CALL 'SUBPROG1' USING WS-STUDENT-ID, WS-STATUS-CODE.
+            IF WS-STATUS-CODE = 0
+               DISPLAY 'Student Id : ' WS-STUDENT-ID
+               DISPLAY 'Student Name : ' WS-STUDENT-NAME
+            ELSE
+               DISPLAY 'SUBPROG1 CALL FAILED - STATUS: ' WS-STATUS-CODE
+            END-IF.
             STOP RUN.
