@@ -1,32 +1,168 @@
-       IDENTIFICATION DIVISION.                                         00010074
-       PROGRAM-ID. DISPRECS.                                            00020087
-       ENVIRONMENT DIVISION.                                            00040074
-       INPUT-OUTPUT SECTION.                                            00050075
-       FILE-CONTROL.                                                    00060075
-           SELECT INFILE ASSIGN TO STUFILE                              00070083
-           ORGANIZATION IS SEQUENTIAL.                                  00080083
-       DATA DIVISION.                                                   00100074
-       FILE SECTION.                                                    00110074
-       FD INFILE.                                                       00120083
-       01 STUDENT-REC.                                                  00130079
-             05 STUDENT-ID PIC X(5).                                    00140081
-             05 NAME.                                                   00150085
-                10 FNAME PIC X(15).                                     00150185
-                10 LNAME PIC X(10).                                     00150285
-             05 FILLER   PIC X(50).                                     00150584
-       WORKING-STORAGE SECTION.                                         00151077
-       01 WS-STUDENT.                                                   00152077
-             05 WS-STUDENT-ID PIC X(5).                                 00153081
-             05 WS-NAME PIC X(25).                                      00154081
-             05 FILLER  PIC X(50).                                      00154184
-       01 WS-EOF PIC X(1) VALUE 'N'.                                    00155083
-       PROCEDURE DIVISION.                                              00170074
-           OPEN INPUT INFILE                                            00180083
-              PERFORM UNTIL WS-EOF='Y'                                  00190074
-                 READ INFILE INTO WS-STUDENT                            00200083
-                    AT END MOVE 'Y' TO WS-EOF                           00210074
-                    NOT AT END DISPLAY WS-STUDENT                       00220074
-                 END-READ                                               00230074
-              END-PERFORM.                                              00240074
-           CLOSE INFILE.                                                00250083
-           STOP RUN.                                                    00260074
+       IDENTIFICATION DIVISION.                                         00000100
+       PROGRAM-ID. DISPRECS.                                            00000200
+       ENVIRONMENT DIVISION.                                            00000300
+       INPUT-OUTPUT SECTION.                                            00000400
+       FILE-CONTROL.                                                    00000500
+           SELECT INFILE ASSIGN TO STUFILE                              00000600
+           ORGANIZATION IS INDEXED                                      00000700
+           ACCESS MODE IS SEQUENTIAL                                    00000800
+           RECORD KEY IS STUDENT-ID                                     00000900
+           FILE STATUS IS WS-INFILE-STATUS.                             00001000
+           SELECT STUDRPT ASSIGN TO STUDRPT                             00001100
+           FILE STATUS IS WS-STUDRPT-STATUS.                            00001200
+       DATA DIVISION.                                                   00001300
+       FILE SECTION.                                                    00001400
+       FD INFILE.                                                       00001500
+       01 STUDENT-REC.                                                  00001600
+             05 STUDENT-ID PIC X(5).                                    00001700
+             05 NAME.                                                   00001800
+                10 FNAME PIC X(15).                                     00001900
+                10 LNAME PIC X(10).                                     00002000
+             05 FILLER   PIC X(50).                                     00002100
+      *                                                                 00002200
+       FD STUDRPT.                                                      00002300
+       01 PRINT-AREA            PIC X(80).                              00002400
+      *                                                                 00002500
+       WORKING-STORAGE SECTION.                                         00002600
+       01 WS-STUDENT.                                                   00002700
+             05 WS-STUDENT-ID PIC X(5).                                 00002800
+             05 WS-NAME.                                                00002900
+                10 WS-FNAME PIC X(15).                                  00003000
+                10 WS-LNAME PIC X(10).                                  00003100
+             05 FILLER  PIC X(50).                                      00003200
+       01 WS-EOF PIC X(1) VALUE 'N'.                                    00003300
+       01 WS-VALIDATE-ID.                                               00003400
+           05 WS-VALIDATE-ID-PAD PIC X(2) VALUE ZEROS.                  00003500
+           05 WS-VALIDATE-ID-SUF PIC X(5).                              00003600
+       01 WS-SUBPROG-STATUS PIC 9(1).                                   00003700
+       01 WS-INFILE-STATUS PIC XX.                                      00003800
+           88 INFILE-OK          VALUE "00".                            00003900
+       01 WS-STUDRPT-STATUS PIC XX.                                     00004000
+           88 STUDRPT-OK         VALUE "00".                            00004100
+      *                                                                 00004200
+       01 PRINT-FIELDS.                                                 00004300
+           05 PAGE-COUNT        PIC S9(3)   VALUE ZERO.                 00004400
+           05 LINES-ON-PAGE     PIC S9(3)   VALUE +55.                  00004500
+           05 LINE-COUNT        PIC S9(3)   VALUE +99.                  00004600
+      *                                                                 00004700
+       COPY DATETIME.                                                   00004800
+      *                                                                 00004900
+       01 HEADING-LINE-1.                                               00005000
+       COPY HDGDATE.                                                    00005100
+           05 FILLER          PIC X(5)  VALUE SPACE.                    00005200
+           05 FILLER          PIC X(23) VALUE                           00005300
+                  "STUDENT LISTING REPORT".                             00005400
+           05 FILLER          PIC X(6)  VALUE SPACE.                    00005500
+           05 FILLER          PIC X(6)  VALUE "PAGE: ".                 00005600
+       COPY HDGPAGE.                                                    00005700
+           05 FILLER          PIC X(19) VALUE SPACE.                    00005800
+      *                                                                 00005900
+       01 HEADING-LINE-2.                                               00006000
+       COPY HDGTIME.                                                    00006100
+           05 FILLER          PIC X(49) VALUE SPACE.                    00006200
+           05 FILLER          PIC X(8)  VALUE "DISPRECS".               00006300
+           05 FILLER          PIC X(11) VALUE SPACE.                    00006400
+      *                                                                 00006500
+       01 HEADING-LINE-3.                                               00006600
+           05 FILLER      PIC X(5)  VALUE "ID   ".                      00006700
+           05 FILLER      PIC X(3)  VALUE SPACE.                        00006800
+           05 FILLER      PIC X(15) VALUE "FIRST NAME     ".            00006900
+           05 FILLER      PIC X(2)  VALUE SPACE.                        00007000
+           05 FILLER      PIC X(10) VALUE "LAST NAME ".                 00007100
+           05 FILLER      PIC X(45) VALUE SPACE.                        00007200
+      *                                                                 00007300
+       01 HEADING-LINE-4.                                               00007400
+           05 FILLER      PIC X(5)  VALUE "-----".                      00007500
+           05 FILLER      PIC X(3)  VALUE SPACE.                        00007600
+           05 FILLER      PIC X(15) VALUE "---------------".            00007700
+           05 FILLER      PIC X(2)  VALUE SPACE.                        00007800
+           05 FILLER      PIC X(10) VALUE "----------".                 00007900
+           05 FILLER      PIC X(45) VALUE SPACE.                        00008000
+      *                                                                 00008100
+       01 STUDENT-LINE.                                                 00008200
+           05 SL-STUDENT-ID    PIC X(5).                                00008300
+           05 FILLER           PIC X(3)  VALUE SPACE.                   00008400
+           05 SL-FNAME         PIC X(15).                               00008500
+           05 FILLER           PIC X(2)  VALUE SPACE.                   00008600
+           05 SL-LNAME         PIC X(10).                               00008700
+           05 FILLER           PIC X(45) VALUE SPACE.                   00008800
+      *                                                                 00008900
+       PROCEDURE DIVISION.                                              00009000
+      *                                                                 00009100
+       000-PRINT-STUDENT-REPORT.                                        00009200
+      *                                                                 00009300
+           OPEN INPUT  INFILE                                           00009400
+                OUTPUT STUDRPT                                          00009500
+           IF NOT INFILE-OK                                             00009600
+              DISPLAY "INFILE OPEN ERROR: " WS-INFILE-STATUS            00009700
+              PERFORM 900-ABORT                                         00009800
+           END-IF.                                                      00009900
+           IF NOT STUDRPT-OK                                            00010000
+              DISPLAY "STUDRPT OPEN ERROR: " WS-STUDRPT-STATUS          00010100
+              PERFORM 900-ABORT                                         00010200
+           END-IF.                                                      00010300
+           PERFORM 100-FORMAT-REPORT-HEADING.                           00010400
+           PERFORM 230-PRINT-HEADING-LINES.                             00010500
+           PERFORM 200-PROCESS-STUDENT-RECORDS                          00010600
+               UNTIL WS-EOF = "Y".                                      00010700
+           CLOSE INFILE                                                 00010800
+                 STUDRPT.                                               00010900
+           STOP RUN.                                                    00011000
+      *                                                                 00011100
+       100-FORMAT-REPORT-HEADING.                                       00011200
+      *                                                                 00011300
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         00011400
+           MOVE CD-MONTH   TO HL1-MONTH.                                00011500
+           MOVE CD-DAY     TO HL1-DAY.                                  00011600
+           MOVE CD-YEAR    TO HL1-YEAR.                                 00011700
+           MOVE CD-HOURS   TO HL2-HOURS.                                00011800
+           MOVE CD-MINUTES TO HL2-MINUTES.                              00011900
+      *                                                                 00012000
+       200-PROCESS-STUDENT-RECORDS.                                     00012100
+      *                                                                 00012200
+           PERFORM 210-READ-STUDENT-RECORD.                             00012300
+           IF WS-EOF NOT = "Y"                                          00012400
+               PERFORM 220-PRINT-STUDENT-LINE                           00012500
+           END-IF.                                                      00012600
+      *                                                                 00012700
+       210-READ-STUDENT-RECORD.                                         00012800
+      *                                                                 00012900
+           READ INFILE INTO WS-STUDENT                                  00013000
+               AT END MOVE "Y" TO WS-EOF                                00013100
+           END-READ.                                                    00013200
+      *                                                                 00013300
+       220-PRINT-STUDENT-LINE.                                          00013400
+      *                                                                 00013500
+           IF LINE-COUNT >= LINES-ON-PAGE                               00013600
+               PERFORM 230-PRINT-HEADING-LINES                          00013700
+           END-IF.                                                      00013800
+           MOVE WS-STUDENT-ID TO SL-STUDENT-ID.                         00013900
+           MOVE WS-FNAME      TO SL-FNAME.                              00014000
+           MOVE WS-LNAME      TO SL-LNAME.                              00014100
+           MOVE WS-STUDENT-ID TO WS-VALIDATE-ID-SUF.                    00014200
+           CALL "SUBPROG1" USING WS-VALIDATE-ID,                        00014300
+                WS-SUBPROG-STATUS.                                      00014400
+           IF WS-SUBPROG-STATUS NOT = 0                                 00014500
+              DISPLAY "WARNING - INVALID STUDENT ID ON RECORD: "        00014600
+                  WS-STUDENT-ID                                         00014700
+           END-IF.                                                      00014800
+           MOVE STUDENT-LINE  TO PRINT-AREA.                            00014900
+           WRITE PRINT-AREA.                                            00015000
+           ADD 1 TO LINE-COUNT.                                         00015100
+      *                                                                 00015200
+       230-PRINT-HEADING-LINES.                                         00015300
+      *                                                                 00015400
+           ADD 1 TO PAGE-COUNT.                                         00015500
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.                      00015600
+           MOVE HEADING-LINE-1 TO PRINT-AREA.                           00015700
+           WRITE PRINT-AREA.                                            00015800
+           MOVE HEADING-LINE-2 TO PRINT-AREA.                           00015900
+           WRITE PRINT-AREA.                                            00016000
+           MOVE HEADING-LINE-3 TO PRINT-AREA.                           00016100
+           WRITE PRINT-AREA.                                            00016200
+           MOVE HEADING-LINE-4 TO PRINT-AREA.                           00016300
+           WRITE PRINT-AREA.                                            00016400
+           MOVE 1 TO LINE-COUNT.                                        00016500
+      *                                                                 00016600
+       900-ABORT.                                                       00016700
+           STOP RUN.                                                    00016800
