@@ -30,6 +30,7 @@
        01  EOF-FLAG             PIC X    VALUE SPACE.                   00152496
            88  EOF              VALUE 'T'.                              00152596
            88  NOT-EOF          VALUE 'F'.                              00152696
+       01  WS-RECORD-COUNT      PIC 9(6) VALUE ZERO.                    00152796
        PROCEDURE DIVISION.                                              00170074
        010-START-PROCESS.                                               00171096
            OPEN INPUT INPUT-FILE.                                       00180096
@@ -42,6 +43,7 @@
            PERFORM UNTIL EOF                                            00191496
              MOVE INPUT-REC TO OUTPUT-REC                               00191596
              WRITE OUTPUT-REC                                           00191699
+             ADD 1 TO WS-RECORD-COUNT                                   00191650
              READ INPUT-FILE                                            00191796
                AT END                                                   00191896
                   SET EOF TO TRUE                                       00191996
@@ -49,4 +51,5 @@
            END-PERFORM                                                  00192196
            CLOSE INPUT-FILE.                                            00192298
            CLOSE OUTPUT-FILE.                                           00192398
+           DISPLAY "RECORDS COPIED: " WS-RECORD-COUNT.                  00192420
            STOP RUN.                                                    00192487
