@@ -26,9 +26,14 @@
         01 ARE-THERE-MORE-RECORDS PIC X(3) VALUE "YES".
             88 NO-MORE-RECORDS VALUE "NO".
         01 PROCESSED-RECS     PIC 9(3).
+        01 WS-PREVIOUS-STUDENT-ID PIC 9(5) VALUE ZERO.
+        01 FIRST-RECORD-SWITCH PIC X(01) VALUE "Y".
+            88 FIRST-RECORD VALUE "Y".
+            88 NOT-FIRST-RECORD VALUE "N".
 
         PROCEDURE DIVISION.
             SORT WORK-FILE ON ASCENDING KEY STUDENT-ID-W
+                            ASCENDING KEY STUDENT-NAME-W
             USING INPUT-FILE
             OUTPUT PROCEDURE IS 200-COUNT-PROCESSED-RECORDS.
             IF SORT-RETURN = 0
@@ -45,6 +50,13 @@
                         MOVE "NO " TO ARE-THERE-MORE-RECORDS
                     NOT AT END
                         ADD 1 TO PROCESSED-RECS
+                        IF NOT-FIRST-RECORD
+                           AND STUDENT-ID-W = WS-PREVIOUS-STUDENT-ID
+                           DISPLAY "DUPLICATE STUDENT ID DETECTED: "
+                               STUDENT-ID-W
+                        END-IF
+                        SET NOT-FIRST-RECORD TO TRUE
+                        MOVE STUDENT-ID-W TO WS-PREVIOUS-STUDENT-ID
                         WRITE OUTPUT-STUDENT FROM WORK-STUDENT
                 END-RETURN
             END-PERFORM.
