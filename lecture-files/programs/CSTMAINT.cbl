@@ -7,16 +7,31 @@
            FILE STATUS IS WF-CUST-STATUS.                               00060022
            SELECT  CUSTOMER-UPDATE-FILE ASSIGN TO CUSTNEW               00061022
            FILE STATUS IS WF-UPDATED-STATUS.                            00062022
+           SELECT  CUSTOMER-AUDIT-FILE ASSIGN TO CUSTAUDT               00063022
+           FILE STATUS IS WF-AUDIT-STATUS.                              00064022
+           SELECT  CUSTOMER-REJECT-FILE ASSIGN TO CUSTREJ               00065022
+           FILE STATUS IS WF-REJECT-STATUS.                             00066022
+           SELECT  CUSTOMER-CHECKPOINT-OLD ASSIGN TO CHKPTOLD           00067022
+           FILE STATUS IS WF-CHKPTOLD-STATUS.                           00067122
+           SELECT  CUSTOMER-CHECKPOINT-NEW ASSIGN TO CHKPTNEW           00067222
+           FILE STATUS IS WF-CHKPTNEW-STATUS.                           00067322
+           SELECT  CUSTOMER-MILESTONE-FILE ASSIGN TO MILERPT            00067422
+           FILE STATUS IS WF-MILESTONE-STATUS.                          00067522
        DATA DIVISION.                                                   00070010
        FILE SECTION.                                                    00080010
        FD  CUSTOMER-MNT-FILE                                            00081022
            RECORD CONTAINS 80 CHARACTERS.                               00082025
        01  CUSTOMER-MNT-REC.                                            00083022
             05  CMF-CODE                    PIC X.                      00085022
+                88  CMF-ADD-TRANS           VALUE 'A'.                  00085122
+                88  CMF-CHANGE-TRANS        VALUE 'C'.                  00085222
+                88  CMF-DELETE-TRANS        VALUE 'D'.                  00085322
+                88  CMF-NO-TRANS            VALUE ' '.                  00085422
             05  CMF-DATA.                                               00087022
                07 CMF-NUMBER               PIC 9(6).                    00089022
                07 CMF-NAME                 PIC X(32).                   00089222
                07 CMF-TYPE                 PIC X.                       00089422
+                   88  CMF-TYPE-VALID      VALUE 'R' 'C' 'I'.           00089522
             05  CMF-AGE                    PIC 99.                      00089622
             05  FILLER                     PIC X(38).                   00089825
        FD  CUSTOMER-UPDATE-FILE                                         00089922
@@ -28,7 +43,34 @@
                07 UPD-NAME                 PIC X(32).                   00090922
                07 UPD-TYPE                 PIC X.                       00091122
             05  UPD-AGE                    PIC 99.                      00091324
+                88  UPD-AGE-IS-MILESTONE    VALUES 18 65.               00091332
             05  FILLER                     PIC X(38).                   00091525
+       FD  CUSTOMER-AUDIT-FILE                                          00091622
+           RECORD CONTAINS 161 CHARACTERS.                              00091722
+       01  CUSTOMER-AUDIT-REC.                                          00091822
+            05  AUD-CODE                   PIC X.                       00091922
+            05  AUD-BEFORE-IMAGE           PIC X(80).                   00092022
+            05  AUD-AFTER-IMAGE            PIC X(80).                   00092122
+       FD  CUSTOMER-REJECT-FILE                                         00092222
+           RECORD CONTAINS 100 CHARACTERS.                              00092322
+       01  CUSTOMER-REJECT-REC.                                         00092422
+            05  REJ-REASON                 PIC X(20).                   00092522
+            05  REJ-IMAGE                  PIC X(80).                   00092622
+       FD  CUSTOMER-CHECKPOINT-OLD                                      00092722
+           RECORD CONTAINS 6 CHARACTERS.                                00092732
+       01  CHECKPOINT-OLD-REC.                                          00092742
+            05  CKO-LAST-NUMBER           PIC 9(6).                     00092752
+       FD  CUSTOMER-CHECKPOINT-NEW                                      00092762
+           RECORD CONTAINS 6 CHARACTERS.                                00092772
+       01  CHECKPOINT-NEW-REC.                                          00092782
+            05  CKN-LAST-NUMBER           PIC 9(6).                     00092792
+       FD  CUSTOMER-MILESTONE-FILE                                      00092800
+           RECORD CONTAINS 80 CHARACTERS.                               00092810
+       01  CUSTOMER-MILESTONE-REC.                                      00092820
+            05  MLS-NUMBER                 PIC Z(6).                    00092830
+            05  MLS-NAME                   PIC X(32).                   00092840
+            05  MLS-AGE                    PIC 99.                      00092850
+            05  FILLER                     PIC X(40).                   00092860
        WORKING-STORAGE SECTION.                                         00100022
         01  WF-FLAGS.                                                   00182122
             05  WF-END-OF-FILE              PIC X.                      00182322
@@ -38,43 +80,261 @@
                 88  CUST-FILE-OK            VALUE '00'.                 00183122
             05 WF-UPDATED-STATUS            PIC XX.                     00183322
                 88  UPDATED-FILE-OK         VALUE '00'.                 00183522
+            05 WF-AUDIT-STATUS              PIC XX.                     00183622
+                88  AUDIT-FILE-OK           VALUE '00'.                 00183722
+            05 WF-REJECT-STATUS             PIC XX.                     00183762
+                88  REJECT-FILE-OK          VALUE '00'.                 00183772
+            05 WF-CHKPTOLD-STATUS           PIC XX.                     00183773
+                88  CHKPTOLD-FILE-OK        VALUE '00'.                 00183774
+            05 WF-CHKPTNEW-STATUS           PIC XX.                     00183775
+                88  CHKPTNEW-FILE-OK        VALUE '00'.                 00183776
+            05 WF-MILESTONE-STATUS          PIC XX.                     00183777
+                88  MILESTONE-FILE-OK       VALUE '00'.                 00183778
+            05  WF-RECORD-VALID             PIC X.                      00183782
+                88  RECORD-IS-VALID         VALUE 'Y'.                  00183792
+                88  RECORD-IS-INVALID       VALUE 'N'.                  00183796
+        01  WF-AUDIT-WORK.                                              00183822
+            05  WF-BEFORE-IMAGE             PIC X(80).                  00183922
+            05  WF-REJECT-REASON            PIC X(20).                  00183942
+        01  WF-RESTART-SWITCH             PIC X VALUE 'N'.              00183952
+            88  RESTART-ACTIVE              VALUE 'Y'.                  00183953
+            88  RESTART-NOT-ACTIVE          VALUE 'N'.                  00183954
+        01  WF-CHECKPOINT-WORK.                                         00183955
+            05  WF-RESTART-NUMBER           PIC 9(6) VALUE 0.           00183956
+            05  WF-LAST-PROCESSED-NUMBER    PIC 9(6) VALUE 0.           00183957
+        01  WF-DUPLICATE-CHECK.                                         00183958
+            05  WF-PREVIOUS-CMF-NUMBER      PIC 9(6) VALUE 0.           00183959
+        01  WF-CONTROL-TOTALS.                                          00184022
+            05  WF-READ-COUNT               PIC 9(7)  COMP-3 VALUE 0.   00184122
+            05  WF-ADDED-COUNT              PIC 9(7)  COMP-3 VALUE 0.   00184222
+            05  WF-CHANGED-COUNT            PIC 9(7)  COMP-3 VALUE 0.   00184322
+            05  WF-DELETED-COUNT            PIC 9(7)  COMP-3 VALUE 0.   00184422
+            05  WF-NO-TRANS-COUNT           PIC 9(7)  COMP-3 VALUE 0.   00184522
+            05  WF-WRITTEN-COUNT            PIC 9(7)  COMP-3 VALUE 0.   00184622
+            05  WF-REJECTED-COUNT           PIC 9(7)  COMP-3 VALUE 0.   00184722
+            05  WF-SKIPPED-COUNT            PIC 9(7)  COMP-3 VALUE 0.   00184762
+        01  WF-CONTROL-REPORT.                                          00184822
+            05  FILLER    PIC X(20) VALUE "CSTMAINT TOTALS: ".          00184922
+            05  CR-LABEL             PIC X(18).                         00185122
+            05  CR-COUNT             PIC ZZZ,ZZ9.                       00185222
                                                                         00190008
         PROCEDURE DIVISION.                                             00200010
         000-MAINLINE.                                                   00210022
             PERFORM 100-INITIALIZE.                                     00220022
             PERFORM 200-OPEN-FILES.                                     00230022
+            PERFORM 300-READ-CUSTOMER-MNT-FILE.                         00235022
             PERFORM 400-PROCESS-FILE                                    00240022
                      UNTIL END-OF-FILE.                                 00250022
+            PERFORM 560-PRINT-CONTROL-TOTALS.                           00255022
+            PERFORM 565-WRITE-CHECKPOINT.                               00255522
             PERFORM 900-CLOSE-FILES                                     00260022
             STOP RUN.                                                   00270022
        100-INITIALIZE.                                                  00280022
             SET NOT-END-OF-FILE TO TRUE.                                00290022
        200-OPEN-FILES.                                                  00300022
-            OPEN INPUT CUSTOMER-MNT-FILE.                               00310022
-            IF NOT CUST-FILE-OK THEN                                    00320022
-              DISPLAY 'CUSTOMER FILE OPEN ERROR : ' WF-CUST-STATUS      00330022
-              PERFORM 1000-ABORT                                        00340022
-            END-IF.                                                     00350022
-            OPEN  OUTPUT  CUSTOMER-UPDATE-FILE.                         00360022
-            IF NOT UPDATED-FILE-OK THEN                                 00370022
-              DISPLAY 'CUSTOMER FILE OPEN ERROR : ' WF-UPDATED-STATUS   00380022
-              PERFORM 1000-ABORT                                        00390022
-            END-IF.                                                     00400022
+            OPEN INPUT CUSTOMER-MNT-FILE.                               00300030
+            IF NOT CUST-FILE-OK THEN                                    00300040
+              DISPLAY 'CUSTOMER FILE OPEN ERROR : ' WF-CUST-STATUS      00300050
+              PERFORM 1000-ABORT                                        00300060
+            END-IF.                                                     00300070
+            OPEN  INPUT  CUSTOMER-CHECKPOINT-OLD.                       00300080
+            PERFORM 250-READ-CHECKPOINT.                                00300090
+            IF RESTART-ACTIVE                                           00300100
+                OPEN EXTEND CUSTOMER-UPDATE-FILE                        00300110
+            ELSE                                                        00300120
+                OPEN OUTPUT CUSTOMER-UPDATE-FILE                        00300130
+            END-IF.                                                     00300140
+            IF NOT UPDATED-FILE-OK THEN                                 00300150
+              DISPLAY 'CUSTOMER FILE OPEN ERROR : ' WF-UPDATED-STATUS   00300160
+              PERFORM 1000-ABORT                                        00300170
+            END-IF.                                                     00300180
+            IF RESTART-ACTIVE                                           00300190
+                OPEN EXTEND CUSTOMER-AUDIT-FILE                         00300200
+            ELSE                                                        00300210
+                OPEN OUTPUT CUSTOMER-AUDIT-FILE                         00300220
+            END-IF.                                                     00300230
+            IF NOT AUDIT-FILE-OK THEN                                   00300240
+              DISPLAY 'AUDIT FILE OPEN ERROR : ' WF-AUDIT-STATUS        00300250
+              PERFORM 1000-ABORT                                        00300260
+            END-IF.                                                     00300270
+            IF RESTART-ACTIVE                                           00300280
+                OPEN EXTEND CUSTOMER-REJECT-FILE                        00300290
+            ELSE                                                        00300300
+                OPEN OUTPUT CUSTOMER-REJECT-FILE                        00300310
+            END-IF.                                                     00300320
+            IF NOT REJECT-FILE-OK THEN                                  00300330
+              DISPLAY 'REJECT FILE OPEN ERROR : ' WF-REJECT-STATUS      00300340
+              PERFORM 1000-ABORT                                        00300350
+            END-IF.                                                     00300360
+            IF RESTART-ACTIVE                                           00300370
+                OPEN EXTEND CUSTOMER-MILESTONE-FILE                     00300380
+            ELSE                                                        00300390
+                OPEN OUTPUT CUSTOMER-MILESTONE-FILE                     00300400
+            END-IF.                                                     00300410
+            IF NOT MILESTONE-FILE-OK THEN                               00300420
+              DISPLAY 'MILESTONE FILE OPEN ERROR : '                    00300430
+                      WF-MILESTONE-STATUS                               00300440
+              PERFORM 1000-ABORT                                        00300450
+            END-IF.                                                     00300460
+            OPEN  OUTPUT  CUSTOMER-CHECKPOINT-NEW.                      00300470
+            IF NOT CHKPTNEW-FILE-OK THEN                                00300480
+              DISPLAY 'CHECKPOINT FILE OPEN ERROR : '                   00300490
+                      WF-CHKPTNEW-STATUS                                00300500
+              PERFORM 1000-ABORT                                        00300510
+            END-IF.                                                     00300520
+       250-READ-CHECKPOINT.                                             00300530
+            IF CHKPTOLD-FILE-OK                                         00300540
+                READ CUSTOMER-CHECKPOINT-OLD                            00300550
+                  AT END SET RESTART-NOT-ACTIVE TO TRUE                 00300560
+                  NOT AT END                                            00300570
+                      MOVE CKO-LAST-NUMBER TO WF-RESTART-NUMBER         00300580
+                      MOVE CKO-LAST-NUMBER TO                           00300590
+                          WF-PREVIOUS-CMF-NUMBER                        00300600
+                      SET RESTART-ACTIVE TO TRUE                        00300610
+                      DISPLAY "RESTART DETECTED - LAST NUMBER "         00300620
+                          WF-RESTART-NUMBER                             00300630
+                          " - SKIPPING ALREADY-APPLIED RECORDS"         00300640
+                END-READ                                                00300650
+                CLOSE CUSTOMER-CHECKPOINT-OLD                           00300660
+            ELSE                                                        00300670
+                SET RESTART-NOT-ACTIVE TO TRUE                          00300680
+            END-IF.                                                     00300690
+       300-READ-CUSTOMER-MNT-FILE.                                      00405022
+           READ CUSTOMER-MNT-FILE                                       00406022
+             AT END SET END-OF-FILE TO TRUE                             00407022
+             NOT AT END ADD 1 TO WF-READ-COUNT                          00407122
+           END-READ.                                                    00408022
        400-PROCESS-FILE.                                                00410022
-           READ CUSTOMER-MNT-FILE                                       00420022
-             AT END SET END-OF-FILE TO TRUE                             00430022
-             NOT AT END                                                 00440022
-                 PERFORM 500-COPY-AND-UPDATE-FILE                       00450022
-           END-READ.                                                    00460022
-           IF NOT END-OF-FILE                                           00470022
-              PERFORM 500-COPY-AND-UPDATE-FILE.                         00480022
+           IF RESTART-ACTIVE AND CMF-NUMBER NOT > WF-RESTART-NUMBER     00410122
+               ADD 1 TO WF-SKIPPED-COUNT                                00410222
+           ELSE                                                         00410322
+               SET RESTART-NOT-ACTIVE TO TRUE                           00410422
+               PERFORM 500-COPY-AND-UPDATE-FILE                         00410522
+               PERFORM 565-WRITE-CHECKPOINT                             00410622
+           END-IF.                                                      00410722
+           PERFORM 300-READ-CUSTOMER-MNT-FILE.                          00420022
+       450-VALIDATE-RECORD.                                             00495022
+           SET RECORD-IS-VALID TO TRUE.                                 00495122
+           IF NOT CMF-TYPE-VALID                                        00495222
+               SET RECORD-IS-INVALID TO TRUE                            00495322
+               MOVE "INVALID CMF-TYPE    " TO WF-REJECT-REASON          00495422
+           END-IF.                                                      00495522
+           IF CMF-AGE < 1 OR CMF-AGE > 99                               00495622
+               SET RECORD-IS-INVALID TO TRUE                            00495722
+               MOVE "INVALID CMF-AGE     " TO WF-REJECT-REASON          00495822
+           END-IF.                                                      00495922
+           IF WF-READ-COUNT > 1 AND                                     00495922
+                       CMF-NUMBER = WF-PREVIOUS-CMF-NUMBER              00495923
+               SET RECORD-IS-INVALID TO TRUE                            00495924
+               MOVE "DUPLICATE CMF-NUMBER" TO WF-REJECT-REASON          00495925
+           END-IF.                                                      00495926
+           MOVE CMF-NUMBER TO WF-PREVIOUS-CMF-NUMBER.                   00495927
        500-COPY-AND-UPDATE-FILE.                                        00490026
-           MOVE CUSTOMER-MNT-REC TO  CUSTOMER-UPD-REC.                  00500022
-           ADD  1 TO  UPD-AGE.                                          00510022
-           DISPLAY " writing " UPD-NAME.                                00520022
-           WRITE   CUSTOMER-UPD-REC.                                    00530022
+           MOVE CUSTOMER-MNT-REC TO  WF-BEFORE-IMAGE.                   00499022
+           PERFORM 450-VALIDATE-RECORD.                                 00499122
+           IF RECORD-IS-INVALID                                         00499222
+               PERFORM 535-REJECT-RECORD                                00499322
+           ELSE                                                         00499422
+               MOVE CUSTOMER-MNT-REC TO  CUSTOMER-UPD-REC               00500022
+               EVALUATE TRUE                                            00501022
+                   WHEN CMF-ADD-TRANS                                   00502022
+                       PERFORM 510-APPLY-ADD                            00503022
+                       PERFORM 550-WRITE-AUDIT-RECORD                   00503122
+                   WHEN CMF-CHANGE-TRANS                                00504022
+                       PERFORM 520-APPLY-CHANGE                         00505022
+                       PERFORM 550-WRITE-AUDIT-RECORD                   00505122
+                   WHEN CMF-DELETE-TRANS                                00506022
+                       PERFORM 530-APPLY-DELETE                         00507022
+                       PERFORM 550-WRITE-AUDIT-RECORD                   00507122
+                   WHEN OTHER                                           00508022
+                       PERFORM 540-APPLY-NO-CODE                        00509022
+               END-EVALUATE                                             00509522
+           END-IF.                                                      00509722
+           MOVE CMF-NUMBER TO WF-LAST-PROCESSED-NUMBER.                 00509762
+       510-APPLY-ADD.                                                   00510122
+           DISPLAY " ADDING   CUSTOMER " UPD-NUMBER " " UPD-NAME.       00510222
+           WRITE   CUSTOMER-UPD-REC.                                    00510322
+           ADD  1 TO  WF-ADDED-COUNT  WF-WRITTEN-COUNT.                 00510392
+       520-APPLY-CHANGE.                                                00510422
+           ADD  1 TO  UPD-AGE.                                          00510522
+           DISPLAY " CHANGING CUSTOMER " UPD-NUMBER " " UPD-NAME.       00510622
+           WRITE   CUSTOMER-UPD-REC.                                    00510722
+           ADD  1 TO  WF-CHANGED-COUNT  WF-WRITTEN-COUNT.               00510792
+           PERFORM 525-CHECK-AGE-MILESTONE.                             05108221
+       525-CHECK-AGE-MILESTONE.                                         05108222
+           IF UPD-AGE-IS-MILESTONE                                      05108223
+               MOVE UPD-NUMBER TO MLS-NUMBER                            05108224
+               MOVE UPD-NAME   TO MLS-NAME                              05108225
+               MOVE UPD-AGE    TO MLS-AGE                               05108226
+               WRITE  CUSTOMER-MILESTONE-REC                            05108227
+           END-IF.                                                      05108228
+       530-APPLY-DELETE.                                                00510822
+           DISPLAY " DELETING CUSTOMER " UPD-NUMBER " " UPD-NAME.       00510922
+           ADD  1 TO  WF-DELETED-COUNT.                                 00510992
+       540-APPLY-NO-CODE.                                               00511022
+           WRITE   CUSTOMER-UPD-REC.                                    00511322
+           ADD  1 TO  WF-NO-TRANS-COUNT  WF-WRITTEN-COUNT.              00511392
+       535-REJECT-RECORD.                                               00510952
+           DISPLAY " REJECTING " CMF-NUMBER " " WF-REJECT-REASON.       00510972
+           MOVE WF-REJECT-REASON TO REJ-REASON.                         00510982
+           MOVE WF-BEFORE-IMAGE  TO REJ-IMAGE.                          00510992
+           WRITE  CUSTOMER-REJECT-REC.                                  00511002
+           ADD  1 TO  WF-REJECTED-COUNT.                                00511012
+       550-WRITE-AUDIT-RECORD.                                          00511422
+           MOVE CMF-CODE         TO AUD-CODE.                           00511522
+           MOVE WF-BEFORE-IMAGE  TO AUD-BEFORE-IMAGE.                   00511622
+           MOVE CUSTOMER-UPD-REC TO AUD-AFTER-IMAGE.                    00511722
+           WRITE  CUSTOMER-AUDIT-REC.                                   00511822
+       560-PRINT-CONTROL-TOTALS.                                        00511922
+           DISPLAY "=== CSTMAINT CONTROL TOTALS ===".                   00511932
+           MOVE "RECORDS READ      " TO CR-LABEL.                       00511942
+           MOVE WF-READ-COUNT        TO CR-COUNT.                       00511952
+           DISPLAY WF-CONTROL-REPORT.                                   00511962
+           MOVE "RECORDS ADDED     " TO CR-LABEL.                       00511972
+           MOVE WF-ADDED-COUNT       TO CR-COUNT.                       00511982
+           DISPLAY WF-CONTROL-REPORT.                                   00511992
+           MOVE "RECORDS CHANGED   " TO CR-LABEL.                       00512002
+           MOVE WF-CHANGED-COUNT     TO CR-COUNT.                       00512012
+           DISPLAY WF-CONTROL-REPORT.                                   00512022
+           MOVE "RECORDS DELETED   " TO CR-LABEL.                       00512032
+           MOVE WF-DELETED-COUNT     TO CR-COUNT.                       00512042
+           DISPLAY WF-CONTROL-REPORT.                                   00512052
+           MOVE "RECORDS UNCHANGED " TO CR-LABEL.                       00512062
+           MOVE WF-NO-TRANS-COUNT    TO CR-COUNT.                       00512072
+           DISPLAY WF-CONTROL-REPORT.                                   00512082
+           MOVE "RECORDS WRITTEN   " TO CR-LABEL.                       00512092
+           MOVE WF-WRITTEN-COUNT     TO CR-COUNT.                       00512102
+           DISPLAY WF-CONTROL-REPORT.                                   00512112
+           MOVE "RECORDS REJECTED  " TO CR-LABEL.                       00512122
+           MOVE WF-REJECTED-COUNT    TO CR-COUNT.                       00512132
+           DISPLAY WF-CONTROL-REPORT.                                   00512142
+           MOVE "RECORDS SKIPPED   " TO CR-LABEL.                       00512143
+           MOVE WF-SKIPPED-COUNT     TO CR-COUNT.                       00512144
+           DISPLAY WF-CONTROL-REPORT.                                   00512145
+           IF WF-READ-COUNT = WF-WRITTEN-COUNT + WF-DELETED-COUNT       00512152
+                              + WF-REJECTED-COUNT + WF-SKIPPED-COUNT    00512162
+               DISPLAY "*** RUN IS IN BALANCE ***"                      00512172
+           ELSE                                                         00512182
+               DISPLAY "*** RUN IS OUT OF BALANCE - REVIEW ***"         00512192
+           END-IF.                                                      00512202
+       565-WRITE-CHECKPOINT.                                            00512242
+           IF WF-READ-COUNT > 0                                         00512252
+               CLOSE CUSTOMER-CHECKPOINT-NEW                            00512254
+               OPEN OUTPUT CUSTOMER-CHECKPOINT-NEW                      00512256
+               IF NOT CHKPTNEW-FILE-OK                                  00512258
+                   DISPLAY 'CHECKPOINT FILE REOPEN ERROR : '            00512260
+                           WF-CHKPTNEW-STATUS                           00512261
+                   PERFORM 1000-ABORT                                   00512262
+               END-IF                                                   00512264
+               MOVE WF-LAST-PROCESSED-NUMBER TO CKN-LAST-NUMBER         00512266
+               WRITE CHECKPOINT-NEW-REC                                 00512272
+           END-IF.                                                      00512282
        900-CLOSE-FILES.                                                 00540022
            CLOSE   CUSTOMER-MNT-FILE.                                   00550022
            CLOSE   CUSTOMER-UPDATE-FILE.                                00560022
+           CLOSE   CUSTOMER-AUDIT-FILE.                                 00561022
+           CLOSE   CUSTOMER-REJECT-FILE.                                00561122
+           CLOSE   CUSTOMER-CHECKPOINT-NEW.                             00561222
+           CLOSE   CUSTOMER-MILESTONE-FILE.                             00561232
        1000-ABORT.                                                      00570022
             STOP RUN.                                                   00580022
