@@ -1,112 +1,416 @@
-       IDENTIFICATION DIVISION.                                         00010074
-       PROGRAM-ID. LOADTABL.                                            00020099
-      *                                                                 00030099
-       ENVIRONMENT DIVISION.                                            00040074
-       INPUT-OUTPUT SECTION.                                            00050075
-       FILE-CONTROL.                                                    00060075
-           SELECT RATETABL ASSIGN TO RATETABL.                          00090099
-           SELECT RATELIST ASSIGN TO RATELIST.                          00092099
-      *                                                                 00093099
-       DATA DIVISION.                                                   00100074
-      *                                                                 00101099
-       FILE SECTION.                                                    00110074
-       FD  RATETABL.                                                    00150699
-       01  RATE-TABLE-RECORD.                                           00150799
-            05  RT-LOW-AGE              PIC 99.                         00150899
-            05  RT-HIGH-AGE             PIC 99.                         00150999
-            05  RT-CLASS-GROUP          OCCURS 4 TIMES.                 00151099
-                10  RT-CLASS-NUMBER     PIC 99.                         00151199
-                10  RT-INSURANCE-RATE   PIC S99V99.                     00151299
-      *                                                                 00151599
-       FD  RATELIST.                                                    00152499
-       01 PRINT-AREA        PIC X(40).                                  00152799
-      *                                                                 00152899
-       WORKING-STORAGE SECTION.                                         00153299
-      *                                                                 00153399
-       01  SWITCHES.                                                    00153499
-           05  END-OF-SESSION-SWITCH   PIC X    VALUE  "N".             00153699
-                88  END-OF-SESSION             VALUE   "Y".             00153799
-           05  RATE-TABLE-EOF-SWITCH   PIC X   VALUE   "N".             00153899
-                88  RATE-TABLE-EOF             VALUE   "Y".             00154099
-           05  AGE-GROUP-FOUND-SWITCH  PIC X.                           00155099
-               88  AGE-GROUP-FOUND                 VALUE "Y".           00156099
-           05  CLASS-FOUND-SWITCH      PIC X.                           00156199
-               88  CLASS-FOUND                     VALUE "Y".           00156299
-      *                                                                 00157099
-       01  SUBSCRIPTS          COMP.                                    00158099
-           05  CLASS-SUB       PIC S9.                                  00160099
-      *                                                                 00170099
-      *                                                                 00241099
-       01  RATE-TABLE.                                                  00250099
-           05  AGE-GROUP               OCCURS 6 TIMES                   00270099
-                                           INDEXED BY AGE-INDEX.        00280099
-             10  LOW-AGE             PIC 99.                            00290099
-             10  HIGH-AGE            PIC 99.                            00300099
-             10  CLASS-GROUP         OCCURS 4 TIMES                     00310099
-                                            INDEXED BY CLASS-INDEX.     00320099
-                15  CLASS-NUMBER    PIC 99.                             00330099
-                15  INSURANCE-RATE  PIC 99V99.                          00340099
-      *                                                                 00350099
-       01  AGE-RATE-LINE.                                               00360099
-           05  AR-LOW-AGE              PIC 99 VALUE 25                  00380099
-           05  FILLER                  PIC X       VALUE "-".           00390099
-           05  AR-HIGH-AGE             PIC 99.                          00400099
-           05  FILLER                  PIC X(3)    VALUE SPACE.         00410099
-           05  AR-CLASS-DATA           OCCURS 4 TIMES.                  00420099
-               10  AR-INSURANCE-RATE   PIC Z9V99 VALUE 20.              00430099
-               10  FILLER              PIC X(3)    VALUE SPACE.         00440099
-       PROCEDURE DIVISION.                                              00760099
-      *                                                                 00770099
-       000-DISPLAY-INSURANCE-RATES.                                     00780099
-      *                                                                 00790099
-           OPEN INPUT  RATETABL                                         00800099
-                OUTPUT RATELIST.                                        00810099
-           PERFORM 100-LOAD-RATE-TABLE.                                 00820099
-           PERFORM 300-PRINT-RATE-TABLE.                                00850099
-           CLOSE RATETABL                                               00860099
-                 RATELIST.                                              00870099
-           STOP RUN.                                                    00880099
-       100-LOAD-RATE-TABLE.                                             00890099
-           PERFORM 110-LOAD-RATE-TABLE-ENTRY                            00891099
-                    WITH TEST AFTER                                     00892099
-                    VARYING AGE-INDEX FROM 1 BY 1                       00893099
-                    UNTIL AGE-INDEX = 6                                 00894099
-                    OR RATE-TABLE-EOF.                                  00895099
-      *                                                                 00895199
-       110-LOAD-RATE-TABLE-ENTRY.                                       00896099
-           PERFORM 120-READ-RATE-TABLE-RECORD.                          00898099
-           IF NOT RATE-TABLE-EOF                                        00899099
-               MOVE RT-LOW-AGE  TO LOW-AGE (AGE-INDEX)                  00899199
-               MOVE RT-HIGH-AGE TO HIGH-AGE (AGE-INDEX)                 00899299
-               PERFORM                                                  00899399
-                   WITH TEST AFTER                                      00899499
-                   VARYING CLASS-INDEX FROM 1 BY 1                      00899599
-                   UNTIL CLASS-INDEX = 4                                00899699
-                       SET CLASS-SUB TO CLASS-INDEX                     00899799
-               END-PERFORM                                              00899899
-           END-IF.                                                      00899999
-      *                                                                 00900099
-       120-READ-RATE-TABLE-RECORD.                                      00900199
-           READ RATETABL                                                00901099
-               AT END                                                   00902099
-                   MOVE "Y" TO RATE-TABLE-EOF-SWITCH.                   00903099
-       300-PRINT-RATE-TABLE.                                            01130099
-           PERFORM                                                      01140099
-               WITH TEST AFTER                                          01150099
-               VARYING AGE-INDEX FROM 1 BY 1                            01160099
-               UNTIL AGE-INDEX = 6                                      01170099
-                   MOVE LOW-AGE (AGE-INDEX)  TO AR-LOW-AGE              01180099
-                   MOVE HIGH-AGE (AGE-INDEX) TO AR-HIGH-AGE             01190099
-                   PERFORM                                              01200099
-                       WITH TEST AFTER                                  01210099
-                       VARYING CLASS-INDEX FROM 1 BY 1                  01220099
-                       UNTIL CLASS-INDEX = 4                            01230099
-                           SET CLASS-SUB TO CLASS-INDEX                 01240099
-                           MOVE INSURANCE-RATE (AGE-INDEX CLASS-INDEX)  01250099
-                               TO AR-INSURANCE-RATE (CLASS-SUB)         01260099
-                   END-PERFORM                                          01270099
-           END-PERFORM.                                                 01271099
-               MOVE AGE-RATE-LINE TO PRINT-AREA.                        01280099
-               PERFORM 310-WRITE-REPORT-LINE.                           01290099
-       310-WRITE-REPORT-LINE.                                           01300099
-           WRITE PRINT-AREA.                                            01310099
+       IDENTIFICATION DIVISION.                                         00000100
+       PROGRAM-ID. LOADTABL.                                            00000200
+      *                                                                 00000300
+       ENVIRONMENT DIVISION.                                            00000400
+       INPUT-OUTPUT SECTION.                                            00000500
+       FILE-CONTROL.                                                    00000600
+           SELECT RATETABL ASSIGN TO RATETABL                           00000700
+           FILE STATUS IS WF-RATETABL-STATUS.                           00000800
+           SELECT RATELIST ASSIGN TO RATELIST                           00000900
+           FILE STATUS IS WF-RATELIST-STATUS.                           00001000
+           SELECT RATEMAINT ASSIGN TO RATEMAINT                         00001100
+           FILE STATUS IS WF-RATEMAINT-STATUS.                          00001200
+           SELECT RATEOUT   ASSIGN TO RATEOUT                           00001300
+           FILE STATUS IS WF-RATEOUT-STATUS.                            00001400
+           SELECT PRIORRATE ASSIGN TO PRIORRATE                         00001500
+           FILE STATUS IS WF-PRIORRATE-STATUS.                          00001600
+      *                                                                 00001700
+       DATA DIVISION.                                                   00001800
+      *                                                                 00001900
+       FILE SECTION.                                                    00002000
+       FD  RATETABL.                                                    00002100
+       01  RATE-TABLE-RECORD.                                           00002200
+            05  RT-LOW-AGE              PIC 99.                         00002300
+            05  RT-HIGH-AGE             PIC 99.                         00002400
+            05  RT-CLASS-GROUP          OCCURS 4 TIMES.                 00002500
+                10  RT-CLASS-NUMBER     PIC 99.                         00002600
+                10  RT-INSURANCE-RATE   PIC S99V99.                     00002700
+      *                                                                 00002800
+       FD  RATELIST.                                                    00002900
+       01 PRINT-AREA        PIC X(56).                                  00003000
+       FD  RATEMAINT.                                                   00003100
+       01  RATE-MAINT-RECORD.                                           00003200
+           05  RM-TRANS-CODE           PIC X.                           00003300
+               88  RM-ADD-TRANS               VALUE "A".                00003400
+               88  RM-CHANGE-TRANS            VALUE "C".                00003500
+               88  RM-DELETE-TRANS            VALUE "D".                00003600
+           05  RM-LOW-AGE              PIC 99.                          00003700
+           05  RM-HIGH-AGE             PIC 99.                          00003800
+           05  RM-CLASS-NUMBER         PIC 99.                          00003900
+           05  RM-INSURANCE-RATE       PIC S99V99.                      00004000
+      *                                                                 00004100
+       FD  RATEOUT.                                                     00004200
+       01  RATE-TABLE-OUT-RECORD.                                       00004300
+           05  RO-LOW-AGE              PIC 99.                          00004400
+           05  RO-HIGH-AGE             PIC 99.                          00004500
+           05  RO-CLASS-GROUP          OCCURS 4 TIMES.                  00004600
+               10  RO-CLASS-NUMBER     PIC 99.                          00004700
+               10  RO-INSURANCE-RATE   PIC S99V99.                      00004800
+      *                                                                 00004900
+       FD  PRIORRATE.                                                   00005000
+       01  PRIOR-RATE-RECORD.                                           00005100
+           05  PR-LOW-AGE              PIC 99.                          00005200
+           05  PR-HIGH-AGE             PIC 99.                          00005300
+           05  PR-CLASS-GROUP          OCCURS 4 TIMES.                  00005400
+               10  PR-CLASS-NUMBER     PIC 99.                          00005500
+               10  PR-INSURANCE-RATE   PIC S99V99.                      00005600
+      *                                                                 00005700
+       WORKING-STORAGE SECTION.                                         00005800
+      *                                                                 00005900
+       01  SWITCHES.                                                    00006000
+           05  END-OF-SESSION-SWITCH   PIC X    VALUE  "N".             00006100
+                88  END-OF-SESSION             VALUE   "Y".             00006200
+           05  RATE-TABLE-EOF-SWITCH   PIC X   VALUE   "N".             00006300
+                88  RATE-TABLE-EOF             VALUE   "Y".             00006400
+           05  AGE-GROUP-FOUND-SWITCH  PIC X.                           00006500
+               88  AGE-GROUP-FOUND                 VALUE "Y".           00006600
+           05  CLASS-FOUND-SWITCH      PIC X.                           00006700
+               88  CLASS-FOUND                     VALUE "Y".           00006800
+           05  RATE-MAINT-EOF-SWITCH   PIC X   VALUE   "N".             00006900
+                88  RATE-MAINT-EOF             VALUE   "Y".             00007000
+           05  PRIOR-RATE-EOF-SWITCH   PIC X   VALUE   "N".             00007100
+                88  PRIOR-RATE-EOF             VALUE   "Y".             00007200
+      *                                                                 00007300
+       01  WF-FILE-STATUSES.                                            00007400
+           05  WF-RATETABL-STATUS  PIC XX.                              00007500
+               88  RATETABL-FILE-OK        VALUE "00".                  00007600
+           05  WF-RATELIST-STATUS  PIC XX.                              00007700
+               88  RATELIST-FILE-OK        VALUE "00".                  00007800
+           05  WF-RATEMAINT-STATUS PIC XX.                              00007900
+               88  RATEMAINT-FILE-OK       VALUE "00".                  00008000
+           05  WF-RATEOUT-STATUS   PIC XX.                              00008100
+               88  RATEOUT-FILE-OK         VALUE "00".                  00008200
+           05  WF-PRIORRATE-STATUS PIC XX.                              00008300
+               88  PRIORRATE-FILE-OK       VALUE "00".                  00008400
+      *                                                                 00008500
+       01  SUBSCRIPTS          COMP.                                    00008600
+           05  CLASS-SUB       PIC S9.                                  00008700
+           05  WS-AGE-ENTRY-COUNT  PIC S9 VALUE ZERO.                   00008800
+           05  WS-PRIOR-ENTRY-COUNT PIC S9 VALUE ZERO.                  00008900
+           05  WS-RATE-DELTA       PIC S9V99.                           00009000
+      *                                                                 00009100
+      *                                                                 00009200
+       01  RATE-TABLE.                                                  00009300
+           05  AGE-GROUP               OCCURS 6 TIMES                   00009400
+                                           INDEXED BY AGE-INDEX.        00009500
+             10  LOW-AGE             PIC 99.                            00009600
+             10  HIGH-AGE            PIC 99.                            00009700
+             10  CLASS-GROUP         OCCURS 4 TIMES                     00009800
+                                            INDEXED BY CLASS-INDEX.     00009900
+                15  CLASS-NUMBER    PIC 99.                             00010000
+                15  INSURANCE-RATE  PIC 99V99.                          00010100
+      *                                                                 00010200
+       01  PRIOR-RATE-TABLE.                                            00010300
+           05  PRIOR-AGE-GROUP         OCCURS 6 TIMES                   00010400
+                                       INDEXED BY PRIOR-AGE-INDEX.      00010500
+             10  PRIOR-LOW-AGE         PIC 99.                          00010600
+             10  PRIOR-HIGH-AGE        PIC 99.                          00010700
+             10  PRIOR-CLASS-GROUP     OCCURS 4 TIMES                   00010800
+                                       INDEXED BY PRIOR-CLASS-INDEX.    00010900
+                15  PRIOR-CLASS-NUMBER   PIC 99.                        00011000
+                15  PRIOR-INSURANCE-RATE PIC S99V99.                    00011100
+      *                                                                 00011200
+       01  AGE-RATE-LINE.                                               00011300
+           05  AR-LOW-AGE              PIC 99 VALUE 25.                 00011400
+           05  FILLER                  PIC X       VALUE "-".           00011500
+           05  AR-HIGH-AGE             PIC 99.                          00011600
+           05  FILLER                  PIC X(3)    VALUE SPACE.         00011700
+           05  AR-CLASS-DATA           OCCURS 4 TIMES.                  00011800
+               10  AR-INSURANCE-RATE   PIC Z9V99 VALUE 20.              00011900
+               10  FILLER              PIC X(1)    VALUE SPACE.         00012000
+               10  AR-DELTA            PIC 9.99-.                       00012100
+               10  AR-DELTA-TEXT REDEFINES AR-DELTA                     00012200
+                                       PIC X(5).                        00012300
+               10  FILLER              PIC X(2)    VALUE SPACE.         00012400
+       PROCEDURE DIVISION.                                              00012500
+      *                                                                 00012600
+       000-DISPLAY-INSURANCE-RATES.                                     00012700
+      *                                                                 00012800
+           OPEN INPUT  RATETABL                                         00012900
+                       RATEMAINT                                        00013000
+                       PRIORRATE                                        00013100
+                OUTPUT RATELIST                                         00013200
+                       RATEOUT.                                         00013300
+           IF NOT RATETABL-FILE-OK                                      00013400
+              DISPLAY "RATETABL OPEN ERROR: " WF-RATETABL-STATUS        00013500
+              PERFORM 900-ABORT                                         00013600
+           END-IF.                                                      00013700
+           IF NOT RATEMAINT-FILE-OK                                     00013800
+              DISPLAY "RATEMAINT OPEN ERROR: " WF-RATEMAINT-STATUS      00013900
+              PERFORM 900-ABORT                                         00014000
+           END-IF.                                                      00014100
+           IF NOT PRIORRATE-FILE-OK                                     00014200
+              DISPLAY "PRIORRATE OPEN ERROR: " WF-PRIORRATE-STATUS      00014300
+              PERFORM 900-ABORT                                         00014400
+           END-IF.                                                      00014500
+           IF NOT RATELIST-FILE-OK                                      00014600
+              DISPLAY "RATELIST OPEN ERROR: " WF-RATELIST-STATUS        00014700
+              PERFORM 900-ABORT                                         00014800
+           END-IF.                                                      00014900
+           IF NOT RATEOUT-FILE-OK                                       00015000
+              DISPLAY "RATEOUT OPEN ERROR: " WF-RATEOUT-STATUS          00015100
+              PERFORM 900-ABORT                                         00015200
+           END-IF.                                                      00015300
+           PERFORM 100-LOAD-RATE-TABLE.                                 00015400
+           PERFORM 150-LOAD-PRIOR-RATE-TABLE.                           00015500
+           PERFORM 400-APPLY-RATE-MAINTENANCE.                          00015600
+           PERFORM 300-PRINT-RATE-TABLE.                                00015700
+           PERFORM 500-WRITE-UPDATED-RATE-TABLE.                        00015800
+           CLOSE RATETABL                                               00015900
+                 RATEMAINT                                              00016000
+                 PRIORRATE                                              00016100
+                 RATELIST                                               00016200
+                 RATEOUT.                                               00016300
+           STOP RUN.                                                    00016400
+       100-LOAD-RATE-TABLE.                                             00016500
+           PERFORM 110-LOAD-RATE-TABLE-ENTRY                            00016600
+                    WITH TEST AFTER                                     00016700
+                    VARYING AGE-INDEX FROM 1 BY 1                       00016800
+                    UNTIL AGE-INDEX = 6                                 00016900
+                    OR RATE-TABLE-EOF.                                  00017000
+      *                                                                 00017100
+       110-LOAD-RATE-TABLE-ENTRY.                                       00017200
+           PERFORM 120-READ-RATE-TABLE-RECORD.                          00017300
+           IF NOT RATE-TABLE-EOF                                        00017400
+               MOVE RT-LOW-AGE  TO LOW-AGE (AGE-INDEX)                  00017500
+               MOVE RT-HIGH-AGE TO HIGH-AGE (AGE-INDEX)                 00017600
+               ADD 1 TO WS-AGE-ENTRY-COUNT                              00017700
+               PERFORM                                                  00017800
+                   WITH TEST AFTER                                      00017900
+                   VARYING CLASS-INDEX FROM 1 BY 1                      00018000
+                   UNTIL CLASS-INDEX = 4                                00018100
+                       SET CLASS-SUB TO CLASS-INDEX                     00018200
+                   MOVE RT-CLASS-NUMBER (CLASS-INDEX)                   00018300
+                       TO CLASS-NUMBER (AGE-INDEX CLASS-INDEX)          00018400
+                   MOVE RT-INSURANCE-RATE (CLASS-INDEX)                 00018500
+                       TO INSURANCE-RATE (AGE-INDEX CLASS-INDEX)        00018600
+               END-PERFORM                                              00018700
+           END-IF.                                                      00018800
+      *                                                                 00018900
+       120-READ-RATE-TABLE-RECORD.                                      00019000
+           READ RATETABL                                                00019100
+               AT END                                                   00019200
+                   MOVE "Y" TO RATE-TABLE-EOF-SWITCH.                   00019300
+      *                                                                 00019400
+       150-LOAD-PRIOR-RATE-TABLE.                                       00019500
+           PERFORM 160-LOAD-PRIOR-RATE-TABLE-ENTRY                      00019600
+                    WITH TEST AFTER                                     00019700
+                    VARYING PRIOR-AGE-INDEX FROM 1 BY 1                 00019800
+                    UNTIL PRIOR-AGE-INDEX = 6                           00019900
+                    OR PRIOR-RATE-EOF.                                  00020000
+      *                                                                 00020100
+       160-LOAD-PRIOR-RATE-TABLE-ENTRY.                                 00020200
+           PERFORM 170-READ-PRIOR-RATE-RECORD.                          00020300
+           IF NOT PRIOR-RATE-EOF                                        00020400
+               MOVE PR-LOW-AGE  TO PRIOR-LOW-AGE (PRIOR-AGE-INDEX)      00020500
+               MOVE PR-HIGH-AGE TO PRIOR-HIGH-AGE (PRIOR-AGE-INDEX)     00020600
+               ADD 1 TO WS-PRIOR-ENTRY-COUNT                            00020700
+               PERFORM                                                  00020800
+                   WITH TEST AFTER                                      00020900
+                   VARYING PRIOR-CLASS-INDEX FROM 1 BY 1                00021000
+                   UNTIL PRIOR-CLASS-INDEX = 4                          00021100
+                       MOVE PR-CLASS-NUMBER (PRIOR-CLASS-INDEX)         00021200
+                           TO PRIOR-CLASS-NUMBER                        00021300
+                              (PRIOR-AGE-INDEX PRIOR-CLASS-INDEX)       00021400
+                       MOVE PR-INSURANCE-RATE (PRIOR-CLASS-INDEX)       00021500
+                           TO PRIOR-INSURANCE-RATE                      00021600
+                              (PRIOR-AGE-INDEX PRIOR-CLASS-INDEX)       00021700
+               END-PERFORM                                              00021800
+           END-IF.                                                      00021900
+      *                                                                 00022000
+       170-READ-PRIOR-RATE-RECORD.                                      00022100
+           READ PRIORRATE                                               00022200
+               AT END                                                   00022300
+                   MOVE "Y" TO PRIOR-RATE-EOF-SWITCH.                   00022400
+       300-PRINT-RATE-TABLE.                                            00022500
+           PERFORM                                                      00022600
+               WITH TEST AFTER                                          00022700
+               VARYING AGE-INDEX FROM 1 BY 1                            00022800
+               UNTIL AGE-INDEX = 6                                      00022900
+                   MOVE LOW-AGE (AGE-INDEX)  TO AR-LOW-AGE              00023000
+                   MOVE HIGH-AGE (AGE-INDEX) TO AR-HIGH-AGE             00023100
+                   PERFORM                                              00023200
+                       WITH TEST AFTER                                  00023300
+                       VARYING CLASS-INDEX FROM 1 BY 1                  00023400
+                       UNTIL CLASS-INDEX = 4                            00023500
+                           SET CLASS-SUB TO CLASS-INDEX                 00023600
+                           MOVE INSURANCE-RATE (AGE-INDEX CLASS-INDEX)  00023700
+                               TO AR-INSURANCE-RATE (CLASS-SUB)         00023800
+                           PERFORM 320-FIND-PRIOR-RATE                  00023900
+                           IF AGE-GROUP-FOUND AND CLASS-FOUND           00024000
+                               COMPUTE WS-RATE-DELTA =                  00024100
+                                   INSURANCE-RATE                       00024200
+                                   (AGE-INDEX CLASS-INDEX)              00024300
+                                 - PRIOR-INSURANCE-RATE                 00024400
+                                   (PRIOR-AGE-INDEX PRIOR-CLASS-INDEX)  00024500
+                               MOVE WS-RATE-DELTA                       00024600
+                                   TO AR-DELTA (CLASS-SUB)              00024700
+                           ELSE                                         00024800
+                               MOVE "  NEW" TO AR-DELTA-TEXT (CLASS-SUB)00024900
+                           END-IF                                       00025000
+                   END-PERFORM                                          00025100
+                   MOVE AGE-RATE-LINE TO PRINT-AREA                     00025200
+                   PERFORM 310-WRITE-REPORT-LINE                        00025300
+           END-PERFORM.                                                 00025400
+       310-WRITE-REPORT-LINE.                                           00025500
+           WRITE PRINT-AREA.                                            00025600
+      *                                                                 00025700
+       320-FIND-PRIOR-RATE.                                             00025800
+           SET PRIOR-AGE-INDEX TO 1.                                    00025900
+           SEARCH PRIOR-AGE-GROUP                                       00026000
+               AT END                                                   00026100
+                   MOVE "N" TO AGE-GROUP-FOUND-SWITCH                   00026200
+               WHEN PRIOR-LOW-AGE (PRIOR-AGE-INDEX)                     00026300
+                       = LOW-AGE (AGE-INDEX)                            00026400
+                AND PRIOR-HIGH-AGE (PRIOR-AGE-INDEX)                    00026500
+                       = HIGH-AGE (AGE-INDEX)                           00026600
+                   MOVE "Y" TO AGE-GROUP-FOUND-SWITCH.                  00026700
+           IF AGE-GROUP-FOUND                                           00026800
+               SET PRIOR-CLASS-INDEX TO 1                               00026900
+               SEARCH PRIOR-CLASS-GROUP                                 00027000
+                   AT END                                               00027100
+                       MOVE "N" TO CLASS-FOUND-SWITCH                   00027200
+                   WHEN PRIOR-CLASS-NUMBER                              00027300
+                           (PRIOR-AGE-INDEX PRIOR-CLASS-INDEX)          00027400
+                       = CLASS-NUMBER (AGE-INDEX CLASS-INDEX)           00027500
+                       MOVE "Y" TO CLASS-FOUND-SWITCH                   00027600
+               END-SEARCH                                               00027700
+           END-IF.                                                      00027800
+      *                                                                 00027900
+       400-APPLY-RATE-MAINTENANCE.                                      00028000
+           PERFORM 410-READ-RATE-MAINT-RECORD.                          00028100
+           PERFORM 420-APPLY-RATE-MAINT-RECORD                          00028200
+                   UNTIL RATE-MAINT-EOF.                                00028300
+       410-READ-RATE-MAINT-RECORD.                                      00028400
+           READ RATEMAINT                                               00028500
+               AT END                                                   00028600
+                   MOVE "Y" TO RATE-MAINT-EOF-SWITCH.                   00028700
+       420-APPLY-RATE-MAINT-RECORD.                                     00028800
+           PERFORM 430-SEARCH-MAINT-AGE-GROUP.                          00028900
+           EVALUATE TRUE                                                00029000
+               WHEN RM-ADD-TRANS                                        00029100
+                   PERFORM 450-APPLY-ADD-TRANS                          00029200
+               WHEN RM-CHANGE-TRANS                                     00029300
+                   PERFORM 460-APPLY-CHANGE-TRANS                       00029400
+               WHEN RM-DELETE-TRANS                                     00029500
+                   PERFORM 470-APPLY-DELETE-TRANS                       00029600
+               WHEN OTHER                                               00029700
+                   DISPLAY "INVALID TRANSACTION CODE - REJECTED "       00029800
+                       RM-TRANS-CODE                                    00029900
+           END-EVALUATE.                                                00030000
+           PERFORM 410-READ-RATE-MAINT-RECORD.                          00030100
+       430-SEARCH-MAINT-AGE-GROUP.                                      00030200
+           SET AGE-INDEX TO 1.                                          00030300
+           SEARCH AGE-GROUP                                             00030400
+               AT END                                                   00030500
+                   MOVE "N" TO AGE-GROUP-FOUND-SWITCH                   00030600
+               WHEN LOW-AGE (AGE-INDEX) = RM-LOW-AGE                    00030700
+                AND HIGH-AGE (AGE-INDEX) = RM-HIGH-AGE                  00030800
+                   MOVE "Y" TO AGE-GROUP-FOUND-SWITCH.                  00030900
+       440-SEARCH-MAINT-CLASS.                                          00031000
+           SET CLASS-INDEX TO 1.                                        00031100
+           SEARCH CLASS-GROUP                                           00031200
+               AT END                                                   00031300
+                   MOVE "N" TO CLASS-FOUND-SWITCH                       00031400
+               WHEN CLASS-NUMBER (AGE-INDEX CLASS-INDEX)                00031500
+                       = RM-CLASS-NUMBER                                00031600
+                   MOVE "Y" TO CLASS-FOUND-SWITCH.                      00031700
+       445-SEARCH-OPEN-CLASS-SLOT.                                      00031800
+           SET CLASS-INDEX TO 1.                                        00031900
+           SEARCH CLASS-GROUP                                           00032000
+               AT END                                                   00032100
+                   MOVE "N" TO CLASS-FOUND-SWITCH                       00032200
+               WHEN CLASS-NUMBER (AGE-INDEX CLASS-INDEX) = ZERO         00032300
+                   MOVE "Y" TO CLASS-FOUND-SWITCH.                      00032400
+       450-APPLY-ADD-TRANS.                                             00032500
+           IF AGE-GROUP-FOUND                                           00032600
+               PERFORM 440-SEARCH-MAINT-CLASS                           00032700
+               IF CLASS-FOUND                                           00032800
+                   DISPLAY "CLASS ALREADY EXISTS - ADD REJECTED "       00032900
+                       RM-LOW-AGE RM-HIGH-AGE RM-CLASS-NUMBER           00033000
+               ELSE                                                     00033100
+                   PERFORM 445-SEARCH-OPEN-CLASS-SLOT                   00033200
+                   IF CLASS-FOUND                                       00033300
+                       MOVE RM-CLASS-NUMBER                             00033400
+                           TO CLASS-NUMBER (AGE-INDEX CLASS-INDEX)      00033500
+                       MOVE RM-INSURANCE-RATE                           00033600
+                           TO INSURANCE-RATE (AGE-INDEX CLASS-INDEX)    00033700
+                   ELSE                                                 00033800
+                       DISPLAY "NO OPEN CLASS SLOT - ADD REJECTED "     00033900
+                           RM-LOW-AGE RM-HIGH-AGE RM-CLASS-NUMBER       00034000
+                   END-IF                                               00034100
+               END-IF                                                   00034200
+           ELSE                                                         00034300
+               IF WS-AGE-ENTRY-COUNT < 6                                00034400
+                   ADD 1 TO WS-AGE-ENTRY-COUNT                          00034500
+                   SET AGE-INDEX TO WS-AGE-ENTRY-COUNT                  00034600
+                   MOVE RM-LOW-AGE  TO LOW-AGE (AGE-INDEX)              00034700
+                   MOVE RM-HIGH-AGE TO HIGH-AGE (AGE-INDEX)             00034800
+                   PERFORM 480-CLEAR-CLASS-GROUP                        00034900
+                   SET CLASS-INDEX TO 1                                 00035000
+                   MOVE RM-CLASS-NUMBER                                 00035100
+                       TO CLASS-NUMBER (AGE-INDEX CLASS-INDEX)          00035200
+                   MOVE RM-INSURANCE-RATE                               00035300
+                       TO INSURANCE-RATE (AGE-INDEX CLASS-INDEX)        00035400
+               ELSE                                                     00035500
+                   DISPLAY "RATE TABLE FULL - ADD REJECTED "            00035600
+                       RM-LOW-AGE RM-HIGH-AGE RM-CLASS-NUMBER           00035700
+               END-IF                                                   00035800
+           END-IF.                                                      00035900
+       460-APPLY-CHANGE-TRANS.                                          00036000
+           IF AGE-GROUP-FOUND                                           00036100
+               PERFORM 440-SEARCH-MAINT-CLASS                           00036200
+               IF CLASS-FOUND                                           00036300
+                   MOVE RM-INSURANCE-RATE                               00036400
+                       TO INSURANCE-RATE (AGE-INDEX CLASS-INDEX)        00036500
+               ELSE                                                     00036600
+                   DISPLAY "CLASS NOT FOUND - CHANGE REJECTED "         00036700
+                       RM-LOW-AGE RM-HIGH-AGE RM-CLASS-NUMBER           00036800
+               END-IF                                                   00036900
+           ELSE                                                         00037000
+               DISPLAY "AGE GROUP NOT FOUND - CHANGE REJECTED "         00037100
+                   RM-LOW-AGE RM-HIGH-AGE                               00037200
+           END-IF.                                                      00037300
+       470-APPLY-DELETE-TRANS.                                          00037400
+           IF AGE-GROUP-FOUND                                           00037500
+               PERFORM 440-SEARCH-MAINT-CLASS                           00037600
+               IF CLASS-FOUND                                           00037700
+                   MOVE ZERO TO CLASS-NUMBER (AGE-INDEX CLASS-INDEX)    00037800
+                   MOVE ZERO TO INSURANCE-RATE (AGE-INDEX CLASS-INDEX)  00037900
+               ELSE                                                     00038000
+                   DISPLAY "CLASS NOT FOUND - DELETE REJECTED "         00038100
+                       RM-LOW-AGE RM-HIGH-AGE RM-CLASS-NUMBER           00038200
+               END-IF                                                   00038300
+           ELSE                                                         00038400
+               DISPLAY "AGE GROUP NOT FOUND - DELETE REJECTED "         00038500
+                   RM-LOW-AGE RM-HIGH-AGE                               00038600
+           END-IF.                                                      00038700
+       480-CLEAR-CLASS-GROUP.                                           00038800
+           PERFORM                                                      00038900
+               WITH TEST AFTER                                          00039000
+               VARYING CLASS-INDEX FROM 1 BY 1                          00039100
+               UNTIL CLASS-INDEX = 4                                    00039200
+                   MOVE ZERO TO CLASS-NUMBER (AGE-INDEX CLASS-INDEX)    00039300
+                   MOVE ZERO TO INSURANCE-RATE (AGE-INDEX CLASS-INDEX)  00039400
+           END-PERFORM.                                                 00039500
+       500-WRITE-UPDATED-RATE-TABLE.                                    00039600
+           PERFORM 510-WRITE-RATE-TABLE-RECORD                          00039700
+                   WITH TEST AFTER                                      00039800
+                   VARYING AGE-INDEX FROM 1 BY 1                        00039900
+                   UNTIL AGE-INDEX = 6.                                 00040000
+       510-WRITE-RATE-TABLE-RECORD.                                     00040100
+           MOVE LOW-AGE (AGE-INDEX)  TO RO-LOW-AGE.                     00040200
+           MOVE HIGH-AGE (AGE-INDEX) TO RO-HIGH-AGE.                    00040300
+           PERFORM                                                      00040400
+               WITH TEST AFTER                                          00040500
+               VARYING CLASS-INDEX FROM 1 BY 1                          00040600
+               UNTIL CLASS-INDEX = 4                                    00040700
+                   MOVE CLASS-NUMBER (AGE-INDEX CLASS-INDEX)            00040800
+                       TO RO-CLASS-NUMBER (CLASS-INDEX)                 00040900
+                   MOVE INSURANCE-RATE (AGE-INDEX CLASS-INDEX)          00041000
+                       TO RO-INSURANCE-RATE (CLASS-INDEX)               00041100
+           END-PERFORM.                                                 00041200
+           WRITE RATE-TABLE-OUT-RECORD.                                 00041300
+      *                                                                 00041400
+       900-ABORT.                                                       00041500
+           STOP RUN.                                                    00041600
