@@ -29,6 +29,7 @@
 
         PROCEDURE DIVISION.
             SORT WORK-FILE ON ASCENDING KEY STUDENT-ID-W
+                            ASCENDING KEY STUDENT-NAME-W
             INPUT PROCEDURE IS 100-COUNT-INPUT-RECS GIVING OUTPUT-FILE.
             IF SORT-RETURN = 0
                DISPLAY 'Sort Successful'
