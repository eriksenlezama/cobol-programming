@@ -1,11 +1,14 @@
        IDENTIFICATION DIVISION.                                         00010074
-       PROGRAM-ID. LOADTABL.                                            00020099
+       PROGRAM-ID. LOADTBLB.                                            00020099
       *                                                                 00030099
        ENVIRONMENT DIVISION.                                            00040074
        INPUT-OUTPUT SECTION.                                            00050075
        FILE-CONTROL.                                                    00060075
            SELECT RATETABL ASSIGN TO RATETABL.                          00090099
            SELECT RATELIST ASSIGN TO RATELIST.                          00092099
+           SELECT RATEMAINT ASSIGN TO RATEMAINT.                        00092432
+           SELECT RATEOUT   ASSIGN TO RATEOUT.                          00092765
+           SELECT CLIENTLIST ASSIGN TO CLIENTLIST.                      00092932
       *                                                                 00093099
        DATA DIVISION.                                                   00100074
       *                                                                 00101099
@@ -14,12 +17,37 @@
        01  RATE-TABLE-RECORD.                                           00150799
             05  RT-LOW-AGE              PIC 99.                         00150899
             05  RT-HIGH-AGE             PIC 99.                         00150999
-            05  RT-CLASS-GROUP          OCCURS 4 TIMES.                 00151099
+            05  RT-CLASS-COUNT          PIC 9.                          00151099
+            05  RT-CLASS-GROUP          OCCURS 1 TO 5 TIMES             00151132
+                                            DEPENDING ON RT-CLASS-COUNT.00151165
                 10  RT-CLASS-NUMBER     PIC 99.                         00151199
                 10  RT-INSURANCE-RATE   PIC S99V99.                     00151299
       *                                                                 00151599
        FD  RATELIST.                                                    00152499
-       01 PRINT-AREA        PIC X(40).                                  00152799
+       01 PRINT-AREA        PIC X(48).                                  00152799
+       FD  RATEMAINT.                                                   00152804
+       01  RATE-MAINT-RECORD.                                           00152809
+           05  RM-TRANS-CODE           PIC X.                           00152814
+               88  RM-ADD-TRANS               VALUE "A".                00152820
+               88  RM-CHANGE-TRANS            VALUE "C".                00152825
+               88  RM-DELETE-TRANS            VALUE "D".                00152830
+           05  RM-LOW-AGE              PIC 99.                          00152835
+           05  RM-HIGH-AGE             PIC 99.                          00152841
+           05  RM-CLASS-NUMBER         PIC 99.                          00152846
+           05  RM-INSURANCE-RATE       PIC S99V99.                      00152851
+      *                                                                 00152856
+       FD  RATEOUT.                                                     00152862
+       01  RATE-TABLE-OUT-RECORD.                                       00152867
+           05  RO-LOW-AGE              PIC 99.                          00152872
+           05  RO-HIGH-AGE             PIC 99.                          00152877
+           05  RO-CLASS-GROUP          OCCURS 5 TIMES.                  00152883
+               10  RO-CLASS-NUMBER     PIC 99.                          00152888
+               10  RO-INSURANCE-RATE   PIC S99V99.                      00152893
+      *                                                                 00152894
+       FD  CLIENTLIST.                                                  00152895
+       01  CLIENT-LIST-RECORD.                                          00152896
+           05  CL-AGE                  PIC 99.                          00152897
+           05  CL-CLASS-NUMBER         PIC 99.                          00152898
       *                                                                 00152899
        WORKING-STORAGE SECTION.                                         00153299
       *                                                                 00153399
@@ -32,9 +60,16 @@
                88  AGE-GROUP-FOUND                 VALUE "Y".           00156099
            05  CLASS-FOUND-SWITCH      PIC X.                           00156199
                88  CLASS-FOUND                     VALUE "Y".           00156299
+           05  RATE-MAINT-EOF-SWITCH   PIC X   VALUE   "N".             00156565
+                88  RATE-MAINT-EOF             VALUE   "Y".             00156654
+           05  CLIENT-LIST-EOF-SWITCH  PIC X   VALUE   "N".             00156743
+                88  CLIENT-LIST-EOF            VALUE   "Y".             00156832
+           05  PROCESSING-MODE-SWITCH  PIC X   VALUE   "I".             00156921
+                88  BATCH-MODE                 VALUE   "B".             00157010
       *                                                                 00157099
        01  SUBSCRIPTS          COMP.                                    00158099
            05  CLASS-SUB       PIC S9.                                  00160099
+           05  WS-AGE-ENTRY-COUNT  PIC S99 VALUE ZERO.                  00165099
       *                                                                 00170099
        01  ENTRY-FIELDS.                                                00180099
            05  EF-AGE              PIC 99.                              00200099
@@ -44,12 +79,15 @@
            05  DF-INSURANCE-RATE   PIC ZZ.99.                           00240099
       *                                                                 00241099
        01  RATE-TABLE.                                                  00250099
-           05  AGE-GROUP               OCCURS 6 TIMES                   00270099
-                                           INDEXED BY AGE-INDEX.        00280099
+           05  AGE-GROUP               OCCURS 1 TO 10 TIMES             00270099
+                                      DEPENDING ON WS-AGE-ENTRY-COUNT   00276765
+                                      INDEXED BY AGE-INDEX.             00283432
              10  LOW-AGE             PIC 99.                            00290099
-             10  HIGH-AGE            PIC 99.                            00300099
-             10  CLASS-GROUP         OCCURS 4 TIMES                     00310099
-                                            INDEXED BY CLASS-INDEX.     00320099
+             10  HIGH-AGE            PIC 99.                            00296765
+             10  WS-CLASS-COUNT      PIC S9 COMP VALUE ZERO.            00303432
+             10  CLASS-GROUP         OCCURS 1 TO 5 TIMES                00310099
+                                            DEPENDING ON WS-CLASS-COUNT 00316765
+                                            INDEXED BY CLASS-INDEX.     00323432
                 15  CLASS-NUMBER    PIC 99.                             00330099
                 15  INSURANCE-RATE  PIC S99V99.                         00340099
       *                                                                 00350099
@@ -58,41 +96,69 @@
            05  FILLER                  PIC X       VALUE "-".           00390099
            05  AR-HIGH-AGE             PIC 99.                          00400099
            05  FILLER                  PIC X(3)    VALUE SPACE.         00410099
-           05  AR-CLASS-DATA           OCCURS 4 TIMES.                  00420099
+           05  AR-CLASS-DATA           OCCURS 5 TIMES.                  00420099
                10  AR-INSURANCE-RATE   PIC Z9.99.                       00430099
                10  FILLER              PIC X(3)    VALUE SPACE.         00440099
+      *                                                                 00472099
+       01  BATCH-RATE-LINE.                                             00504099
+           05  BR-AGE                  PIC 99.                          00536099
+           05  FILLER                  PIC X(3)    VALUE SPACE.         00568099
+           05  BR-CLASS-NUMBER         PIC 99.                          00600099
+           05  FILLER                  PIC X(3)    VALUE SPACE.         00632099
+           05  BR-INSURANCE-RATE       PIC Z9.99.                       00664099
+           05  FILLER                  PIC X(3)    VALUE SPACE.         00696099
+           05  BR-STATUS               PIC X(16).                       00728099
        PROCEDURE DIVISION.                                              00760099
       *                                                                 00770099
        000-DISPLAY-INSURANCE-RATES.                                     00780099
       *                                                                 00790099
            OPEN INPUT  RATETABL                                         00800099
-                OUTPUT RATELIST.                                        00810099
-           PERFORM 100-LOAD-RATE-TABLE.                                 00820099
-           PERFORM 200-DISPLAY-INSURANCE-RATE                           00830099
-                   UNTIL END-OF-SESSION.                                00840099
-           PERFORM 300-PRINT-RATE-TABLE.                                00850099
-           CLOSE RATETABL                                               00860099
-                 RATELIST.                                              00870099
+                       RATEMAINT                                        00803735
+                       CLIENTLIST                                       00807371
+                OUTPUT RATELIST                                         00811008
+                       RATEOUT.                                         00814644
+           PERFORM 100-LOAD-RATE-TABLE.                                 00818280
+           PERFORM 400-APPLY-RATE-MAINTENANCE.                          00821917
+           ACCEPT  PROCESSING-MODE-SWITCH.                              00825553
+           IF BATCH-MODE                                                00829189
+               PERFORM 600-BATCH-LOOKUP-CLIENTS                         00832826
+                       UNTIL CLIENT-LIST-EOF                            00836462
+           ELSE                                                         00840099
+               PERFORM 200-DISPLAY-INSURANCE-RATE                       00843735
+                       UNTIL END-OF-SESSION                             00847371
+           END-IF.                                                      00851008
+           PERFORM 300-PRINT-RATE-TABLE.                                00854644
+           PERFORM 500-WRITE-UPDATED-RATE-TABLE.                        00858280
+           CLOSE RATETABL                                               00861917
+                 RATEMAINT                                              00865553
+                 CLIENTLIST                                             00869189
+                 RATELIST                                               00872826
+                 RATEOUT.                                               00876462
            STOP RUN.                                                    00880099
        100-LOAD-RATE-TABLE.                                             00890099
            PERFORM 110-LOAD-RATE-TABLE-ENTRY                            00891099
                     WITH TEST AFTER                                     00892099
                     VARYING AGE-INDEX FROM 1 BY 1                       00893099
-                    UNTIL AGE-INDEX = 6                                 00894099
+                    UNTIL AGE-INDEX = 10                                00894099
                     OR RATE-TABLE-EOF.                                  00895099
       *                                                                 00895199
        110-LOAD-RATE-TABLE-ENTRY.                                       00896099
            PERFORM 120-READ-RATE-TABLE-RECORD.                          00898099
-           IF NOT RATE-TABLE-EOF                                        00899099
-               MOVE RT-LOW-AGE  TO LOW-AGE (AGE-INDEX)                  00899199
-               MOVE RT-HIGH-AGE TO HIGH-AGE (AGE-INDEX)                 00899299
-               PERFORM                                                  00899399
-                   WITH TEST AFTER                                      00899499
-                   VARYING CLASS-INDEX FROM 1 BY 1                      00899599
-                   UNTIL CLASS-INDEX = 4                                00899699
-                       SET CLASS-SUB TO CLASS-INDEX                     00899799
-               END-PERFORM                                              00899899
-           END-IF.                                                      00899999
+           IF NOT RATE-TABLE-EOF                                        00898224
+               MOVE RT-LOW-AGE     TO LOW-AGE (AGE-INDEX)               00898349
+               MOVE RT-HIGH-AGE    TO HIGH-AGE (AGE-INDEX)              00898474
+               MOVE RT-CLASS-COUNT TO WS-CLASS-COUNT (AGE-INDEX)        00898599
+               ADD 1 TO WS-AGE-ENTRY-COUNT                              00898724
+               PERFORM                                                  00898849
+                   WITH TEST AFTER                                      00898974
+                   VARYING CLASS-INDEX FROM 1 BY 1                      00899099
+                   UNTIL CLASS-INDEX > RT-CLASS-COUNT                   00899224
+                       MOVE RT-CLASS-NUMBER (CLASS-INDEX)               00899349
+                           TO CLASS-NUMBER (AGE-INDEX CLASS-INDEX)      00899474
+                       MOVE RT-INSURANCE-RATE (CLASS-INDEX)             00899599
+                           TO INSURANCE-RATE (AGE-INDEX CLASS-INDEX)    00899724
+               END-PERFORM                                              00899849
+           END-IF.                                                      00899974
       *                                                                 00900099
        120-READ-RATE-TABLE-RECORD.                                      00900199
            READ RATETABL                                                00901099
@@ -138,21 +204,191 @@
                    MOVE "Y" TO CLASS-FOUND-SWITCH.                      01126099
        300-PRINT-RATE-TABLE.                                            01130099
            PERFORM                                                      01140099
-               WITH TEST AFTER                                          01150099
-               VARYING AGE-INDEX FROM 1 BY 1                            01160099
-               UNTIL AGE-INDEX = 6                                      01170099
-                   MOVE LOW-AGE (AGE-INDEX)  TO AR-LOW-AGE              01180099
-                   MOVE HIGH-AGE (AGE-INDEX) TO AR-HIGH-AGE             01190099
-                   PERFORM                                              01200099
-                       WITH TEST AFTER                                  01210099
-                       VARYING CLASS-INDEX FROM 1 BY 1                  01220099
-                       UNTIL CLASS-INDEX = 4                            01230099
-                           SET CLASS-SUB TO CLASS-INDEX                 01240099
-                           MOVE INSURANCE-RATE (AGE-INDEX CLASS-INDEX)  01250099
-                               TO AR-INSURANCE-RATE (CLASS-SUB)         01260099
-                   END-PERFORM                                          01270099
-           END-PERFORM.                                                 01271099
-               MOVE AGE-RATE-LINE TO PRINT-AREA.                        01280099
-               PERFORM 310-WRITE-REPORT-LINE.                           01290099
+               WITH TEST AFTER                                          01147055
+               VARYING AGE-INDEX FROM 1 BY 1                            01154012
+               UNTIL AGE-INDEX > WS-AGE-ENTRY-COUNT                     01160968
+                   MOVE LOW-AGE (AGE-INDEX)  TO AR-LOW-AGE              01167925
+                   MOVE HIGH-AGE (AGE-INDEX) TO AR-HIGH-AGE             01174881
+                   PERFORM                                              01181838
+                       WITH TEST AFTER                                  01188794
+                       VARYING CLASS-SUB FROM 1 BY 1                    01195751
+                       UNTIL CLASS-SUB > 5                              01202707
+                           MOVE ZERO TO AR-INSURANCE-RATE (CLASS-SUB)   01209664
+                   END-PERFORM                                          01216620
+                   PERFORM                                              01223577
+                       WITH TEST AFTER                                  01230533
+                       VARYING CLASS-INDEX FROM 1 BY 1                  01237490
+                       UNTIL CLASS-INDEX > WS-CLASS-COUNT (AGE-INDEX)   01244446
+                           SET CLASS-SUB TO CLASS-INDEX                 01251403
+                           MOVE INSURANCE-RATE (AGE-INDEX CLASS-INDEX)  01258359
+                               TO AR-INSURANCE-RATE (CLASS-SUB)         01265316
+                   END-PERFORM                                          01272272
+                   MOVE AGE-RATE-LINE TO PRINT-AREA                     01279229
+                   PERFORM 310-WRITE-REPORT-LINE                        01286185
+           END-PERFORM.                                                 01293142
        310-WRITE-REPORT-LINE.                                           01300099
            WRITE PRINT-AREA AFTER ADVANCING 1 LINE.                     01310099
+      *                                                                 01310199
+       400-APPLY-RATE-MAINTENANCE.                                      01310299
+           PERFORM 410-READ-RATE-MAINT-RECORD.                          01310399
+           PERFORM 420-APPLY-RATE-MAINT-RECORD                          01310499
+                   UNTIL RATE-MAINT-EOF.                                01310599
+       410-READ-RATE-MAINT-RECORD.                                      01310699
+           READ RATEMAINT                                               01310799
+               AT END                                                   01310899
+                   MOVE "Y" TO RATE-MAINT-EOF-SWITCH.                   01310999
+       420-APPLY-RATE-MAINT-RECORD.                                     01311099
+           PERFORM 430-SEARCH-MAINT-AGE-GROUP.                          01311199
+           EVALUATE TRUE                                                01311299
+               WHEN RM-ADD-TRANS                                        01311399
+                   PERFORM 450-APPLY-ADD-TRANS                          01311499
+               WHEN RM-CHANGE-TRANS                                     01311599
+                   PERFORM 460-APPLY-CHANGE-TRANS                       01311699
+               WHEN RM-DELETE-TRANS                                     01311799
+                   PERFORM 470-APPLY-DELETE-TRANS                       01311899
+               WHEN OTHER                                               01311999
+                   DISPLAY "INVALID TRANSACTION CODE - REJECTED "       01312099
+                       RM-TRANS-CODE                                    01312199
+           END-EVALUATE.                                                01312299
+           PERFORM 410-READ-RATE-MAINT-RECORD.                          01312399
+       430-SEARCH-MAINT-AGE-GROUP.                                      01312499
+           SET AGE-INDEX TO 1.                                          01312599
+           SEARCH AGE-GROUP                                             01312699
+               AT END                                                   01312799
+                   MOVE "N" TO AGE-GROUP-FOUND-SWITCH                   01312899
+               WHEN LOW-AGE (AGE-INDEX) = RM-LOW-AGE                    01312999
+                AND HIGH-AGE (AGE-INDEX) = RM-HIGH-AGE                  01313099
+                   MOVE "Y" TO AGE-GROUP-FOUND-SWITCH.                  01313199
+       440-SEARCH-MAINT-CLASS.                                          01313299
+           SET CLASS-INDEX TO 1.                                        01313399
+           SEARCH CLASS-GROUP                                           01313499
+               AT END                                                   01313599
+                   MOVE "N" TO CLASS-FOUND-SWITCH                       01313699
+               WHEN CLASS-NUMBER (AGE-INDEX CLASS-INDEX)                01313799
+                       = RM-CLASS-NUMBER                                01313899
+                   MOVE "Y" TO CLASS-FOUND-SWITCH.                      01313999
+       445-SEARCH-OPEN-CLASS-SLOT.                                      01314099
+           SET CLASS-INDEX TO 1.                                        01314152
+           SEARCH CLASS-GROUP                                           01314206
+               AT END                                                   01314260
+                   IF WS-CLASS-COUNT (AGE-INDEX) < 5                    01314314
+                       ADD 1 TO WS-CLASS-COUNT (AGE-INDEX)              01314368
+                       SET CLASS-INDEX TO WS-CLASS-COUNT (AGE-INDEX)    01314422
+                       MOVE "Y" TO CLASS-FOUND-SWITCH                   01314475
+                   ELSE                                                 01314529
+                       MOVE "N" TO CLASS-FOUND-SWITCH                   01314583
+                   END-IF                                               01314637
+               WHEN CLASS-NUMBER (AGE-INDEX CLASS-INDEX) = ZERO         01314691
+                   MOVE "Y" TO CLASS-FOUND-SWITCH.                      01314745
+       450-APPLY-ADD-TRANS.                                             01314799
+           IF AGE-GROUP-FOUND                                           01314899
+               PERFORM 440-SEARCH-MAINT-CLASS                           01314999
+               IF CLASS-FOUND                                           01315099
+                   DISPLAY "CLASS ALREADY EXISTS - ADD REJECTED "       01315199
+                       RM-LOW-AGE RM-HIGH-AGE RM-CLASS-NUMBER           01315299
+               ELSE                                                     01315399
+                   PERFORM 445-SEARCH-OPEN-CLASS-SLOT                   01315499
+                   IF CLASS-FOUND                                       01315599
+                       MOVE RM-CLASS-NUMBER                             01315699
+                           TO CLASS-NUMBER (AGE-INDEX CLASS-INDEX)      01315799
+                       MOVE RM-INSURANCE-RATE                           01315899
+                           TO INSURANCE-RATE (AGE-INDEX CLASS-INDEX)    01315999
+                   ELSE                                                 01316099
+                       DISPLAY "NO OPEN CLASS SLOT - ADD REJECTED "     01316199
+                           RM-LOW-AGE RM-HIGH-AGE RM-CLASS-NUMBER       01316299
+                   END-IF                                               01316399
+               END-IF                                                   01316499
+           ELSE                                                         01316599
+               IF WS-AGE-ENTRY-COUNT < 10                               01316699
+                   ADD 1 TO WS-AGE-ENTRY-COUNT                          01316809
+                   SET AGE-INDEX TO WS-AGE-ENTRY-COUNT                  01316919
+                   MOVE RM-LOW-AGE  TO LOW-AGE (AGE-INDEX)              01317029
+                   MOVE RM-HIGH-AGE TO HIGH-AGE (AGE-INDEX)             01317139
+                   MOVE 1 TO WS-CLASS-COUNT (AGE-INDEX)                 01317249
+                   MOVE RM-CLASS-NUMBER                                 01317359
+                       TO CLASS-NUMBER (AGE-INDEX 1)                    01317469
+                   MOVE RM-INSURANCE-RATE                               01317579
+                       TO INSURANCE-RATE (AGE-INDEX 1)                  01317689
+               ELSE                                                     01317799
+                   DISPLAY "RATE TABLE FULL - ADD REJECTED "            01317899
+                       RM-LOW-AGE RM-HIGH-AGE RM-CLASS-NUMBER           01317999
+               END-IF                                                   01318099
+           END-IF.                                                      01318199
+       460-APPLY-CHANGE-TRANS.                                          01318299
+           IF AGE-GROUP-FOUND                                           01318399
+               PERFORM 440-SEARCH-MAINT-CLASS                           01318499
+               IF CLASS-FOUND                                           01318599
+                   MOVE RM-INSURANCE-RATE                               01318699
+                       TO INSURANCE-RATE (AGE-INDEX CLASS-INDEX)        01318799
+               ELSE                                                     01318899
+                   DISPLAY "CLASS NOT FOUND - CHANGE REJECTED "         01318999
+                       RM-LOW-AGE RM-HIGH-AGE RM-CLASS-NUMBER           01319099
+               END-IF                                                   01319199
+           ELSE                                                         01319299
+               DISPLAY "AGE GROUP NOT FOUND - CHANGE REJECTED "         01319399
+                   RM-LOW-AGE RM-HIGH-AGE                               01319499
+           END-IF.                                                      01319599
+       470-APPLY-DELETE-TRANS.                                          01319699
+           IF AGE-GROUP-FOUND                                           01319799
+               PERFORM 440-SEARCH-MAINT-CLASS                           01319899
+               IF CLASS-FOUND                                           01319999
+                   MOVE ZERO TO CLASS-NUMBER (AGE-INDEX CLASS-INDEX)    01320099
+                   MOVE ZERO TO INSURANCE-RATE (AGE-INDEX CLASS-INDEX)  01320199
+               ELSE                                                     01320299
+                   DISPLAY "CLASS NOT FOUND - DELETE REJECTED "         01320399
+                       RM-LOW-AGE RM-HIGH-AGE RM-CLASS-NUMBER           01320499
+               END-IF                                                   01320599
+           ELSE                                                         01320699
+               DISPLAY "AGE GROUP NOT FOUND - DELETE REJECTED "         01320799
+                   RM-LOW-AGE RM-HIGH-AGE                               01320899
+           END-IF.                                                      01320999
+       500-WRITE-UPDATED-RATE-TABLE.                                    01321899
+           PERFORM 510-WRITE-RATE-TABLE-RECORD                          01321999
+                   WITH TEST AFTER                                      01322099
+                   VARYING AGE-INDEX FROM 1 BY 1                        01322199
+                   UNTIL AGE-INDEX > WS-AGE-ENTRY-COUNT.                01322299
+       510-WRITE-RATE-TABLE-RECORD.                                     01322399
+           MOVE LOW-AGE (AGE-INDEX)  TO RO-LOW-AGE.                     01322499
+           MOVE HIGH-AGE (AGE-INDEX) TO RO-HIGH-AGE.                    01322599
+           PERFORM                                                      01322699
+               WITH TEST AFTER                                          01322799
+               VARYING CLASS-INDEX FROM 1 BY 1                          01322899
+               UNTIL CLASS-INDEX > WS-CLASS-COUNT (AGE-INDEX)           01322999
+                   MOVE CLASS-NUMBER (AGE-INDEX CLASS-INDEX)            01323099
+                       TO RO-CLASS-NUMBER (CLASS-INDEX)                 01323199
+                   MOVE INSURANCE-RATE (AGE-INDEX CLASS-INDEX)          01323299
+                       TO RO-INSURANCE-RATE (CLASS-INDEX)               01323399
+           END-PERFORM.                                                 01323499
+           WRITE RATE-TABLE-OUT-RECORD.                                 01323599
+      *                                                                 01323699
+       600-BATCH-LOOKUP-CLIENTS.                                        01323799
+           PERFORM 610-READ-CLIENT-LIST-RECORD.                         01323899
+           IF NOT CLIENT-LIST-EOF                                       01323999
+               PERFORM 620-PRINT-CLIENT-RATE-LINE                       01324099
+           END-IF.                                                      01324199
+       610-READ-CLIENT-LIST-RECORD.                                     01324299
+           READ CLIENTLIST                                              01324399
+               AT END                                                   01324499
+                   MOVE "Y" TO CLIENT-LIST-EOF-SWITCH.                  01324599
+       620-PRINT-CLIENT-RATE-LINE.                                      01324699
+           MOVE CL-AGE          TO EF-AGE.                              01324799
+           MOVE CL-CLASS-NUMBER TO EF-CLASS-NUMBER.                     01324899
+           MOVE CL-AGE          TO BR-AGE.                              01324999
+           MOVE CL-CLASS-NUMBER TO BR-CLASS-NUMBER.                     01325099
+           PERFORM 220-SEARCH-AGE-GROUP.                                01325199
+           IF AGE-GROUP-FOUND                                           01325299
+               PERFORM 240-SEARCH-CLIENT-CLASS                          01325399
+               IF CLASS-FOUND                                           01325499
+                   MOVE INSURANCE-RATE (AGE-INDEX CLASS-INDEX)          01325599
+                       TO BR-INSURANCE-RATE                             01325699
+                   MOVE SPACES TO BR-STATUS                             01325799
+               ELSE                                                     01325899
+                   MOVE ZERO TO BR-INSURANCE-RATE                       01325999
+                   MOVE "CLASS NOT FOUND" TO BR-STATUS                  01326099
+               END-IF                                                   01326199
+           ELSE                                                         01326299
+               MOVE ZERO TO BR-INSURANCE-RATE                           01326399
+               MOVE "AGE NOT FOUND" TO BR-STATUS                        01326499
+           END-IF.                                                      01326599
+           MOVE BATCH-RATE-LINE TO PRINT-AREA.                          01326699
+           PERFORM 310-WRITE-REPORT-LINE.                               01326799
