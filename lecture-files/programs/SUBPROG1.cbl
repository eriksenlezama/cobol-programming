@@ -3,10 +3,15 @@
 
         DATA DIVISION.
         LINKAGE SECTION.
-        01 LS-STUDENT-ID PIC 9(4).
-        01 LS-STUDENT-NAME PIC A(15).
+        01 LS-STUDENT-ID PIC X(7).
+        01 LS-STUDENT-ID-NUM REDEFINES LS-STUDENT-ID PIC 9(7).
+        01 LS-STATUS-CODE PIC 9(1).
 
-        PROCEDURE DIVISION USING LS-STUDENT-ID, LS-STUDENT-NAME.
-            DISPLAY 'In Called Program'.
-            MOVE 2222 TO LS-STUDENT-ID.
+        PROCEDURE DIVISION USING LS-STUDENT-ID, LS-STATUS-CODE.
+            IF LS-STUDENT-ID IS NUMERIC
+                    AND LS-STUDENT-ID-NUM > ZERO
+               MOVE 0 TO LS-STATUS-CODE
+            ELSE
+               MOVE 1 TO LS-STATUS-CODE
+            END-IF.
             EXIT PROGRAM.
\ No newline at end of file
