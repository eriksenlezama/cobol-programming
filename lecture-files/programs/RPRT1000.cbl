@@ -1,168 +1,495 @@
-       IDENTIFICATION DIVISION.                                         00010074
-       PROGRAM-ID. RPRT1000.                                            00020099
-      *                                                                 00030099
-       ENVIRONMENT DIVISION.                                            00040074
-       INPUT-OUTPUT SECTION.                                            00050075
-       FILE-CONTROL.                                                    00060075
-           SELECT CUSTMAST ASSIGN TO CUSTMAST.                          00090099
-           SELECT SALESRPT ASSIGN TO SALESRPT.                          00092099
-      *                                                                 00093099
-       DATA DIVISION.                                                   00100074
-      *                                                                 00101099
-       FILE SECTION.                                                    00110074
-       FD  CUSTMAST.                                                    00150699
-       01  CUSTOMER-MASTER-RECORD.                                      00150799
-           05  CM-BRANCH-NUMBER        PIC 9(2).                        00150899
-           05  CM-SALESREP-NUMBER      PIC 9(2).                        00150999
-           05  CM-CUSTOMER-NUMBER      PIC 9(5).                        00151099
-           05  CM-CUSTOMER-NAME        PIC X(20).                       00151199
-           05  CM-SALES-THIS-YTD       PIC 9(5)V9(2).                   00151299
-           05  CM-SALES-LAST-YTD       PIC 9(5)V9(2).                   00151399
-           05  FILLER                  PIC X(37).                       00151499
-      *                                                                 00151599
-       FD  SALESRPT.                                                    00152499
-       01 PRINT-AREA        PIC X(132).                                 00152799
-      *                                                                 00152899
-       WORKING-STORAGE SECTION.                                         00152996
-      *                                                                 00153099
-       01  SWITCHES.                                                    00153199
-           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00153299
-      *                                                                 00153399
-       01  PRINT-FIELDS.                                                00153599
-           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00153699
-           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00154099
-           05  LINE-COUNT      PIC S9(3)   VALUE +02.                   00155099
-      *                                                                 00157099
-       01  TOTAL-FIELDS.                                                00158099
-           05  GRAND-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.        00159099
-           05  GRAND-TOTAL-LAST-YTD   PIC S9(7)V99   VALUE ZERO.        00160099
-      *                                                                 00170099
-       01  CURRENT-DATE-AND-TIME.                                       00180099
-           05  CD-YEAR         PIC 9999.                                00190099
-           05  CD-MONTH        PIC 99.                                  00200099
-           05  CD-DAY          PIC 99.                                  00210099
-           05  CD-HOURS        PIC 99.                                  00220099
-           05  CD-MINUTES      PIC 99.                                  00230099
-           05  FILLER          PIC X(9).                                00240099
-      *                                                                 00250099
-       01  HEADING-LINE-1.                                              00260099
-           05  FILLER          PIC X(7)    VALUE "DATE:  ".             00270099
-           05  HL1-MONTH       PIC 9(2).                                00280099
-           05  FILLER          PIC X(1)    VALUE "/".                   00290099
-           05  HL1-DAY         PIC 9(2).                                00300099
-           05  FILLER          PIC X(1)    VALUE "/".                   00310099
-           05  HL1-YEAR        PIC 9(4).                                00320099
-           05  FILLER          PIC X(11)   VALUE SPACE.                 00330099
-           05  FILLER          PIC X(20)   VALUE "YEAR-TO-DATE SALES R".00340099
-           05  FILLER          PIC X(20)   VALUE "EPORT               ".00350099
-           05  FILLER          PIC X(8)    VALUE "  PAGE: ".            00360099
-           05  HL1-PAGE-NUMBER PIC ZZZ9.                                00370099
-           05  FILLER          PIC X(52)   VALUE SPACE.                 00380099
-      *                                                                 00390099
-       01  HEADING-LINE-2.                                              00400099
-           05  FILLER          PIC X(7)    VALUE "TIME:  ".             00410099
-           05  HL2-HOURS       PIC 9(2).                                00420099
-           05  FILLER          PIC X(1)    VALUE ":".                   00430099
-           05  HL2-MINUTES     PIC 9(2).                                00440099
-           05  FILLER          PIC X(58)   VALUE SPACE.                 00450099
-           05  FILLER          PIC X(10)   VALUE "RPT1000".             00460099
-           05  FILLER          PIC X(52)   VALUE SPACE.                 00470099
-      *                                                                 00480099
-       01  HEADING-LINE-3.                                              00490099
-           05  FILLER      PIC X(20)   VALUE "CUST                ".    00500099
-           05  FILLER      PIC X(20)   VALUE "            SALES   ".    00510099
-           05  FILLER      PIC X(20)   VALUE "      SALES         ".    00520099
-           05  FILLER      PIC X(72)   VALUE SPACE.                     00530099
-      *                                                                 00540099
-       01  HEADING-LINE-4.                                              00550099
-           05  FILLER      PIC X(20)   VALUE "NUM    CUSTOMER NAME".    00560099
-           05  FILLER      PIC X(20)   VALUE "           THIS YTD ".    00570099
-           05  FILLER      PIC X(20)   VALUE "     LAST YTD       ".    00580099
-           05  FILLER      PIC X(72)   VALUE SPACE.                     00590099
-      *                                                                 00600099
-       01  CUSTOMER-LINE.                                               00610099
-      *    05 BRA         FIX THIS                                      00611099
-      *    05 SALESS            FIX THIS                                00612099
-           05  CL-CUSTOMER-NUMBER  PIC 9(5).                            00620099
-           05  FILLER              PIC X(2)     VALUE SPACE.            00630099
-           05  CL-CUSTOMER-NAME    PIC X(20).                           00640099
-           05  FILLER              PIC X(3)     VALUE SPACE.            00650099
-           05  CL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.                      00660099
-           05  FILLER              PIC X(4)     VALUE SPACE.            00670099
-           05  CL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.                      00680099
-           05  FILLER              PIC X(78)    VALUE SPACE.            00690099
-      *                                                                 00700099
-       01  GRAND-TOTAL-LINE.                                            00710099
-           05  FILLER              PIC X(27)    VALUE SPACE.            00720099
-           05  GTL-SALES-THIS-YTD  PIC Z,ZZZ,ZZ9.99-.                   00730099
-           05  FILLER              PIC X(1)     VALUE SPACE.            00740099
-           05  GTL-SALES-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                   00750099
-       PROCEDURE DIVISION.                                              00760099
-      *                                                                 00770099
-       000-PREPARE-SALES-REPORT.                                        00780099
-      *                                                                 00790099
-           OPEN INPUT  CUSTMAST                                         00800099
-                OUTPUT SALESRPT.                                        00810099
-           PERFORM 100-FORMAT-REPORT-HEADING.                           00820099
-           PERFORM 230-PRINT-HEADING-LINES.                             00821099
-           PERFORM 200-PREPARE-SALES-LINES                              00830099
-               UNTIL CUSTMAST-EOF-SWITCH = "Y".                         00840099
-           PERFORM 300-PRINT-GRAND-TOTALS.                              00850099
-           CLOSE CUSTMAST                                               00860099
-                 SALESRPT.                                              00870099
-           STOP RUN.                                                    00880099
-      *                                                                 00890099
-       100-FORMAT-REPORT-HEADING.                                       00900099
-      *                                                                 00910099
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         00920099
-           MOVE CD-MONTH   TO HL1-MONTH.                                00930099
-           MOVE CD-DAY     TO HL1-DAY.                                  00940099
-           MOVE CD-YEAR    TO HL1-YEAR.                                 00950099
-           MOVE CD-HOURS   TO HL2-HOURS.                                00960099
-           MOVE CD-MINUTES TO HL2-MINUTES.                              00970099
-      *                                                                 00980099
-       200-PREPARE-SALES-LINES.                                         00990099
-      *                                                                 01000099
-           PERFORM 210-READ-CUSTOMER-RECORD.                            01010099
-           IF CUSTMAST-EOF-SWITCH = "N"                                 01020099
-               PERFORM 220-PRINT-CUSTOMER-LINE.                         01030099
-      *                                                                 01040099
-       210-READ-CUSTOMER-RECORD.                                        01050099
-      *                                                                 01060099
-           READ CUSTMAST                                                01070099
-               AT END                                                   01080099
-                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.                     01090099
-      *                                                                 01100099
-       220-PRINT-CUSTOMER-LINE.                                         01110099
-      *                                                                 01120099
-           IF LINE-COUNT >= LINES-ON-PAGE                               01130099
-               PERFORM 230-PRINT-HEADING-LINES.                         01140099
-           MOVE CM-CUSTOMER-NUMBER  TO CL-CUSTOMER-NUMBER.              01150099
-           MOVE CM-CUSTOMER-NAME    TO CL-CUSTOMER-NAME.                01160099
-           MOVE CM-SALES-THIS-YTD   TO CL-SALES-THIS-YTD.               01170099
-           MOVE CM-SALES-LAST-YTD   TO CL-SALES-LAST-YTD.               01180099
-           MOVE CUSTOMER-LINE TO PRINT-AREA.                            01190099
-           WRITE PRINT-AREA.                                            01200099
-           ADD 1 TO LINE-COUNT.                                         01210099
-           ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.               01220099
-           ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.               01230099
-      *                                                                 01250099
-       230-PRINT-HEADING-LINES.                                         01260099
-      *                                                                 01270099
-           ADD 1 TO PAGE-COUNT.                                         01280099
-           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.                      01290099
-           MOVE HEADING-LINE-1 TO PRINT-AREA.                           01300099
-           WRITE PRINT-AREA.                                            01310099
-           MOVE HEADING-LINE-2 TO PRINT-AREA.                           01320099
-           WRITE PRINT-AREA.                                            01330099
-           MOVE HEADING-LINE-3 TO PRINT-AREA.                           01340099
-           WRITE PRINT-AREA.                                            01350099
-           MOVE HEADING-LINE-4 TO PRINT-AREA.                           01360099
-           WRITE PRINT-AREA.                                            01361099
-      *                                                                 01370099
-       300-PRINT-GRAND-TOTALS.                                          01380099
-      *                                                                 01390099
-           MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.             01400099
-           MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.             01410099
-           MOVE GRAND-TOTAL-LINE    TO PRINT-AREA.                      01420099
-           WRITE PRINT-AREA.                                            01430099
+       IDENTIFICATION DIVISION.                                         00000100
+       PROGRAM-ID. RPRT1000.                                            00000200
+      *                                                                 00000300
+       ENVIRONMENT DIVISION.                                            00000400
+       INPUT-OUTPUT SECTION.                                            00000500
+       FILE-CONTROL.                                                    00000600
+           SELECT CUSTMAST ASSIGN TO CUSTMAST                           00000700
+           FILE STATUS IS WF-CUSTMAST-STATUS.                           00000800
+           SELECT SALESRPT ASSIGN TO SALESRPT                           00000900
+           FILE STATUS IS WF-SALESRPT-STATUS.                           00001000
+           SELECT SALESCSV ASSIGN TO SALESCSV                           00001100
+           FILE STATUS IS WF-SALESCSV-STATUS.                           00001200
+      *                                                                 00001300
+       DATA DIVISION.                                                   00001400
+      *                                                                 00001500
+       FILE SECTION.                                                    00001600
+       FD  CUSTMAST.                                                    00001700
+       01  CUSTOMER-MASTER-RECORD.                                      00001800
+           05  CM-BRANCH-NUMBER        PIC 9(2).                        00001900
+           05  CM-SALESREP-NUMBER      PIC 9(2).                        00002000
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).                        00002100
+           05  CM-CUSTOMER-NAME        PIC X(20).                       00002200
+           05  CM-SALES-THIS-YTD       PIC 9(5)V9(2).                   00002300
+           05  CM-SALES-LAST-YTD       PIC 9(5)V9(2).                   00002400
+           05  FILLER                  PIC X(37).                       00002500
+      *                                                                 00002600
+       FD  SALESRPT.                                                    00002700
+       01 PRINT-AREA        PIC X(132).                                 00002800
+      *                                                                 00002900
+       FD  SALESCSV.                                                    00003000
+       01  CSV-AREA         PIC X(100).                                 00003100
+      *                                                                 00003200
+       WORKING-STORAGE SECTION.                                         00003300
+      *                                                                 00003400
+       01  SWITCHES.                                                    00003500
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00003600
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".              00003700
+               88  FIRST-RECORD                VALUE "Y".               00003800
+               88  NOT-FIRST-RECORD            VALUE "N".               00003900
+      *                                                                 00004000
+       01  WF-FILE-STATUSES.                                            00004100
+           05  WF-CUSTMAST-STATUS  PIC XX.                              00004200
+               88  CUSTMAST-FILE-OK        VALUE "00".                  00004300
+           05  WF-SALESRPT-STATUS  PIC XX.                              00004400
+               88  SALESRPT-FILE-OK        VALUE "00".                  00004500
+           05  WF-SALESCSV-STATUS  PIC XX.                              00004600
+               88  SALESCSV-FILE-OK        VALUE "00".                  00004700
+      *                                                                 00004800
+       01  PRINT-FIELDS.                                                00004900
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00005000
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00005100
+           05  LINE-COUNT      PIC S9(3)   VALUE +02.                   00005200
+      *                                                                 00005300
+       01  CONTROL-FIELDS.                                              00005400
+           05  OLD-BRANCH-NUMBER       PIC 9(2).                        00005500
+           05  OLD-SALESREP-NUMBER     PIC 9(2).                        00005600
+      *                                                                 00005700
+       01  WORK-FIELDS.                                                 00005800
+           05  WS-VARIANCE        PIC S9(7)V99.                         00005900
+           05  WS-PERCENT-CHANGE  PIC S999V9.                           00006000
+      *                                                                 00006100
+       01  CSV-FIELDS.                                                  00006200
+           05  CSVF-BRANCH        PIC 9(2).                             00006300
+           05  CSVF-SALESREP      PIC 9(2).                             00006400
+           05  CSVF-CUSTOMER-NUM  PIC 9(5).                             00006500
+           05  CSVF-CUSTOMER-NAME PIC X(20).                            00006600
+           05  CSVF-SALES-THIS    PIC ZZZZ9.99.                         00006700
+           05  CSVF-SALES-LAST    PIC ZZZZ9.99.                         00006800
+           05  CSVF-VARIANCE      PIC -ZZZZ9.99.                        00006900
+      *                                                                 00007000
+       01  TOTAL-FIELDS.                                                00007100
+           05  GRAND-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.        00007200
+           05  GRAND-TOTAL-LAST-YTD   PIC S9(7)V99   VALUE ZERO.        00007300
+           05  SALESREP-TOTAL-THIS-YTD PIC S9(7)V99   VALUE ZERO.       00007400
+           05  SALESREP-TOTAL-LAST-YTD PIC S9(7)V99   VALUE ZERO.       00007500
+           05  BRANCH-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.       00007600
+           05  BRANCH-TOTAL-LAST-YTD   PIC S9(7)V99   VALUE ZERO.       00007700
+      *                                                                 00007800
+       COPY DATETIME.                                                   00007900
+      *                                                                 00008000
+       01  HEADING-LINE-1.                                              00008100
+       COPY HDGDATE.                                                    00008200
+           05  FILLER          PIC X(11)   VALUE SPACE.                 00008300
+           05  FILLER          PIC X(20)   VALUE "YEAR-TO-DATE SALES R".00008400
+           05  FILLER          PIC X(20)   VALUE "EPORT               ".00008500
+           05  FILLER          PIC X(8)    VALUE "  PAGE: ".            00008600
+       COPY HDGPAGE.                                                    00008700
+           05  FILLER          PIC X(52)   VALUE SPACE.                 00008800
+      *                                                                 00008900
+       01  HEADING-LINE-2.                                              00009000
+       COPY HDGTIME.                                                    00009100
+           05  FILLER          PIC X(58)   VALUE SPACE.                 00009200
+           05  FILLER          PIC X(10)   VALUE "RPT1000".             00009300
+           05  FILLER          PIC X(52)   VALUE SPACE.                 00009400
+      *                                                                 00009500
+       01  HEADING-LINE-3.                                              00009600
+           05  FILLER      PIC X(6)    VALUE "BR REP".                  00009700
+           05  FILLER      PIC X(20)   VALUE "CUST                ".    00009800
+           05  FILLER      PIC X(20)   VALUE "            SALES   ".    00009900
+           05  FILLER      PIC X(20)   VALUE "      SALES         ".    00010000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00010100
+           05  FILLER      PIC X(10)   VALUE "  YR/YR   ".              00010200
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00010300
+           05  FILLER      PIC X(6)    VALUE "PCT   ".                  00010400
+           05  FILLER      PIC X(46)   VALUE SPACE.                     00010500
+      *                                                                 00010600
+       01  HEADING-LINE-4.                                              00010700
+           05  FILLER      PIC X(6)    VALUE "NO  NO".                  00010800
+           05  FILLER      PIC X(20)   VALUE "NUM    CUSTOMER NAME".    00010900
+           05  FILLER      PIC X(20)   VALUE "           THIS YTD ".    00011000
+           05  FILLER      PIC X(20)   VALUE "     LAST YTD       ".    00011100
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00011200
+           05  FILLER      PIC X(10)   VALUE "VARIANCE  ".              00011300
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00011400
+           05  FILLER      PIC X(6)    VALUE "CHANGE".                  00011500
+           05  FILLER      PIC X(46)   VALUE SPACE.                     00011600
+      *                                                                 00011700
+       01  CUSTOMER-LINE.                                               00011800
+           05  CL-BRANCH-NUMBER    PIC 9(2).                            00011900
+           05  FILLER              PIC X(1)     VALUE SPACE.            00012000
+           05  CL-SALESREP-NUMBER  PIC 9(2).                            00012100
+           05  FILLER              PIC X(1)     VALUE SPACE.            00012200
+           05  CL-CUSTOMER-NUMBER  PIC 9(5).                            00012300
+           05  FILLER              PIC X(2)     VALUE SPACE.            00012400
+           05  CL-CUSTOMER-NAME    PIC X(20).                           00012500
+           05  FILLER              PIC X(3)     VALUE SPACE.            00012600
+           05  CL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.                      00012700
+           05  FILLER              PIC X(4)     VALUE SPACE.            00012800
+           05  CL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.                      00012900
+           05  FILLER              PIC X(2)     VALUE SPACE.            00013000
+           05  CL-VARIANCE         PIC ZZ,ZZ9.99-.                      00013100
+           05  FILLER              PIC X(2)     VALUE SPACE.            00013200
+           05  CL-PERCENT-CHANGE   PIC ZZ9.9-.                          00013300
+           05  FILLER              PIC X(52)    VALUE SPACE.            00013400
+      *                                                                 00013500
+       01  DORMANT-FIELDS.                                              00013600
+           05  DM-COUNT            PIC S9(4)  VALUE ZERO.               00013700
+           05  DM-OVERFLOW-COUNT   PIC S9(4)  VALUE ZERO.               00013800
+           05  WS-DM-PRINT-SUB     PIC S9(4).                           00013900
+      *                                                                 00014000
+       01  DORMANT-TABLE.                                               00014100
+           05  DORMANT-ENTRY           OCCURS 500 TIMES.                00014200
+               10  DM-CUSTOMER-NUMBER      PIC 9(5).                    00014300
+               10  DM-CUSTOMER-NAME        PIC X(20).                   00014400
+               10  DM-BRANCH-NUMBER        PIC 9(2).                    00014500
+               10  DM-SALESREP-NUMBER      PIC 9(2).                    00014600
+      *                                                                 00014700
+       01  TOP-TEN-FIELDS.                                              00014800
+           05  TT-ENTRY-COUNT      PIC S9(3)  VALUE ZERO.               00014900
+           05  TT-SUB              PIC S9(3).                           00015000
+           05  WS-TT-PRINT-SUB     PIC S9(3).                           00015100
+           05  TT-SWAP-CUSTOMER-NUMBER PIC 9(5).                        00015200
+           05  TT-SWAP-CUSTOMER-NAME   PIC X(20).                       00015300
+           05  TT-SWAP-SALES-THIS-YTD  PIC 9(5)V99.                     00015400
+      *                                                                 00015500
+       01  TOP-TEN-TABLE.                                               00015600
+           05  TOP-TEN-ENTRY           OCCURS 10 TIMES.                 00015700
+               10  TT-CUSTOMER-NUMBER      PIC 9(5).                    00015800
+               10  TT-CUSTOMER-NAME        PIC X(20).                   00015900
+               10  TT-SALES-THIS-YTD       PIC 9(5)V99.                 00016000
+      *                                                                 00016100
+       01  GRAND-TOTAL-LINE.                                            00016200
+           05  FILLER              PIC X(27)    VALUE SPACE.            00016300
+           05  GTL-SALES-THIS-YTD  PIC Z,ZZZ,ZZ9.99-.                   00016400
+           05  FILLER              PIC X(1)     VALUE SPACE.            00016500
+           05  GTL-SALES-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                   00016600
+      *                                                                 00016700
+       01  DORMANT-HEADING-LINE.                                        00016800
+           05  FILLER   PIC X(132)                                      00016900
+                    VALUE "DORMANT CUSTOMERS - ZERO SALES THIS YTD".    00017000
+      *                                                                 00017100
+       01  DORMANT-LINE.                                                00017200
+           05  DML-BRANCH-NUMBER    PIC 9(2).                           00017300
+           05  FILLER               PIC X(2)  VALUE SPACE.              00017400
+           05  DML-SALESREP-NUMBER  PIC 9(2).                           00017500
+           05  FILLER               PIC X(2)  VALUE SPACE.              00017600
+           05  DML-CUSTOMER-NUMBER  PIC 9(5).                           00017700
+           05  FILLER               PIC X(3)  VALUE SPACE.              00017800
+           05  DML-CUSTOMER-NAME    PIC X(20).                          00017900
+           05  FILLER               PIC X(96) VALUE SPACE.              00018000
+      *                                                                 00018100
+       01  TOP-TEN-HEADING-LINE.                                        00018200
+           05  FILLER   PIC X(132)                                      00018300
+                    VALUE "TOP 10 CUSTOMERS BY SALES THIS YTD".         00018400
+      *                                                                 00018500
+       01  TOP-TEN-LINE.                                                00018600
+           05  TTL-RANK             PIC Z9.                             00018700
+           05  FILLER               PIC X(3)  VALUE SPACE.              00018800
+           05  TTL-CUSTOMER-NUMBER  PIC 9(5).                           00018900
+           05  FILLER               PIC X(3)  VALUE SPACE.              00019000
+           05  TTL-CUSTOMER-NAME    PIC X(20).                          00019100
+           05  FILLER               PIC X(3)  VALUE SPACE.              00019200
+           05  TTL-SALES-THIS-YTD   PIC ZZ,ZZ9.99.                      00019300
+           05  FILLER               PIC X(86) VALUE SPACE.              00019400
+      *                                                                 00019500
+       01  SALESREP-TOTAL-LINE.                                         00019600
+           05  FILLER               PIC X(15)   VALUE "TOTALS FOR REP ".00019700
+           05  SRTL-SALESREP-NUMBER PIC 9(2).                           00019800
+           05  FILLER               PIC X(3)    VALUE SPACE.            00019900
+           05  FILLER               PIC X(10)   VALUE "THIS YTD: ".     00020000
+           05  SRTL-SALES-THIS-YTD  PIC Z,ZZZ,ZZ9.99-.                  00020100
+           05  FILLER               PIC X(2)    VALUE SPACE.            00020200
+           05  FILLER               PIC X(10)   VALUE "LAST YTD: ".     00020300
+           05  SRTL-SALES-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                  00020400
+      *                                                                 00020500
+       01  BRANCH-TOTAL-LINE.                                           00020600
+           05  FILLER               PIC X(15)   VALUE "TOTALS FOR BR  ".00020700
+           05  BRTL-BRANCH-NUMBER   PIC 9(2).                           00020800
+           05  FILLER               PIC X(3)    VALUE SPACE.            00020900
+           05  FILLER               PIC X(10)   VALUE "THIS YTD: ".     00021000
+           05  BRTL-SALES-THIS-YTD  PIC Z,ZZZ,ZZ9.99-.                  00021100
+           05  FILLER               PIC X(2)    VALUE SPACE.            00021200
+           05  FILLER               PIC X(10)   VALUE "LAST YTD: ".     00021300
+           05  BRTL-SALES-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                  00021400
+       PROCEDURE DIVISION.                                              00021500
+      *                                                                 00021600
+       000-PREPARE-SALES-REPORT.                                        00021700
+      *                                                                 00021800
+           OPEN INPUT  CUSTMAST                                         00021900
+                OUTPUT SALESRPT                                         00022000
+                OUTPUT SALESCSV.                                        00022100
+           IF NOT CUSTMAST-FILE-OK                                      00022200
+              DISPLAY "CUSTMAST OPEN ERROR: " WF-CUSTMAST-STATUS        00022300
+              PERFORM 900-ABORT                                         00022400
+           END-IF.                                                      00022500
+           IF NOT SALESRPT-FILE-OK                                      00022600
+              DISPLAY "SALESRPT OPEN ERROR: " WF-SALESRPT-STATUS        00022700
+              PERFORM 900-ABORT                                         00022800
+           END-IF.                                                      00022900
+           IF NOT SALESCSV-FILE-OK                                      00023000
+              DISPLAY "SALESCSV OPEN ERROR: " WF-SALESCSV-STATUS        00023100
+              PERFORM 900-ABORT                                         00023200
+           END-IF.                                                      00023300
+           PERFORM 100-FORMAT-REPORT-HEADING.                           00023400
+           PERFORM 230-PRINT-HEADING-LINES.                             00023500
+           PERFORM 200-PREPARE-SALES-LINES                              00023600
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".                         00023700
+           PERFORM 300-PRINT-GRAND-TOTALS.                              00023800
+           PERFORM 310-PRINT-TOP-TEN-SECTION.                           00023900
+           PERFORM 320-PRINT-DORMANT-SECTION.                           00024000
+           CLOSE CUSTMAST                                               00024100
+                 SALESRPT                                               00024200
+                 SALESCSV.                                              00024300
+           STOP RUN.                                                    00024400
+      *                                                                 00024500
+       100-FORMAT-REPORT-HEADING.                                       00024600
+      *                                                                 00024700
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         00024800
+           MOVE CD-MONTH   TO HL1-MONTH.                                00024900
+           MOVE CD-DAY     TO HL1-DAY.                                  00025000
+           MOVE CD-YEAR    TO HL1-YEAR.                                 00025100
+           MOVE CD-HOURS   TO HL2-HOURS.                                00025200
+           MOVE CD-MINUTES TO HL2-MINUTES.                              00025300
+      *                                                                 00025400
+       200-PREPARE-SALES-LINES.                                         00025500
+           PERFORM 210-READ-CUSTOMER-RECORD.                            00025600
+           EVALUATE TRUE                                                00025700
+               WHEN CUSTMAST-EOF-SWITCH = "Y"                           00025800
+                   PERFORM 240-PRINT-SALESREP-TOTAL-LINE                00025900
+                   PERFORM 250-PRINT-BRANCH-TOTAL-LINE                  00026000
+               WHEN FIRST-RECORD                                        00026100
+                   MOVE CM-BRANCH-NUMBER   TO OLD-BRANCH-NUMBER         00026200
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER       00026300
+                   SET NOT-FIRST-RECORD TO TRUE                         00026400
+                   PERFORM 220-PRINT-CUSTOMER-LINE                      00026500
+               WHEN CM-BRANCH-NUMBER NOT = OLD-BRANCH-NUMBER            00026600
+                   PERFORM 240-PRINT-SALESREP-TOTAL-LINE                00026700
+                   PERFORM 250-PRINT-BRANCH-TOTAL-LINE                  00026800
+                   MOVE CM-BRANCH-NUMBER   TO OLD-BRANCH-NUMBER         00026900
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER       00027000
+                   PERFORM 220-PRINT-CUSTOMER-LINE                      00027100
+               WHEN CM-SALESREP-NUMBER NOT = OLD-SALESREP-NUMBER        00027200
+                   PERFORM 240-PRINT-SALESREP-TOTAL-LINE                00027300
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER       00027400
+                   PERFORM 220-PRINT-CUSTOMER-LINE                      00027500
+               WHEN OTHER                                               00027600
+                   PERFORM 220-PRINT-CUSTOMER-LINE                      00027700
+           END-EVALUATE.                                                00027800
+      *                                                                 00027900
+       210-READ-CUSTOMER-RECORD.                                        00028000
+      *                                                                 00028100
+           READ CUSTMAST                                                00028200
+               AT END                                                   00028300
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.                     00028400
+      *                                                                 00028500
+       220-PRINT-CUSTOMER-LINE.                                         00028600
+      *                                                                 00028700
+           IF LINE-COUNT >= LINES-ON-PAGE                               00028800
+               PERFORM 230-PRINT-HEADING-LINES.                         00028900
+           MOVE CM-BRANCH-NUMBER    TO CL-BRANCH-NUMBER.                00029000
+           MOVE CM-SALESREP-NUMBER  TO CL-SALESREP-NUMBER.              00029100
+           MOVE CM-CUSTOMER-NUMBER  TO CL-CUSTOMER-NUMBER.              00029200
+           MOVE CM-CUSTOMER-NAME    TO CL-CUSTOMER-NAME.                00029300
+           MOVE CM-SALES-THIS-YTD   TO CL-SALES-THIS-YTD.               00029400
+           MOVE CM-SALES-LAST-YTD   TO CL-SALES-LAST-YTD.               00029500
+           MOVE CUSTOMER-LINE TO PRINT-AREA.                            00029600
+           WRITE PRINT-AREA.                                            00029700
+           ADD 1 TO LINE-COUNT.                                         00029800
+           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.            00029900
+           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.            00030000
+           COMPUTE WS-VARIANCE = CM-SALES-THIS-YTD -                    00030100
+               CM-SALES-LAST-YTD.                                       00030200
+           MOVE WS-VARIANCE TO CL-VARIANCE.                             00030300
+           IF CM-SALES-LAST-YTD = ZERO                                  00030400
+               MOVE ZERO TO CL-PERCENT-CHANGE                           00030500
+           ELSE                                                         00030600
+               COMPUTE WS-PERCENT-CHANGE ROUNDED =                      00030700
+                   (WS-VARIANCE / CM-SALES-LAST-YTD) * 100              00030800
+               MOVE WS-PERCENT-CHANGE TO CL-PERCENT-CHANGE              00030900
+           END-IF.                                                      00031000
+           PERFORM 225-WRITE-CSV-RECORD.                                00031100
+           PERFORM 226-UPDATE-TOP-TEN-TABLE.                            00031200
+           PERFORM 229-CHECK-DORMANT-CUSTOMER.                          00031300
+      *                                                                 00031400
+       225-WRITE-CSV-RECORD.                                            00031500
+      *                                                                 00031600
+           MOVE CM-BRANCH-NUMBER   TO CSVF-BRANCH.                      00031700
+           MOVE CM-SALESREP-NUMBER TO CSVF-SALESREP.                    00031800
+           MOVE CM-CUSTOMER-NUMBER TO CSVF-CUSTOMER-NUM.                00031900
+           MOVE CM-CUSTOMER-NAME   TO CSVF-CUSTOMER-NAME.               00032000
+           MOVE CM-SALES-THIS-YTD  TO CSVF-SALES-THIS.                  00032100
+           MOVE CM-SALES-LAST-YTD  TO CSVF-SALES-LAST.                  00032200
+           MOVE WS-VARIANCE        TO CSVF-VARIANCE.                    00032300
+           MOVE SPACES TO CSV-AREA.                                     00032400
+           STRING CSVF-BRANCH        DELIMITED BY SIZE                  00032500
+                  ","                DELIMITED BY SIZE                  00032600
+                  CSVF-SALESREP      DELIMITED BY SIZE                  00032700
+                  ","                DELIMITED BY SIZE                  00032800
+                  CSVF-CUSTOMER-NUM  DELIMITED BY SIZE                  00032900
+                  ","                DELIMITED BY SIZE                  00033000
+                  CSVF-CUSTOMER-NAME DELIMITED BY SIZE                  00033100
+                  ","                DELIMITED BY SIZE                  00033200
+                  CSVF-SALES-THIS     DELIMITED BY SIZE                 00033300
+                  ","                DELIMITED BY SIZE                  00033400
+                  CSVF-SALES-LAST     DELIMITED BY SIZE                 00033500
+                  ","                DELIMITED BY SIZE                  00033600
+                  CSVF-VARIANCE       DELIMITED BY SIZE                 00033700
+                  INTO CSV-AREA                                         00033800
+           END-STRING.                                                  00033900
+           WRITE CSV-AREA.                                              00034000
+      *                                                                 00034100
+       226-UPDATE-TOP-TEN-TABLE.                                        00034200
+      *                                                                 00034300
+           IF TT-ENTRY-COUNT < 10                                       00034400
+               ADD 1 TO TT-ENTRY-COUNT                                  00034500
+               MOVE CM-CUSTOMER-NUMBER                                  00034600
+                   TO TT-CUSTOMER-NUMBER (TT-ENTRY-COUNT)               00034700
+               MOVE CM-CUSTOMER-NAME                                    00034800
+                   TO TT-CUSTOMER-NAME (TT-ENTRY-COUNT)                 00034900
+               MOVE CM-SALES-THIS-YTD                                   00035000
+                   TO TT-SALES-THIS-YTD (TT-ENTRY-COUNT)                00035100
+               PERFORM 227-RESEQUENCE-TOP-TEN                           00035200
+           ELSE                                                         00035300
+               IF CM-SALES-THIS-YTD > TT-SALES-THIS-YTD (10)            00035400
+                   MOVE CM-CUSTOMER-NUMBER TO TT-CUSTOMER-NUMBER (10)   00035500
+                   MOVE CM-CUSTOMER-NAME   TO TT-CUSTOMER-NAME (10)     00035600
+                   MOVE CM-SALES-THIS-YTD  TO TT-SALES-THIS-YTD (10)    00035700
+                   PERFORM 227-RESEQUENCE-TOP-TEN                       00035800
+               END-IF                                                   00035900
+           END-IF.                                                      00036000
+      *                                                                 00036100
+       227-RESEQUENCE-TOP-TEN.                                          00036200
+      *                                                                 00036300
+           MOVE TT-ENTRY-COUNT TO TT-SUB.                               00036400
+           PERFORM 228-SHIFT-TOP-TEN-ENTRY                              00036500
+               UNTIL TT-SUB = 1                                         00036600
+               OR TT-SALES-THIS-YTD (TT-SUB) NOT >                      00036700
+                  TT-SALES-THIS-YTD (TT-SUB - 1).                       00036800
+      *                                                                 00036900
+       228-SHIFT-TOP-TEN-ENTRY.                                         00037000
+      *                                                                 00037100
+           MOVE TT-CUSTOMER-NUMBER (TT-SUB)  TO TT-SWAP-CUSTOMER-NUMBER.00037200
+           MOVE TT-CUSTOMER-NAME (TT-SUB)    TO TT-SWAP-CUSTOMER-NAME.  00037300
+           MOVE TT-SALES-THIS-YTD (TT-SUB)   TO TT-SWAP-SALES-THIS-YTD. 00037400
+           MOVE TT-CUSTOMER-NUMBER (TT-SUB - 1)                         00037500
+               TO TT-CUSTOMER-NUMBER (TT-SUB).                          00037600
+           MOVE TT-CUSTOMER-NAME (TT-SUB - 1)                           00037700
+               TO TT-CUSTOMER-NAME (TT-SUB).                            00037800
+           MOVE TT-SALES-THIS-YTD (TT-SUB - 1)                          00037900
+               TO TT-SALES-THIS-YTD (TT-SUB).                           00038000
+           MOVE TT-SWAP-CUSTOMER-NUMBER                                 00038100
+               TO TT-CUSTOMER-NUMBER (TT-SUB - 1).                      00038200
+           MOVE TT-SWAP-CUSTOMER-NAME                                   00038300
+               TO TT-CUSTOMER-NAME (TT-SUB - 1).                        00038400
+           MOVE TT-SWAP-SALES-THIS-YTD                                  00038500
+               TO TT-SALES-THIS-YTD (TT-SUB - 1).                       00038600
+           SUBTRACT 1 FROM TT-SUB.                                      00038700
+      *                                                                 00038800
+       229-CHECK-DORMANT-CUSTOMER.                                      00038900
+      *                                                                 00039000
+           IF CM-SALES-THIS-YTD = ZERO                                  00039100
+               IF DM-COUNT < 500                                        00039200
+                   ADD 1 TO DM-COUNT                                    00039300
+                   MOVE CM-CUSTOMER-NUMBER                              00039400
+                       TO DM-CUSTOMER-NUMBER (DM-COUNT)                 00039500
+                   MOVE CM-CUSTOMER-NAME                                00039600
+                       TO DM-CUSTOMER-NAME (DM-COUNT)                   00039700
+                   MOVE CM-BRANCH-NUMBER                                00039800
+                       TO DM-BRANCH-NUMBER (DM-COUNT)                   00039900
+                   MOVE CM-SALESREP-NUMBER                              00040000
+                       TO DM-SALESREP-NUMBER (DM-COUNT)                 00040100
+               ELSE                                                     00040200
+                   ADD 1 TO DM-OVERFLOW-COUNT                           00040300
+                   DISPLAY "DORMANT TABLE FULL - CUSTOMER OMITTED "     00040400
+                       CM-CUSTOMER-NUMBER                               00040500
+               END-IF                                                   00040600
+           END-IF.                                                      00040700
+      *                                                                 00040800
+       230-PRINT-HEADING-LINES.                                         00040900
+      *                                                                 00041000
+           ADD 1 TO PAGE-COUNT.                                         00041100
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.                      00041200
+           MOVE HEADING-LINE-1 TO PRINT-AREA.                           00041300
+           WRITE PRINT-AREA.                                            00041400
+           MOVE HEADING-LINE-2 TO PRINT-AREA.                           00041500
+           WRITE PRINT-AREA.                                            00041600
+           MOVE HEADING-LINE-3 TO PRINT-AREA.                           00041700
+           WRITE PRINT-AREA.                                            00041800
+           MOVE HEADING-LINE-4 TO PRINT-AREA.                           00041900
+           WRITE PRINT-AREA.                                            00042000
+      *                                                                 00042100
+       240-PRINT-SALESREP-TOTAL-LINE.                                   00042200
+      *                                                                 00042300
+           MOVE OLD-SALESREP-NUMBER     TO SRTL-SALESREP-NUMBER.        00042400
+           MOVE SALESREP-TOTAL-THIS-YTD TO SRTL-SALES-THIS-YTD.         00042500
+           MOVE SALESREP-TOTAL-LAST-YTD TO SRTL-SALES-LAST-YTD.         00042600
+           MOVE SALESREP-TOTAL-LINE     TO PRINT-AREA.                  00042700
+           WRITE PRINT-AREA.                                            00042800
+           ADD SALESREP-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.        00042900
+           ADD SALESREP-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.        00043000
+           MOVE ZERO TO SALESREP-TOTAL-THIS-YTD.                        00043100
+           MOVE ZERO TO SALESREP-TOTAL-LAST-YTD.                        00043200
+      *                                                                 00043300
+       250-PRINT-BRANCH-TOTAL-LINE.                                     00043400
+      *                                                                 00043500
+           MOVE OLD-BRANCH-NUMBER       TO BRTL-BRANCH-NUMBER.          00043600
+           MOVE BRANCH-TOTAL-THIS-YTD   TO BRTL-SALES-THIS-YTD.         00043700
+           MOVE BRANCH-TOTAL-LAST-YTD   TO BRTL-SALES-LAST-YTD.         00043800
+           MOVE BRANCH-TOTAL-LINE       TO PRINT-AREA.                  00043900
+           WRITE PRINT-AREA.                                            00044000
+           ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.           00044100
+           ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.           00044200
+           MOVE ZERO TO BRANCH-TOTAL-THIS-YTD.                          00044300
+           MOVE ZERO TO BRANCH-TOTAL-LAST-YTD.                          00044400
+      *                                                                 00044500
+       300-PRINT-GRAND-TOTALS.                                          00044600
+      *                                                                 00044700
+           MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.             00044800
+           MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.             00044900
+           MOVE GRAND-TOTAL-LINE    TO PRINT-AREA.                      00045000
+           WRITE PRINT-AREA.                                            00045100
+      *                                                                 00045200
+       310-PRINT-TOP-TEN-SECTION.                                       00045300
+      *                                                                 00045400
+           MOVE TOP-TEN-HEADING-LINE TO PRINT-AREA.                     00045500
+           WRITE PRINT-AREA.                                            00045600
+           PERFORM 311-PRINT-TOP-TEN-LINE                               00045700
+               VARYING WS-TT-PRINT-SUB FROM 1 BY 1                      00045800
+               UNTIL WS-TT-PRINT-SUB > TT-ENTRY-COUNT.                  00045900
+      *                                                                 00046000
+       311-PRINT-TOP-TEN-LINE.                                          00046100
+      *                                                                 00046200
+           MOVE WS-TT-PRINT-SUB TO TTL-RANK.                            00046300
+           MOVE TT-CUSTOMER-NUMBER (WS-TT-PRINT-SUB)                    00046400
+               TO TTL-CUSTOMER-NUMBER.                                  00046500
+           MOVE TT-CUSTOMER-NAME (WS-TT-PRINT-SUB)                      00046600
+               TO TTL-CUSTOMER-NAME.                                    00046700
+           MOVE TT-SALES-THIS-YTD (WS-TT-PRINT-SUB)                     00046800
+               TO TTL-SALES-THIS-YTD.                                   00046900
+           MOVE TOP-TEN-LINE TO PRINT-AREA.                             00047000
+           WRITE PRINT-AREA.                                            00047100
+      *                                                                 00047200
+       320-PRINT-DORMANT-SECTION.                                       00047300
+      *                                                                 00047400
+           MOVE DORMANT-HEADING-LINE TO PRINT-AREA.                     00047500
+           WRITE PRINT-AREA.                                            00047600
+           PERFORM 321-PRINT-DORMANT-LINE                               00047700
+               VARYING WS-DM-PRINT-SUB FROM 1 BY 1                      00047800
+               UNTIL WS-DM-PRINT-SUB > DM-COUNT.                        00047900
+      *                                                                 00048000
+       321-PRINT-DORMANT-LINE.                                          00048100
+      *                                                                 00048200
+           MOVE DM-BRANCH-NUMBER (WS-DM-PRINT-SUB)                      00048300
+               TO DML-BRANCH-NUMBER.                                    00048400
+           MOVE DM-SALESREP-NUMBER (WS-DM-PRINT-SUB)                    00048500
+               TO DML-SALESREP-NUMBER.                                  00048600
+           MOVE DM-CUSTOMER-NUMBER (WS-DM-PRINT-SUB)                    00048700
+               TO DML-CUSTOMER-NUMBER.                                  00048800
+           MOVE DM-CUSTOMER-NAME (WS-DM-PRINT-SUB)                      00048900
+               TO DML-CUSTOMER-NAME.                                    00049000
+           MOVE DORMANT-LINE TO PRINT-AREA.                             00049100
+           WRITE PRINT-AREA.                                            00049200
+      *                                                                 00049300
+       900-ABORT.                                                       00049400
+           STOP RUN.                                                    00049500
