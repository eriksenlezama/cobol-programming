@@ -8,8 +8,12 @@
 
        FILE-CONTROL.
 
-           SELECT CRSEREG  ASSIGN TO REGSFILE.
-           SELECT REG2RPT  ASSIGN TO REGSREP2.
+           SELECT CRSEREG  ASSIGN TO REGSFILE
+               FILE STATUS IS WF-CRSEREG-STATUS.
+           SELECT REG2RPT  ASSIGN TO REGSREP2
+               FILE STATUS IS WF-REG2RPT-STATUS.
+           SELECT COURSECAP ASSIGN TO COURSECAP
+               FILE STATUS IS WF-COURSECAP-STATUS.
 
        DATA DIVISION.
 
@@ -50,6 +54,15 @@
 
        01  PRINT-AREA      PIC X(132).
 
+       FD  COURSECAP.
+
+       01  COURSE-CAPACITY-RECORD.
+           05  CC-COURSE-KEY.
+               10  CC-DEPARTMENT-CODE     PIC X(04).
+               10  CC-COURSE-NUMBER       PIC 9(03).
+               10  CC-SECTION-NUMBER      PIC 9(02).
+           05  CC-SECTION-CAPACITY        PIC 9(03).
+
        WORKING-STORAGE SECTION.
 
        01  SWITCHES.
@@ -65,6 +78,14 @@
                88  PRINT-MAJOR                         VALUE "Y".
                88  SUPPRESS-MAJOR                      VALUE "N".
 
+       01  WF-FILE-STATUSES.
+           05  WF-CRSEREG-STATUS           PIC X(02).
+               88  CRSEREG-FILE-OK                     VALUE "00".
+           05  WF-REG2RPT-STATUS           PIC X(02).
+               88  REG2RPT-FILE-OK                     VALUE "00".
+           05  WF-COURSECAP-STATUS         PIC X(02).
+               88  COURSECAP-FILE-OK                   VALUE "00".
+
        01  CONTROL-FIELDS.
            05  OLD-CLASS-STANDING          PIC 9(01).
            05  OLD-MAJOR                   PIC X(04).
@@ -101,34 +122,66 @@
            05  GRAND-TOTAL-COURSES         PIC S9(05) VALUE ZERO.
            05  GRAND-TOTAL-UNITS           PIC S9(05) VALUE ZERO.
 
-       01  CURRENT-DATE-AND-TIME.
-           05  CD-YEAR                     PIC 9(04).
-           05  CD-MONTH                    PIC 9(02).
-           05  CD-DAY                      PIC 9(02).
-           05  CD-HOURS                    PIC 9(02).
-           05  CD-MINUTES                  PIC 9(02).
-           05  FILLER                      PIC X(09).
+       01  ROSTER-FIELDS.
+           05  RO-COUNT                PIC S9(04)  VALUE ZERO.
+           05  RO-OVERFLOW-COUNT       PIC S9(04)  VALUE ZERO.
+           05  RO-SUB                  PIC S9(04).
+           05  WS-RO-PRINT-SUB         PIC S9(04).
+           05  OLD-RO-TEACHER-NUMBER   PIC 9(03).
+           05  OLD-RO-COURSE-KEY       PIC X(09).
+           05  RO-SWAP-SORT-KEY        PIC X(12).
+           05  RO-SWAP-COURSE-TITLE    PIC X(20).
+           05  RO-SWAP-STUDENT-ID      PIC 9(09).
+           05  RO-SWAP-STUDENT-NAME    PIC X(25).
+
+       01  ROSTER-TABLE.
+           05  ROSTER-ENTRY OCCURS 500 TIMES.
+               10  RO-SORT-KEY.
+                   15  RO-TEACHER-NUMBER       PIC 9(03).
+                   15  RO-COURSE-KEY.
+                       20  RO-DEPARTMENT-CODE  PIC X(04).
+                       20  RO-COURSE-NUMBER    PIC 9(03).
+                       20  RO-SECTION-NUMBER   PIC 9(02).
+               10  RO-COURSE-TITLE             PIC X(20).
+               10  RO-STUDENT-ID               PIC 9(09).
+               10  RO-STUDENT-NAME             PIC X(25).
+
+       01  CAPACITY-FIELDS.
+           05  CAPACITY-TABLE-EOF-SWITCH   PIC X(01)  VALUE "N".
+               88  CAPACITY-TABLE-EOF                 VALUE "Y".
+           05  CAP-ENTRY-COUNT             PIC S9(03) VALUE ZERO.
+           05  CAP-OVERFLOW-COUNT          PIC S9(03) VALUE ZERO.
+
+       01  CAPACITY-TABLE.
+           05  CAPACITY-ENTRY OCCURS 200 TIMES
+                   INDEXED BY CC-INDEX.
+               10  CAP-COURSE-KEY          PIC X(09).
+               10  CAP-SECTION-CAPACITY    PIC 9(03).
+
+       01  SECTION-COUNT-FIELDS.
+           05  SC-ENTRY-COUNT              PIC S9(03) VALUE ZERO.
+           05  SC-OVERFLOW-COUNT           PIC S9(03) VALUE ZERO.
+
+       01  SECTION-COUNT-TABLE.
+           05  SECTION-COUNT-ENTRY OCCURS 200 TIMES
+                   INDEXED BY SC-INDEX.
+               10  SC-COURSE-KEY           PIC X(09).
+               10  SC-STUDENT-COUNT        PIC S9(05) VALUE ZERO.
+
+       COPY DATETIME.
 
        01  HEADING-LINE-1.
-           05  FILLER          PIC X(07)   VALUE "DATE:  ".
-           05  HL1-MONTH       PIC 9(02).
-           05  FILLER          PIC X(01)   VALUE "/".
-           05  HL1-DAY         PIC 9(02).
-           05  FILLER          PIC X(01)   VALUE "/".
-           05  HL1-YEAR        PIC 9(04).
+       COPY HDGDATE.
            05  FILLER          PIC X(04)   VALUE SPACE.
            05  FILLER          PIC X(20)   VALUE "STUDENT REGISTRATION".
            05  FILLER          PIC X(15)   VALUE " SUMMARY REPORT".
            05  FILLER          PIC X(11)   VALUE SPACE.
            05  FILLER          PIC X(06)   VALUE "PAGE: ".
-           05  HL1-PAGE-NUMBER PIC ZZZ9.
+       COPY HDGPAGE.
            05  FILLER          PIC X(55)   VALUE SPACE.
 
        01  HEADING-LINE-2.
-           05  FILLER          PIC X(07)   VALUE "TIME:  ".
-           05  HL2-HOURS       PIC 9(02).
-           05  FILLER          PIC X(01)   VALUE ":".
-           05  HL2-MINUTES     PIC 9(02).
+       COPY HDGTIME.
            05  FILLER          PIC X(55)   VALUE SPACE.
            05  FILLER          PIC X(07)   VALUE "SRREP2".
            05  FILLER          PIC X(58)   VALUE SPACE.
@@ -215,17 +268,71 @@
            05  GTL-TOTAL-UNITS    PIC ZZ,ZZ9.
            05  FILLER             PIC X(58)  VALUE SPACE.
 
+       01  ROSTER-HEADING-LINE.
+           05  FILLER      PIC X(26)  VALUE "TEACHER/SECTION ROSTER".
+           05  FILLER      PIC X(106) VALUE SPACE.
+
+       01  ROSTER-TEACHER-HEADING-LINE.
+           05  FILLER            PIC X(09)  VALUE "TEACHER: ".
+           05  RTH-TEACHER-NUMBER PIC 9(03).
+           05  FILLER            PIC X(120) VALUE SPACE.
+
+       01  ROSTER-SECTION-HEADING-LINE.
+           05  FILLER              PIC X(04)  VALUE SPACE.
+           05  FILLER              PIC X(09)  VALUE "SECTION: ".
+           05  RSH-DEPARTMENT-CODE PIC X(04).
+           05  FILLER              PIC X(01)  VALUE "-".
+           05  RSH-COURSE-NUMBER   PIC 9(03).
+           05  FILLER              PIC X(01)  VALUE "-".
+           05  RSH-SECTION-NUMBER  PIC 9(02).
+           05  FILLER              PIC X(02)  VALUE SPACE.
+           05  RSH-COURSE-TITLE    PIC X(20).
+           05  FILLER              PIC X(86)  VALUE SPACE.
+
+       01  ROSTER-LINE.
+           05  FILLER          PIC X(08)  VALUE SPACE.
+           05  ROL-STUDENT-ID  PIC 9(09).
+           05  FILLER          PIC X(02)  VALUE SPACE.
+           05  ROL-STUDENT-NAME PIC X(25).
+           05  FILLER          PIC X(88)  VALUE SPACE.
+
+       01  CAPACITY-WARNING-LINE.
+           05  FILLER          PIC X(06)  VALUE SPACE.
+           05  FILLER          PIC X(20)  VALUE "** OVER CAPACITY ** ".
+           05  FILLER          PIC X(10)  VALUE "ENROLLED: ".
+           05  CWL-ENROLLED    PIC ZZ9.
+           05  FILLER          PIC X(03)  VALUE SPACE.
+           05  FILLER          PIC X(10)  VALUE "CAPACITY: ".
+           05  CWL-CAPACITY    PIC ZZ9.
+           05  FILLER          PIC X(77)  VALUE SPACE.
+
        PROCEDURE DIVISION.
 
        000-PREPARE-REG-SUMMARY-RPT.
 
            OPEN INPUT  CRSEREG
+                        COURSECAP
                 OUTPUT REG2RPT.
+           IF NOT CRSEREG-FILE-OK
+              DISPLAY "CRSEREG OPEN ERROR: " WF-CRSEREG-STATUS
+              PERFORM 900-ABORT
+           END-IF.
+           IF NOT COURSECAP-FILE-OK
+              DISPLAY "COURSECAP OPEN ERROR: " WF-COURSECAP-STATUS
+              PERFORM 900-ABORT
+           END-IF.
+           IF NOT REG2RPT-FILE-OK
+              DISPLAY "REG2RPT OPEN ERROR: " WF-REG2RPT-STATUS
+              PERFORM 900-ABORT
+           END-IF.
            PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 110-LOAD-CAPACITY-TABLE.
            PERFORM 300-PREPARE-REGISTRATION-LINES
                UNTIL CRSEREG-EOF.
            PERFORM 350-PRINT-GRAND-TOTAL-LINE.
+           PERFORM 390-PRINT-ROSTER-SECTION.
            CLOSE CRSEREG
+                 COURSECAP
                  REG2RPT.
            STOP RUN.
 
@@ -238,6 +345,32 @@
            MOVE CD-HOURS   TO HL2-HOURS.
            MOVE CD-MINUTES TO HL2-MINUTES.
 
+       110-LOAD-CAPACITY-TABLE.
+
+           PERFORM 120-READ-CAPACITY-RECORD.
+           PERFORM 130-STORE-CAPACITY-ENTRY
+               UNTIL CAPACITY-TABLE-EOF.
+
+       120-READ-CAPACITY-RECORD.
+
+           READ COURSECAP
+               AT END
+                   MOVE "Y" TO CAPACITY-TABLE-EOF-SWITCH.
+
+       130-STORE-CAPACITY-ENTRY.
+
+           IF CAP-ENTRY-COUNT < 200
+               ADD 1 TO CAP-ENTRY-COUNT
+               MOVE CC-COURSE-KEY TO CAP-COURSE-KEY (CAP-ENTRY-COUNT)
+               MOVE CC-SECTION-CAPACITY
+                   TO CAP-SECTION-CAPACITY (CAP-ENTRY-COUNT)
+           ELSE
+               ADD 1 TO CAP-OVERFLOW-COUNT
+               DISPLAY "CAPACITY TABLE FULL - COURSE OMITTED "
+                   CC-COURSE-KEY
+           END-IF.
+           PERFORM 120-READ-CAPACITY-RECORD.
+
        300-PREPARE-REGISTRATION-LINES.
 
            PERFORM 310-READ-REGISTRATION-RECORD.
@@ -282,6 +415,11 @@
                    ADD 1 TO MAJOR-TOTAL-STUDENTS
            END-EVALUATE.
 
+           IF NOT CRSEREG-EOF
+               PERFORM 345-ADD-ROSTER-ENTRY
+               PERFORM 348-COUNT-SECTION-STUDENT
+           END-IF.
+
            ADD 1               TO STUDENT-TOTAL-COURSES.
            ADD CR-COURSE-UNITS TO STUDENT-TOTAL-UNITS.
 
@@ -378,6 +516,73 @@
            MOVE ZERO                 TO CLASS-TOTAL-COURSES.
            MOVE ZERO                 TO CLASS-TOTAL-UNITS.
 
+       345-ADD-ROSTER-ENTRY.
+
+           IF RO-COUNT < 500
+               ADD 1 TO RO-COUNT
+               MOVE CR-TEACHER-NUMBER TO RO-TEACHER-NUMBER (RO-COUNT)
+               MOVE CR-COURSE-KEY     TO RO-COURSE-KEY (RO-COUNT)
+               MOVE CR-COURSE-TITLE   TO RO-COURSE-TITLE (RO-COUNT)
+               MOVE CR-STUDENT-ID     TO RO-STUDENT-ID (RO-COUNT)
+               MOVE CR-STUDENT-NAME   TO RO-STUDENT-NAME (RO-COUNT)
+               PERFORM 346-RESEQUENCE-ROSTER
+           ELSE
+               ADD 1 TO RO-OVERFLOW-COUNT
+               DISPLAY "ROSTER TABLE FULL - STUDENT OMITTED "
+                   CR-STUDENT-ID
+           END-IF.
+
+       346-RESEQUENCE-ROSTER.
+
+           MOVE RO-COUNT TO RO-SUB.
+           PERFORM 347-SHIFT-ROSTER-ENTRY
+               UNTIL RO-SUB = 1
+               OR RO-SORT-KEY (RO-SUB) NOT < RO-SORT-KEY (RO-SUB - 1).
+
+       347-SHIFT-ROSTER-ENTRY.
+
+           MOVE RO-SORT-KEY (RO-SUB)     TO RO-SWAP-SORT-KEY.
+           MOVE RO-COURSE-TITLE (RO-SUB) TO RO-SWAP-COURSE-TITLE.
+           MOVE RO-STUDENT-ID (RO-SUB)   TO RO-SWAP-STUDENT-ID.
+           MOVE RO-STUDENT-NAME (RO-SUB) TO RO-SWAP-STUDENT-NAME.
+
+           MOVE RO-SORT-KEY (RO-SUB - 1)
+               TO RO-SORT-KEY (RO-SUB).
+           MOVE RO-COURSE-TITLE (RO-SUB - 1)
+               TO RO-COURSE-TITLE (RO-SUB).
+           MOVE RO-STUDENT-ID (RO-SUB - 1)
+               TO RO-STUDENT-ID (RO-SUB).
+           MOVE RO-STUDENT-NAME (RO-SUB - 1)
+               TO RO-STUDENT-NAME (RO-SUB).
+
+           MOVE RO-SWAP-SORT-KEY     TO RO-SORT-KEY (RO-SUB - 1).
+           MOVE RO-SWAP-COURSE-TITLE TO RO-COURSE-TITLE (RO-SUB - 1).
+           MOVE RO-SWAP-STUDENT-ID   TO RO-STUDENT-ID (RO-SUB - 1).
+           MOVE RO-SWAP-STUDENT-NAME TO RO-STUDENT-NAME (RO-SUB - 1).
+           SUBTRACT 1 FROM RO-SUB.
+
+       348-COUNT-SECTION-STUDENT.
+
+           SET SC-INDEX TO 1.
+           SEARCH SECTION-COUNT-ENTRY
+               AT END
+                   PERFORM 349-ADD-SECTION-COUNT-ENTRY
+               WHEN SC-COURSE-KEY (SC-INDEX) = CR-COURSE-KEY
+                   ADD 1 TO SC-STUDENT-COUNT (SC-INDEX)
+           END-SEARCH.
+
+       349-ADD-SECTION-COUNT-ENTRY.
+
+           IF SC-ENTRY-COUNT < 200
+               ADD 1 TO SC-ENTRY-COUNT
+               MOVE CR-COURSE-KEY TO SC-COURSE-KEY (SC-ENTRY-COUNT)
+               MOVE 1 TO SC-STUDENT-COUNT (SC-ENTRY-COUNT)
+           ELSE
+               ADD 1 TO SC-OVERFLOW-COUNT
+               DISPLAY "SECTION COUNT TABLE FULL - COURSE OMITTED "
+                   CR-COURSE-KEY
+           END-IF.
+
        350-PRINT-GRAND-TOTAL-LINE.
 
            MOVE GRAND-TOTAL-STUDENTS TO GTL-TOTAL-STUDENTS.
@@ -415,3 +620,91 @@
 
            WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
            ADD SPACE-CONTROL TO LINE-COUNT.
+
+       390-PRINT-ROSTER-SECTION.
+
+           MOVE ROSTER-HEADING-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 380-WRITE-REPORT-LINE.
+           MOVE ZERO  TO OLD-RO-TEACHER-NUMBER.
+           MOVE SPACE TO OLD-RO-COURSE-KEY.
+           PERFORM 391-PRINT-ROSTER-LINE
+               VARYING WS-RO-PRINT-SUB FROM 1 BY 1
+               UNTIL WS-RO-PRINT-SUB > RO-COUNT.
+
+       391-PRINT-ROSTER-LINE.
+
+           IF RO-TEACHER-NUMBER (WS-RO-PRINT-SUB)
+                   NOT = OLD-RO-TEACHER-NUMBER
+               PERFORM 392-PRINT-ROSTER-TEACHER-HEADING
+               MOVE RO-TEACHER-NUMBER (WS-RO-PRINT-SUB)
+                   TO OLD-RO-TEACHER-NUMBER
+               MOVE SPACE TO OLD-RO-COURSE-KEY
+           END-IF.
+           IF RO-COURSE-KEY (WS-RO-PRINT-SUB) NOT = OLD-RO-COURSE-KEY
+               PERFORM 393-PRINT-ROSTER-SECTION-HEADING
+               MOVE RO-COURSE-KEY (WS-RO-PRINT-SUB) TO OLD-RO-COURSE-KEY
+           END-IF.
+           MOVE RO-STUDENT-ID (WS-RO-PRINT-SUB)   TO ROL-STUDENT-ID.
+           MOVE RO-STUDENT-NAME (WS-RO-PRINT-SUB) TO ROL-STUDENT-NAME.
+           MOVE ROSTER-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 380-WRITE-REPORT-LINE.
+
+       392-PRINT-ROSTER-TEACHER-HEADING.
+
+           MOVE RO-TEACHER-NUMBER (WS-RO-PRINT-SUB)
+               TO RTH-TEACHER-NUMBER.
+           MOVE ROSTER-TEACHER-HEADING-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 380-WRITE-REPORT-LINE.
+
+       393-PRINT-ROSTER-SECTION-HEADING.
+
+           MOVE RO-DEPARTMENT-CODE (WS-RO-PRINT-SUB)
+               TO RSH-DEPARTMENT-CODE.
+           MOVE RO-COURSE-NUMBER (WS-RO-PRINT-SUB)
+               TO RSH-COURSE-NUMBER.
+           MOVE RO-SECTION-NUMBER (WS-RO-PRINT-SUB)
+               TO RSH-SECTION-NUMBER.
+           MOVE RO-COURSE-TITLE (WS-RO-PRINT-SUB)
+               TO RSH-COURSE-TITLE.
+           MOVE ROSTER-SECTION-HEADING-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 380-WRITE-REPORT-LINE.
+           PERFORM 394-CHECK-SECTION-CAPACITY.
+
+       394-CHECK-SECTION-CAPACITY.
+
+           SET SC-INDEX TO 1.
+           SEARCH SECTION-COUNT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN SC-COURSE-KEY (SC-INDEX)
+                       = RO-COURSE-KEY (WS-RO-PRINT-SUB)
+                   SET CC-INDEX TO 1
+                   SEARCH CAPACITY-ENTRY
+                       AT END
+                           CONTINUE
+                       WHEN CAP-COURSE-KEY (CC-INDEX)
+                               = RO-COURSE-KEY (WS-RO-PRINT-SUB)
+                           IF SC-STUDENT-COUNT (SC-INDEX)
+                                   > CAP-SECTION-CAPACITY (CC-INDEX)
+                               MOVE SC-STUDENT-COUNT (SC-INDEX)
+                                   TO CWL-ENROLLED
+                               MOVE CAP-SECTION-CAPACITY (CC-INDEX)
+                                   TO CWL-CAPACITY
+                               PERFORM 395-PRINT-CAPACITY-WARNING
+                           END-IF
+                   END-SEARCH
+           END-SEARCH.
+
+       395-PRINT-CAPACITY-WARNING.
+
+           MOVE CAPACITY-WARNING-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 380-WRITE-REPORT-LINE.
+
+       900-ABORT.
+
+           STOP RUN.
