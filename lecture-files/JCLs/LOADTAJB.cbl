@@ -5,9 +5,29 @@
 //COBEXE   EXEC PGM=LOADTABL
 //STEPLIB  DD DSN=KC02762.TSU.LOAD,DISP=SHR
 //RATETABL DD DSN=KC02762.TSU.RATETS,DISP=SHR
+//RATEMAINT DD DSN=KC02762.TSU.RATEMNT,DISP=SHR
+//PRIORRATE DD DSN=KC02762.TSU.RATENEW(0),DISP=SHR
 //RATELIST DD DSN=KC02762.TSU.RATELIST,
 //            DISP=(NEW,CATLG,DELETE),
-//            DCB=(RECFM=FB,LRECL=40,DSORG=PS,BLKSIZE=0),
+//            DCB=(RECFM=FB,LRECL=56,DSORG=PS,BLKSIZE=0),
+//            SPACE=(CYL,(1,1),RLSE)
+//RATEOUT  DD DSN=KC02762.TSU.RATENEW(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=28,DSORG=PS,BLKSIZE=0),
 //            SPACE=(CYL,(1,1),RLSE)
 //SYSOUT   DD SYSOUT=*
 /*
+//**************************************************
+//* ALERT IF THE PROGRAM STEP DID NOT COMPLETE CLEAN.
+//**************************************************
+//ALERT    IF (COBEXE.RC > 0) THEN
+//ALERTSTP EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+JOB KC02762R STEP COBEXE FAILED - SEE SYSOUT FOR DETAILS
+/*
+//SYSUT2   DD DSN=KC02762.TSU.ALERT,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,DSORG=PS,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//ALERT    ENDIF
