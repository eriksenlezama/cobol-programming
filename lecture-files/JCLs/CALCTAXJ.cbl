@@ -1,10 +1,13 @@
 //KC02762R JOB 1,'SRINIVAS  ',NOTIFY=&SYSUID                            00010113
-//**************************************************                    00012000
-//* EXECUTE THE PROGRAM                                                 00020004
-//**************************************************                    00021000
-//COBEXE   EXEC PGM=CALCTAX                                             00030017
-//STEPLIB  DD DSN=KC02762.TSU.LOAD,DISP=SHR                             00040008
-//SYSIN    DD *                                                         00040216
-12345                                                                   00040419
-/*                                                                      00041004
-//SYSOUT   DD *                                                         00042019
+//**************************************************                    00010213
+//* EXECUTE THE PROGRAM                                                 00010313
+//**************************************************                    00010413
+//COBEXE   EXEC PGM=CALCTAX                                             00010513
+//STEPLIB  DD DSN=KC02762.TSU.LOAD,DISP=SHR                             00010613
+//TAXRATE  DD DSN=KC02762.TSU.TAXRATE,DISP=SHR                          00010713
+//SALESIN  DD DSN=KC02762.TSU.SALESIN,DISP=SHR                          00010813
+//TAXRPT   DD DSN=KC02762.TSU.TAXRPT,                                   00010913
+//            DISP=(NEW,CATLG,DELETE),                                  00011013
+//            DCB=(RECFM=FB,LRECL=132,DSORG=PS,BLKSIZE=0),              00011113
+//            SPACE=(CYL,(1,1),RLSE)                                    00011213
+//SYSOUT   DD *                                                         00011313
