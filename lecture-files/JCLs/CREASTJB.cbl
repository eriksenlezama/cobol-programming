@@ -11,3 +11,17 @@
 //SYSIN    DD  *
 1234567SUKUMARSSR19970101CSC1M
 /*
+//**************************************************
+//* ALERT IF THE PROGRAM STEP DID NOT COMPLETE CLEAN.
+//**************************************************
+//ALERT    IF (COBEXE.RC > 0) THEN
+//ALERTSTP EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+JOB KC02762R STEP COBEXE FAILED - SEE SYSOUT FOR DETAILS
+/*
+//SYSUT2   DD DSN=KC02762.TSU.ALERT,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,DSORG=PS,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//ALERT    ENDIF
