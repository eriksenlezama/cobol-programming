@@ -0,0 +1,33 @@
+//KC02762B JOB 1,'SRINIVAS  ',NOTIFY=&SYSUID
+//**************************************************
+//* EXECUTE THE PROGRAM
+//**************************************************
+//COBEXE   EXEC PGM=LOADTBLB
+//STEPLIB  DD DSN=KC02762.TSU.LOAD,DISP=SHR
+//RATETABL DD DSN=KC02762.TSU.RATETSB,DISP=SHR
+//RATEMAINT DD DSN=KC02762.TSU.RATEMNB,DISP=SHR
+//CLIENTLIST DD DSN=KC02762.TSU.CLIENTL,DISP=SHR
+//RATELIST DD DSN=KC02762.TSU.RATELSTB,
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=48,DSORG=PS,BLKSIZE=0),
+//            SPACE=(CYL,(1,1),RLSE)
+//RATEOUT  DD DSN=KC02762.TSU.RATENEWB,
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=34,DSORG=PS,BLKSIZE=0),
+//            SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+/*
+//**************************************************
+//* ALERT IF THE PROGRAM STEP DID NOT COMPLETE CLEAN.
+//**************************************************
+//ALERT    IF (COBEXE.RC > 0) THEN
+//ALERTSTP EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+JOB KC02762B STEP COBEXE FAILED - SEE SYSOUT FOR DETAILS
+/*
+//SYSUT2   DD DSN=KC02762.TSU.ALERT,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,DSORG=PS,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//ALERT    ENDIF
