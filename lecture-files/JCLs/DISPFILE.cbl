@@ -5,5 +5,20 @@
 //COBEXE   EXEC PGM=DISPRECS
 //STEPLIB  DD DSN=KC02762.TSU.LOAD,DISP=SHR
 //STUFILE  DD DSN=KC02762.STU.DATA,DISP=SHR
+//STUDRPT  DD SYSOUT=*
 //SYSOUT   DD SYSOUT=*
 /*
+//**************************************************
+//* ALERT IF THE PROGRAM STEP DID NOT COMPLETE CLEAN.
+//**************************************************
+//ALERT    IF (COBEXE.RC > 0) THEN
+//ALERTSTP EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+JOB KC02762R STEP COBEXE FAILED - SEE SYSOUT FOR DETAILS
+/*
+//SYSUT2   DD DSN=KC02762.TSU.ALERT,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,DSORG=PS,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//ALERT    ENDIF
