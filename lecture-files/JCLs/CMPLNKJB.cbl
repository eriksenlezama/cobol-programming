@@ -1,9 +1,8 @@
-//KC02762J JOB 1,'SRINIVAS  ',NOTIFY=&SYSUID                            00010103
-//**************************************************                    00012000
-//* COMPILE COBOL PROGRAM                                               00020000
-//**************************************************                    00021000
-//STEP1 EXEC IGYWCL,LNGPRFX=IGY420,REGION=0M,                           00030007
-//      PARM='LIB,OBJECT,APOST,TEST'                                    00031007
-//SYSIN        DD DSN=KC02762.TSU.COBOL(SORTPG01),DISP=SHR              00040010
-//COBOL.SYSLIB DD DSN=CEE.SCEESAMP,DISP=SHR                             00041000
-//LKED.SYSLMOD DD DSN=KC02762.TSU.LOAD(SORTPG01),DISP=SHR               00050010
+      //KC02762J JOB 1,'SRINIVAS  ',NOTIFY=&SYSUID                      00000100
+      //**************************************************              00000200
+      //* COMPILE COBOL PROGRAM - SORTPG01                              00000300
+      //* USES THE SHARED COMPLNK PROCEDURE INSTEAD OF                  00000400
+      //* REPEATING THE COMPILE/LINK-EDIT STEP IN EVERY JOB.            00000500
+      //**************************************************              00000600
+      //         JCLLIB ORDER=(KC02762.TSU.PROCLIB)                     00000700
+      //CLSTEP   EXEC COMPLNK,PGM=SORTPG01,HLQ=KC02762                  00000800
