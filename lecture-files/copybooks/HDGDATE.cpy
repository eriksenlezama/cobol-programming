@@ -0,0 +1,10 @@
+      *****************************************************************
+      * COMMON REPORT-HEADING DATE SUB-LAYOUT                         *
+      * SHARED BY THE REPORT PROGRAMS' HEADING-LINE-1 "DATE:" FIELDS  *
+      *****************************************************************
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
