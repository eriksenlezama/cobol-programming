@@ -0,0 +1,12 @@
+      *****************************************************************
+      * COMMON CURRENT-DATE-AND-TIME LAYOUT                           *
+      * SHARED BY THE REPORT PROGRAMS THAT BREAK FUNCTION CURRENT-DATE*
+      * DOWN INTO YEAR/MONTH/DAY/HOURS/MINUTES FOR THEIR HEADING LINES*
+      *****************************************************************
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR                     PIC 9(04).
+           05  CD-MONTH                    PIC 9(02).
+           05  CD-DAY                      PIC 9(02).
+           05  CD-HOURS                    PIC 9(02).
+           05  CD-MINUTES                  PIC 9(02).
+           05  FILLER                      PIC X(09).
