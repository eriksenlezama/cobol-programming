@@ -0,0 +1,8 @@
+      *****************************************************************
+      * COMMON REPORT-HEADING TIME SUB-LAYOUT                         *
+      * SHARED BY THE REPORT PROGRAMS' HEADING-LINE-2 "TIME:" FIELDS  *
+      *****************************************************************
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
