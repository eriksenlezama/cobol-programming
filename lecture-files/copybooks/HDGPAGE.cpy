@@ -0,0 +1,5 @@
+      *****************************************************************
+      * COMMON REPORT-HEADING PAGE-NUMBER FIELD                       *
+      * SHARED BY THE REPORT PROGRAMS' HEADING-LINE-1 "PAGE:" FIELD   *
+      *****************************************************************
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
