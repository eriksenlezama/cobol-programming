@@ -16,54 +16,132 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE   ASSIGN TO INFILE.
+           SELECT SORT-FILE    ASSIGN TO SORTWORK.
+           SELECT SORTED-FILE  ASSIGN TO SRTDFILE.
            SELECT OUTPUT-FILE  ASSIGN TO OUTFILE.
+           SELECT DEPTRPT      ASSIGN TO DEPTRPT.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
+       01 RAW-EMPLOYEE-DATA.
+           05 RAW-EMPLOYEE-NAME     PIC X(30).
+           05 RAW-EMPLOYEE-ID       PIC 9(4).
+           05 RAW-EMPLOYEE-DEPT     PIC X(4).
+           05 RAW-EMPLOYEE-SALARY   PIC 9(5).
+
+       SD SORT-FILE.
+       01 SORT-RECORD.
+           05 SR-EMPLOYEE-NAME      PIC X(30).
+           05 SR-EMPLOYEE-ID        PIC 9(4).
+           05 SR-EMPLOYEE-DEPT      PIC X(4).
+           05 SR-EMPLOYEE-SALARY    PIC 9(5).
+
+       FD SORTED-FILE.
        01 EMPLOYE-DATA.
            05 EMPLOYEE-NAME         PIC X(30).
            05 EMPLOYEE-ID           PIC 9(4).
+           05 EMPLOYEE-DEPT         PIC X(4).
            05 EMPLOYEE-SALARY       PIC 9(5).
 
        FD  OUTPUT-FILE.
        01 PRINT-AREA                 PIC X(45).
+
+       FD  DEPTRPT.
+       01 DEPT-PRINT-AREA            PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
        01  SWITCHES.
            05  SALARIES-EOF-SWITCH     PIC X    VALUE "N".
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
+               88  FIRST-RECORD                 VALUE "Y".
+               88  NOT-FIRST-RECORD             VALUE "N".
       *
        01  VARIABLES.
            05  BONUS PIC 9(6).
+           05  BONUS-PERCENT PIC 9(3).
       *
        01  EMPLOYEE-LINE.
            05  EL-EMPLOYEE-ID           PIC X(4).
            05  EL-EMPLOYEE-NAME         PIC 9(30).
            05  EL-EMPLOYEE-SALARY       PIC 9(5).
            05  EL-BONUS                 PIC 9(6).
+      *
+       01  DEPT-CONTROL-FIELDS.
+           05  OLD-EMPLOYEE-DEPT        PIC X(4).
+      *
+       01  DEPT-TOTAL-FIELDS.
+           05  DEPT-TOTAL-SALARY        PIC 9(7) VALUE ZERO.
+           05  DEPT-TOTAL-BONUS         PIC 9(8) VALUE ZERO.
+      *
+       01  DEPT-DETAIL-LINE.
+           05  DDL-EMPLOYEE-DEPT   PIC X(4).
+           05  FILLER              PIC X(2) VALUE SPACE.
+           05  DDL-EMPLOYEE-ID     PIC X(4).
+           05  FILLER              PIC X(2) VALUE SPACE.
+           05  DDL-EMPLOYEE-NAME   PIC X(30).
+           05  FILLER              PIC X(2) VALUE SPACE.
+           05  DDL-EMPLOYEE-SALARY PIC ZZZZ9.
+           05  FILLER              PIC X(2) VALUE SPACE.
+           05  DDL-BONUS           PIC ZZZZZ9.
+      *
+       01  DEPT-SUBTOTAL-LINE.
+           05  FILLER           PIC X(17) VALUE "TOTALS FOR DEPT-".
+           05  DSL-DEPT         PIC X(4).
+           05  FILLER           PIC X(3) VALUE SPACE.
+           05  FILLER           PIC X(14) VALUE "TOTAL SALARY: ".
+           05  DSL-TOTAL-SALARY PIC ZZZ,ZZ9.
+           05  FILLER           PIC X(3) VALUE SPACE.
+           05  FILLER           PIC X(13) VALUE "TOTAL BONUS: ".
+           05  DSL-TOTAL-BONUS  PIC ZZZ,ZZ9.
       *
        PROCEDURE DIVISION.
       *
        000-PREPARE-SALES-REPORT.
       *
-           OPEN INPUT  INPUT-FILE
-                OUTPUT OUTPUT-FILE.
+           SORT SORT-FILE ON ASCENDING KEY SR-EMPLOYEE-DEPT
+                           ASCENDING KEY SR-EMPLOYEE-ID
+               USING INPUT-FILE
+               GIVING SORTED-FILE.
+           OPEN INPUT  SORTED-FILE
+                OUTPUT OUTPUT-FILE
+                       DEPTRPT.
+           DISPLAY "ENTER BONUS PERCENTAGE: ".
+           ACCEPT BONUS-PERCENT.
            PERFORM 100-PREPARE-SALES-LINES
                UNTIL SALARIES-EOF-SWITCH = "Y".
-           CLOSE INPUT-FILE
-                 OUTPUT-FILE.
+           CLOSE SORTED-FILE
+                 OUTPUT-FILE
+                 DEPTRPT.
            STOP RUN.
       *
        100-PREPARE-SALES-LINES.
       *
            PERFORM 200-READ-EMPLOYEE-RECORD.
-           IF SALARIES-EOF-SWITCH = "N"
-               PERFORM 300-PRINT-EMPLOYEE-LINE.
+           EVALUATE TRUE
+               WHEN SALARIES-EOF-SWITCH = "Y"
+                   IF NOT FIRST-RECORD
+                       PERFORM 450-PRINT-DEPT-SUBTOTAL-LINE
+                   END-IF
+               WHEN FIRST-RECORD
+                   MOVE EMPLOYEE-DEPT TO OLD-EMPLOYEE-DEPT
+                   SET NOT-FIRST-RECORD TO TRUE
+                   PERFORM 300-PRINT-EMPLOYEE-LINE
+                   PERFORM 400-PRINT-DEPT-DETAIL-LINE
+               WHEN EMPLOYEE-DEPT NOT = OLD-EMPLOYEE-DEPT
+                   PERFORM 450-PRINT-DEPT-SUBTOTAL-LINE
+                   MOVE EMPLOYEE-DEPT TO OLD-EMPLOYEE-DEPT
+                   PERFORM 300-PRINT-EMPLOYEE-LINE
+                   PERFORM 400-PRINT-DEPT-DETAIL-LINE
+               WHEN OTHER
+                   PERFORM 300-PRINT-EMPLOYEE-LINE
+                   PERFORM 400-PRINT-DEPT-DETAIL-LINE
+           END-EVALUATE.
       *
        200-READ-EMPLOYEE-RECORD.
       *
-           READ INPUT-FILE
+           READ SORTED-FILE
                AT END
                    MOVE "Y" TO SALARIES-EOF-SWITCH.
       *
@@ -74,9 +152,32 @@
            MOVE EMPLOYEE-SALARY        TO EL-EMPLOYEE-SALARY.
 
            COMPUTE BONUS ROUNDED =
-                   EMPLOYEE-SALARY + (EMPLOYEE-SALARY * 20 / 100).
+                   EMPLOYEE-SALARY +
+                       (EMPLOYEE-SALARY * BONUS-PERCENT / 100).
 
            MOVE BONUS TO EL-BONUS.
 
            MOVE EMPLOYEE-LINE TO PRINT-AREA.
-           WRITE PRINT-AREA.
\ No newline at end of file
+           WRITE PRINT-AREA.
+      *
+       400-PRINT-DEPT-DETAIL-LINE.
+      *
+           MOVE EMPLOYEE-DEPT          TO DDL-EMPLOYEE-DEPT.
+           MOVE EMPLOYEE-ID            TO DDL-EMPLOYEE-ID.
+           MOVE EMPLOYEE-NAME          TO DDL-EMPLOYEE-NAME.
+           MOVE EMPLOYEE-SALARY        TO DDL-EMPLOYEE-SALARY.
+           MOVE BONUS                  TO DDL-BONUS.
+           MOVE DEPT-DETAIL-LINE       TO DEPT-PRINT-AREA.
+           WRITE DEPT-PRINT-AREA.
+           ADD EMPLOYEE-SALARY         TO DEPT-TOTAL-SALARY.
+           ADD BONUS                   TO DEPT-TOTAL-BONUS.
+      *
+       450-PRINT-DEPT-SUBTOTAL-LINE.
+      *
+           MOVE OLD-EMPLOYEE-DEPT      TO DSL-DEPT.
+           MOVE DEPT-TOTAL-SALARY      TO DSL-TOTAL-SALARY.
+           MOVE DEPT-TOTAL-BONUS       TO DSL-TOTAL-BONUS.
+           MOVE DEPT-SUBTOTAL-LINE     TO DEPT-PRINT-AREA.
+           WRITE DEPT-PRINT-AREA.
+           MOVE ZERO                   TO DEPT-TOTAL-SALARY.
+           MOVE ZERO                   TO DEPT-TOTAL-BONUS.
\ No newline at end of file
